@@ -1,339 +1,664 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP003.
-      *AUTHOR. LUCAS GUILHERME LIAS.
-      **************************************
-      * CADASTRO DE CONVENIO  *
-      **************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CADCONV ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODIGO
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADCONV
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONV.DAT". 
-
-       01 REGCONV.
-              
-          03 CODIGO                   PIC 9(06).
-
-       	  03 NOME         	      PIC X(30).
-
-          03 PLANO                    PIC 9(02).
-
-      *
-      *-----------------------------------------------------------------
-	WORKING-STORAGE SECTION.
-
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES.
-
-       01 IND           PIC 9(02) VALUE ZEROS.
-
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-
-       01 ST-ERRO       PIC X(02) VALUE "00".
-
-       01 TABPLANO.
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA REGINAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRÃO REGINAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO NACIONAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA REGIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERCENCIA INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL".
-          03 FILLER     PIC X(30) VALUE "PLANO VIP".
-
-       01 TABEPLANO REDEFINES TABPLANO.
-          05 TBEPLANO  PIC X(30) OCCURS 11 TIMES.
-
-       01 TXTPLANO   PIC X(30) VALUE SPACES.
-
-
-      *-----------------------------------------------------------------
-	SCREEN SECTION.
-
-       01  TELA1.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "Cadastro De Planos".
-
-	   05  LINE 04  COLUMN 01 
-               VALUE  " Codigo:".
-
-           05  LINE 06  COLUMN 01 
-               VALUE  " Nome:".
-
-           05  LINE 08  COLUMN 01 
-               VALUE  " Plano:".
-          
-           05  LINE 21  COLUMN 01 
-               VALUE  " MENSAGEM:". 
-        
-           05  TCODIGO
-               LINE 04  COLUMN 09  PIC 9(06)
-               USING CODIGO
-               HIGHLIGHT.
-
-           05  TNOME
-               LINE 06  COLUMN 07  PIC X(30)
-               USING  NOME
-               HIGHLIGHT.
-
-           05  TPLANO
-               LINE 08  COLUMN 7  PIC 9(02)
-               USING  PLANO
-               HIGHLIGHT.
-
-           05 TTXTPLANO
-               LINE 08  COLUMN 10  PIC X(30)
-               USING  TXTPLANO
-               HIGHLIGHT.
-
-
-       01  OPCTABELPLANO.
-           05  LINE 08  COLUMN 41 VALUE " 01 ENFERMARIA REGINAL".
-           05  LINE 09  COLUMN 41 VALUE " 02 ENFERMARIA NACIONAL".
-           05  LINE 10  COLUMN 41 VALUE " 03 ENFERMARIA INTERNACIONAL".
-           05  LINE 11  COLUMN 41 VALUE " 04 APTO PADRÃO REGINAL".
-           05  LINE 12  COLUMN 41 VALUE " 05 APTO PADRAO NACIONAL".
-           05  LINE 13  COLUMN 41 VALUE " 06 APTO PADRAO INTERNACIONAL".
-           05  LINE 14  COLUMN 41 VALUE " 07 EMERGENCIA REGIONAL".
-           05  LINE 15  COLUMN 41 VALUE " 08 EMERGENCIA NACIONAL".
-           05  LINE 16  COLUMN 41 VALUE " 09 EMERCENCIA INTERNACIONAL".
-           05  LINE 17  COLUMN 41 VALUE " 10 PLANO GLOBAL".
-           05  LINE 18  COLUMN 41 VALUE " 11 PLANO VIP".
-
-
-
-  
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-
-       INICIO.
-
-       R0.
-           OPEN I-O CADCONV.
-           IF ST-ERRO NOT = "00"
-             IF ST-ERRO = "30"
-                 OPEN OUTPUT CADCONV
-                 CLOSE CADCONV
-                 MOVE "*** ARQUIVO CADCONV FOI CRIADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R0
-             ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-      *                
-       R1.
-            MOVE SPACES TO TXTPLANO NOME
-            MOVE ZEROS TO CODIGO PLANO 
-            DISPLAY TELA1.
-           
-       R2.
-           ACCEPT TCODIGO
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO ROT-FIM.
-
-           IF CODIGO = ZEROS
-                GO TO R2.
-
-       LER-CADMED.
-           READ CADCONV
-           IF ST-ERRO NOT = "23"
-             IF ST-ERRO = "00"
-                PERFORM R4A
-                DISPLAY TELA1
-                MOVE "*** CONVENIO JA CADASTRADO ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ACE-001
-             ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
-           ELSE
-                NEXT SENTENCE.
- 
-       R3.
-           ACCEPT TNOME
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R2.
-
-           IF NOME = SPACES
-                GO TO R3.
-       
-       R4.
-           DISPLAY OPCTABELPLANO.
-           ACCEPT TPLANO
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R3.
-
-           IF PLANO = 00
-                MOVE "DIGITE APENAS DE 01 ATE 09 " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R4.
-
-           IF PLANO > 11
-                MOVE "DIGITE APENAS DE 01 ATE 11" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R4.
-
-       R4A.
-            MOVE TBEPLANO(PLANO) TO TXTPLANO.
-            DISPLAY TTXTPLANO.
-            DISPLAY TELA1.
-           
-     
-
-       INC-OPC.
-           MOVE "S" TO W-OPCAO
-           DISPLAY (23, 40) "DADOS OK (S/N) : ".
-           ACCEPT (23, 57) W-OPCAO WITH UPDATE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 GO TO R4.
-           IF W-OPCAO = "N" OR "n"
-           MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R1.
-           IF W-OPCAO NOT = "S" AND "s"
-           MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO INC-OPC.
-       INC-WR1.
-           WRITE REGCONV
-           IF ST-ERRO = "00" OR "02"
-                MOVE "*** DADOS GRAVADOS *** " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R1.
-                
-                IF ST-ERRO = "22"
-                   MOVE "*JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1
-                ELSE
-                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
-                                                       TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ROT-FIM.
-
-
-      *
-      *****************************************
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      *****************************************
-      *
-       ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO R1  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO R3.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE CADCONV RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO CONVENIO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R4.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGCONV
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO MEDICO"   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-
-
-
-       ROT-FIM.
-           CLOSE CADCONV.
-           STOP RUN.
-
-      *---------[ ROTINA DE MENSAGEM ]---------------------
-
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 12) MENS.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
-
-      *    codigo dos erros
-      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
-      *    22 = REGISTRO JÁ CADASTRADO
-      *    23 = REGISTRO NÃO ENCONTRADO
-      *    30 = ARQUIVO NÃO ENCONTRADO
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP003.
+      *AUTHOR. LUCAS GUILHERME LIAS.
+      **************************************
+      * CADASTRO DE CONVENIO  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    LOCK MODE IS AUTOMATIC
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT AUDITORIA ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       SELECT PLATAB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-PLA
+                    FILE STATUS  IS ST-ERRO3.
+
+       SELECT CADMEDCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-MC
+                    FILE STATUS  IS ST-ERRO4
+                    ALTERNATE RECORD KEY IS CRM-MC WITH DUPLICATES.
+
+       SELECT CADPAC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPAC
+                    FILE STATUS  IS ST-ERRO9
+                    ALTERNATE RECORD KEY IS NOME9 WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT". 
+
+       01 REGCONV.
+              
+          03 CODIGO                   PIC 9(06).
+
+       	  03 NOME         	      PIC X(30).
+
+          03 PLANO                    PIC 9(02).
+
+          03 MENSALIDADE              PIC 9(06)V99.
+
+          03 STATUS-CONV              PIC X(01) VALUE "A".
+             88 CONV-ATIVO            VALUE "A".
+             88 CONV-INATIVO          VALUE "I".
+
+       FD AUDITORIA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.DAT".
+
+       01 REG-AUDITORIA.
+          03 DATA-AUDIT            PIC 9(08).
+          03 HORA-AUDIT            PIC 9(08).
+          03 PROGRAMA-AUDIT        PIC X(08).
+          03 OPERACAO-AUDIT        PIC X(01).
+             88 AUDIT-INCLUSAO     VALUE "I".
+             88 AUDIT-ALTERACAO    VALUE "A".
+             88 AUDIT-EXCLUSAO     VALUE "E".
+          03 CHAVE-AUDIT           PIC 9(06).
+          03 NOME-AUDIT            PIC X(30).
+
+       COPY "PLATAB.CPY".
+
+       FD CADMEDCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDCONV.DAT".
+
+       01 REGMEDCONV9.
+          03 CHAVE-MC.
+             05 CRM-MC            PIC 9(06).
+             05 CODIGO-MC         PIC 9(06).
+
+       FD CADPAC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAC.DAT".
+
+       01 REGPAC9.
+          03 CODPAC                PIC 9(06).
+          03 NOME9                 PIC X(30).
+          03 NASCPAC9.
+                05 DIAPAC9         PIC 9(02).
+                05 MESPAC9         PIC 9(02).
+                05 ANOPAC9         PIC 9(04).
+          03 CPF9                  PIC 9(11).
+          03 ENDERECO9             PIC X(40).
+          03 TELEFONEPAC9          PIC 9(09).
+          03 DDDPAC9               PIC 9(02).
+          03 CODIGOPC9             PIC 9(06).
+
+      *
+      *-----------------------------------------------------------------
+	WORKING-STORAGE SECTION.
+
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+
+       01 IND           PIC 9(02) VALUE ZEROS.
+
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 ST-ERRO9      PIC X(02) VALUE "00".
+
+       01 W-ACHOUVINC   PIC X(01) VALUE "N".
+          88 EXISTE-VINCULO   VALUE "S".
+
+       01 W-REGCONV-ORIGINAL.
+          03 FILLER                PIC 9(06).
+          03 FILLER                PIC X(30).
+          03 FILLER                PIC 9(02).
+          03 FILLER                PIC 9(06)V99.
+          03 FILLER                PIC X(01).
+
+       01 W-REGCONV-EDITADO.
+          03 FILLER                PIC 9(06).
+          03 FILLER                PIC X(30).
+          03 FILLER                PIC 9(02).
+          03 FILLER                PIC 9(06)V99.
+          03 FILLER                PIC X(01).
+
+       01 W-ACHOUCONFLITO PIC X(01) VALUE "N".
+       01 W-MAISINATIVOS PIC X(01) VALUE "N".
+          88 HOUVE-CONFLITO        VALUE "S".
+
+       01 CONLIN        PIC 9(02) VALUE ZEROS.
+
+       01 TABEPLANO.
+          05 TBEPLANO   PIC X(30) OCCURS 30 TIMES.
+
+       01 W-NUMPLA      PIC 9(02) VALUE ZEROS.
+       01 W-IXPLA       PIC 9(02) VALUE ZEROS.
+       01 W-LINOPC      PIC 9(02) VALUE ZEROS.
+
+       01 LINOPCPLA.
+          03 OPCPLA-NUM PIC 9(02).
+          03 FILLER     PIC X(02) VALUE "- ".
+          03 OPCPLA-TXT PIC X(30).
+
+       01 TXTPLANO   PIC X(30) VALUE SPACES.
+
+
+      *-----------------------------------------------------------------
+	SCREEN SECTION.
+
+       01  TELA1.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  "Cadastro De Planos".
+
+	   05  LINE 04  COLUMN 01 
+               VALUE  " Codigo:".
+
+           05  LINE 06  COLUMN 01 
+               VALUE  " Nome:".
+
+           05  LINE 08  COLUMN 01
+               VALUE  " Plano:".
+
+           05  LINE 10  COLUMN 01
+               VALUE  " Mensalidade:".
+
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:". 
+        
+           05  TCODIGO
+               LINE 04  COLUMN 09  PIC 9(06)
+               USING CODIGO
+               HIGHLIGHT.
+
+           05  TNOME
+               LINE 06  COLUMN 07  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+
+           05  TPLANO
+               LINE 08  COLUMN 7  PIC 9(02)
+               USING  PLANO
+               HIGHLIGHT.
+
+           05 TTXTPLANO
+               LINE 08  COLUMN 10  PIC X(30)
+               USING  TXTPLANO
+               HIGHLIGHT.
+
+           05  TMENSALIDADE
+               LINE 10  COLUMN 15  PIC 9(06)V99
+               USING  MENSALIDADE
+               HIGHLIGHT.
+
+
+       01  TELAINAT.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "Convenios Inativos  (ESC = VOLTAR)".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       INICIO.
+
+       R0.
+           OPEN I-O CADCONV.
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCONV
+                 CLOSE CADCONV
+                 MOVE "*** ARQUIVO CADCONV FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+           OPEN EXTEND AUDITORIA.
+           IF ST-ERRO2 NOT = "00"
+             IF ST-ERRO2 = "30"
+                 OPEN OUTPUT AUDITORIA
+                 CLOSE AUDITORIA
+                 OPEN EXTEND AUDITORIA
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO AUDITORIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           OPEN INPUT CADMEDCONV.
+           IF ST-ERRO4 NOT = "00"
+             IF ST-ERRO4 = "30"
+                 OPEN OUTPUT CADMEDCONV
+                 CLOSE CADMEDCONV
+                 OPEN INPUT CADMEDCONV
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMEDCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           OPEN INPUT CADPAC.
+           IF ST-ERRO9 NOT = "00"
+             IF ST-ERRO9 = "30"
+                 OPEN OUTPUT CADPAC
+                 CLOSE CADPAC
+                 OPEN INPUT CADPAC
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPAC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           PERFORM CARGA-PLANO THRU CARGA-PLANO-FIM.
+      *
+       R1.
+            MOVE SPACES TO TXTPLANO NOME
+            MOVE ZEROS TO CODIGO PLANO MENSALIDADE
+            MOVE "A" TO STATUS-CONV
+            DISPLAY TELA1.
+           
+       R2.
+           ACCEPT TCODIGO
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF CODIGO = ZEROS
+                GO TO R2.
+
+       LER-CADMED.
+           READ CADCONV
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                MOVE REGCONV TO W-REGCONV-ORIGINAL
+                PERFORM R4A
+                DISPLAY TELA1
+                MOVE "*** CONVENIO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+ 
+       R3.
+           ACCEPT TNOME
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF NOME = SPACES
+                GO TO R3.
+       
+       R4.
+           PERFORM EXIB-TAB-PLA THRU EXIB-TAB-PLA-FIM.
+           ACCEPT TPLANO
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+           IF PLANO = 00
+                MOVE "DIGITE UM PLANO VALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+
+           IF PLANO > W-NUMPLA
+                MOVE "DIGITE UM PLANO VALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+
+       R4A.
+            MOVE TBEPLANO(PLANO) TO TXTPLANO.
+            DISPLAY TTXTPLANO.
+            DISPLAY TELA1.
+
+       R4B.
+           ACCEPT TMENSALIDADE
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+
+           IF MENSALIDADE = ZEROS
+                MOVE "DIGITE UMA MENSALIDADE VALIDA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4B.
+
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 GO TO R4B.
+           IF W-OPCAO = "N" OR "n"
+           MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+           MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-OPC.
+       INC-WR1.
+           WRITE REGCONV
+           IF ST-ERRO = "00" OR "02"
+                MOVE "I" TO OPERACAO-AUDIT
+                PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+                MOVE "*** DADOS GRAVADOS *** " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+                
+                IF ST-ERRO = "22"
+                   MOVE "*JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1
+                ELSE
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                 "N=NOVO REGISTRO  A=ALTERAR  E=EXCLUIR  I=INATIVOS"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "I"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      IF W-OPCAO = "I"
+                         GO TO LISTAR-INATIVOS.
+      *
+       EXC-OPC.
+                PERFORM VERIFICA-VINCULOS THRU VERIFICA-VINCULOS-FIM.
+                IF EXISTE-VINCULO
+                   MOVE "*CONVENIO EM USO, EXCLUSAO BLOQUEADA*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+           PERFORM VERIFICA-CONCORRENCIA
+                THRU VERIFICA-CONCORRENCIA-FIM.
+                IF HOUVE-CONFLITO
+                   MOVE "*REGISTRO ALTERADO POR OUTRO OPERADOR*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                SET CONV-INATIVO TO TRUE
+                REWRITE REGCONV
+                IF ST-ERRO = "00"
+                   MOVE "E" TO OPERACAO-AUDIT
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+                   MOVE "*** REGISTRO CONVENIO INATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4B.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+           PERFORM VERIFICA-CONCORRENCIA
+                THRU VERIFICA-CONCORRENCIA-FIM.
+                IF HOUVE-CONFLITO
+                   MOVE "*REGISTRO ALTERADO POR OUTRO OPERADOR*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                REWRITE REGCONV
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO OPERACAO-AUDIT
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO MEDICO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *
+      ******************************************
+      * ROTINA DE LISTAGEM DE CONVENIOS INATIVOS *
+      ******************************************
+      *
+       LISTAR-INATIVOS.
+           DISPLAY TELAINAT
+           MOVE 04 TO CONLIN
+           MOVE "N" TO W-MAISINATIVOS
+           MOVE ZEROS TO CODIGO
+           START CADCONV KEY IS NOT LESS CODIGO
+               INVALID KEY
+                  GO TO LISTAR-INATIVOS-FIM.
+       LISTAR-INATIVOS-LOOP.
+           READ CADCONV NEXT
+               AT END
+                  GO TO LISTAR-INATIVOS-FIM.
+           IF CONV-INATIVO
+              DISPLAY (CONLIN, 03) CODIGO SPACE NOME
+              ADD 1 TO CONLIN.
+           IF CONLIN < 20
+              GO TO LISTAR-INATIVOS-LOOP.
+           MOVE "S" TO W-MAISINATIVOS.
+       LISTAR-INATIVOS-FIM.
+           IF W-MAISINATIVOS = "S"
+              MOVE "*** EXISTEM MAIS REGISTROS, LISTA LIMITADA ***"
+                                                          TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           GO TO R1.
+
+      *
+      **********************************
+      * ROTINA DE GRAVACAO DE AUDITORIA *
+      **********************************
+      *
+       GRAVA-AUDITORIA.
+           ACCEPT DATA-AUDIT FROM DATE YYYYMMDD
+           ACCEPT HORA-AUDIT FROM TIME
+           MOVE "SMP003"  TO PROGRAMA-AUDIT
+           MOVE CODIGO    TO CHAVE-AUDIT
+           MOVE NOME      TO NOME-AUDIT
+           WRITE REG-AUDITORIA.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+
+      *
+      **********************************
+      * ROTINA DE CARGA DA TABELA PLANO *
+      **********************************
+      *
+       CARGA-PLANO.
+           MOVE ZEROS TO W-NUMPLA
+           OPEN INPUT PLATAB
+           IF ST-ERRO3 NOT = "00"
+             IF ST-ERRO3 = "30"
+                 OPEN OUTPUT PLATAB
+                 CLOSE PLATAB
+                 GO TO CARGA-PLANO-FIM
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PLATAB" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CARGA-PLANO-FIM.
+       CARGA-PLANO-LOOP.
+           READ PLATAB NEXT RECORD
+                AT END
+                    GO TO CARGA-PLANO-CLOSE.
+           MOVE DESC-PLA TO TBEPLANO(COD-PLA)
+           IF COD-PLA > W-NUMPLA
+                MOVE COD-PLA TO W-NUMPLA.
+           GO TO CARGA-PLANO-LOOP.
+       CARGA-PLANO-CLOSE.
+           CLOSE PLATAB.
+       CARGA-PLANO-FIM.
+           EXIT.
+
+      *
+      ***************************************************
+      * VERIFICA SE O CONVENIO EM TELA (CODIGO) AINDA E  *
+      * REFERENCIADO EM CADMEDCONV OU CADPAC ANTES DE    *
+      * PERMITIR A EXCLUSAO                              *
+      ***************************************************
+      *
+       VERIFICA-VINCULOS.
+           MOVE "N" TO W-ACHOUVINC.
+       VERIFICA-VINC-MC.
+           MOVE ZEROS TO CHAVE-MC
+           START CADMEDCONV KEY IS NOT LESS CHAVE-MC
+                INVALID KEY
+                     GO TO VERIFICA-VINC-PAC.
+       VERIFICA-VINC-MC-LOOP.
+           READ CADMEDCONV NEXT RECORD
+                AT END
+                     GO TO VERIFICA-VINC-PAC.
+           IF CODIGO-MC = CODIGO
+                MOVE "S" TO W-ACHOUVINC
+                GO TO VERIFICA-VINCULOS-FIM.
+           GO TO VERIFICA-VINC-MC-LOOP.
+       VERIFICA-VINC-PAC.
+           MOVE ZEROS TO CODPAC
+           START CADPAC KEY IS NOT LESS CODPAC
+                INVALID KEY
+                     GO TO VERIFICA-VINCULOS-FIM.
+       VERIFICA-VINC-PAC-LOOP.
+           READ CADPAC NEXT RECORD
+                AT END
+                     GO TO VERIFICA-VINCULOS-FIM.
+           IF CODIGOPC9 = CODIGO
+                MOVE "S" TO W-ACHOUVINC
+                GO TO VERIFICA-VINCULOS-FIM.
+           GO TO VERIFICA-VINC-PAC-LOOP.
+       VERIFICA-VINCULOS-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VERIFICACAO OTIMISTA DE CONCORRENCIA - CONFERE   *
+      * SE O REGISTRO NO DISCO AINDA E O MESMO LIDO NO   *
+      * INICIO DA ALTERACAO/EXCLUSAO ANTES DO REWRITE    *
+      ***************************************************
+      *
+       VERIFICA-CONCORRENCIA.
+           MOVE "N" TO W-ACHOUCONFLITO
+           MOVE REGCONV TO W-REGCONV-EDITADO
+           READ CADCONV
+                INVALID KEY
+                     MOVE "S" TO W-ACHOUCONFLITO
+                     GO TO VERIFICA-CONCORRENCIA-FIM.
+           IF REGCONV NOT = W-REGCONV-ORIGINAL
+                MOVE "S" TO W-ACHOUCONFLITO
+           ELSE
+                MOVE W-REGCONV-EDITADO TO REGCONV.
+       VERIFICA-CONCORRENCIA-FIM.
+           EXIT.
+      *
+      ***********************************
+      * ROTINA DE EXIBICAO DA TABELA PLANO *
+      ***********************************
+      *
+       EXIB-TAB-PLA.
+           MOVE 1 TO W-IXPLA
+           MOVE 08 TO W-LINOPC.
+       EXIB-TAB-PLA-LOOP.
+           IF W-IXPLA > W-NUMPLA
+                GO TO EXIB-TAB-PLA-FIM.
+           MOVE W-IXPLA TO OPCPLA-NUM
+           MOVE TBEPLANO(W-IXPLA) TO OPCPLA-TXT
+           DISPLAY (W-LINOPC, 41) LINOPCPLA
+           ADD 1 TO W-IXPLA
+           ADD 1 TO W-LINOPC
+           GO TO EXIB-TAB-PLA-LOOP.
+       EXIB-TAB-PLA-FIM.
+           EXIT.
+
+
+       ROT-FIM.
+           CLOSE CADCONV AUDITORIA CADMEDCONV CADPAC.
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    codigo dos erros
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+
