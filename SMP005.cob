@@ -0,0 +1,544 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP005.
+       AUTHOR. LUCAS GUILHERME LIAS.
+      ****************************************
+      * IMPORTACAO EM LOTE DE MEDICOS         *
+      * (ARQUIVO SEQUENCIAL -> CADMED.DAT)    *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+           SELECT CADMEDIMP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
+
+           SELECT AUDITORIA ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO7.
+
+           SELECT ESPTAB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-ESP
+                    FILE STATUS  IS ST-ERRO8.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM                   PIC 9(06).
+          03 CRM-RD REDEFINES CRM.
+             05 CRM-BASE           PIC 9(05).
+             05 CRM-DV             PIC 9(01).
+          03 NOME                  PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO                  PIC X(01).
+          03 NASC.
+                05 DIA             PIC 9(02).
+                05 MES             PIC 9(02).
+                05 ANO             PIC 9(04).
+          03 EMAIL                 PIC X(30).
+          03 TELEFONE              PIC 9(09).
+          03 DDD                   PIC 9(02).
+          03 VALOR-CONSULTA        PIC 9(06)V99.
+          03 STATUS-MED            PIC X(01).
+             88 MED-ATIVO          VALUE "A".
+             88 MED-INATIVO        VALUE "I".
+
+          03 LOCAL-ATENDIMENTO     OCCURS 2 TIMES.
+             05 ENDERECO-LA        PIC X(40).
+             05 DDD-LA             PIC 9(02).
+             05 TELEFONE-LA        PIC 9(09).
+             05 DIASHOR-LA         PIC X(20).
+      *
+       FD CADMEDIMP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-ARQMEDIMP.
+       01 REGMEDIMP.
+          03 CRM-IMP              PIC 9(06).
+          03 CRM-IMP-RD REDEFINES CRM-IMP.
+             05 CRM-BASE-IMP      PIC 9(05).
+             05 CRM-DV-IMP        PIC 9(01).
+          03 NOME-IMP             PIC X(30).
+          03 ESPECIALIDADE-IMP    PIC 9(02).
+          03 SEXO-IMP             PIC X(01).
+          03 DIA-IMP              PIC 9(02).
+          03 MES-IMP              PIC 9(02).
+          03 ANO-IMP              PIC 9(04).
+          03 EMAIL-IMP            PIC X(30).
+          03 TELEFONE-IMP         PIC 9(09).
+          03 DDD-IMP              PIC 9(02).
+          03 VALOR-CONSULTA-IMP   PIC 9(06)V99.
+      *
+       FD AUDITORIA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.DAT".
+       01 REG-AUDITORIA.
+          03 DATA-AUDIT            PIC 9(08).
+          03 HORA-AUDIT            PIC 9(08).
+          03 PROGRAMA-AUDIT        PIC X(08).
+          03 OPERACAO-AUDIT        PIC X(01).
+             88 AUDIT-INCLUSAO     VALUE "I".
+             88 AUDIT-ALTERACAO    VALUE "A".
+             88 AUDIT-EXCLUSAO     VALUE "E".
+          03 CHAVE-AUDIT           PIC 9(06).
+          03 NOME-AUDIT            PIC X(30).
+      *
+       COPY "ESPTAB.CPY".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 ST-ERRO7      PIC X(02) VALUE "00".
+       01 ST-ERRO8      PIC X(02) VALUE "00".
+
+       01 W-ARQMEDIMP    PIC X(20) VALUE "CADMEDIMP.TXT".
+
+       01 TABEESPECIALIDADE.
+          05 TBEESPECIALIDADE  PIC X(30) OCCURS 30 TIMES.
+
+       01 W-NUMESP      PIC 9(02) VALUE ZEROS.
+
+       01 TABDDD.
+          03 FILLER PIC 9(02) VALUE 11.
+          03 FILLER PIC 9(02) VALUE 12.
+          03 FILLER PIC 9(02) VALUE 13.
+          03 FILLER PIC 9(02) VALUE 14.
+          03 FILLER PIC 9(02) VALUE 15.
+          03 FILLER PIC 9(02) VALUE 16.
+          03 FILLER PIC 9(02) VALUE 17.
+          03 FILLER PIC 9(02) VALUE 18.
+          03 FILLER PIC 9(02) VALUE 19.
+          03 FILLER PIC 9(02) VALUE 21.
+          03 FILLER PIC 9(02) VALUE 22.
+          03 FILLER PIC 9(02) VALUE 24.
+          03 FILLER PIC 9(02) VALUE 27.
+          03 FILLER PIC 9(02) VALUE 28.
+          03 FILLER PIC 9(02) VALUE 31.
+          03 FILLER PIC 9(02) VALUE 32.
+          03 FILLER PIC 9(02) VALUE 33.
+          03 FILLER PIC 9(02) VALUE 34.
+          03 FILLER PIC 9(02) VALUE 35.
+          03 FILLER PIC 9(02) VALUE 37.
+          03 FILLER PIC 9(02) VALUE 38.
+          03 FILLER PIC 9(02) VALUE 41.
+          03 FILLER PIC 9(02) VALUE 42.
+          03 FILLER PIC 9(02) VALUE 43.
+          03 FILLER PIC 9(02) VALUE 44.
+          03 FILLER PIC 9(02) VALUE 45.
+          03 FILLER PIC 9(02) VALUE 46.
+          03 FILLER PIC 9(02) VALUE 47.
+          03 FILLER PIC 9(02) VALUE 48.
+          03 FILLER PIC 9(02) VALUE 49.
+          03 FILLER PIC 9(02) VALUE 51.
+          03 FILLER PIC 9(02) VALUE 53.
+          03 FILLER PIC 9(02) VALUE 54.
+          03 FILLER PIC 9(02) VALUE 55.
+          03 FILLER PIC 9(02) VALUE 61.
+          03 FILLER PIC 9(02) VALUE 62.
+          03 FILLER PIC 9(02) VALUE 63.
+          03 FILLER PIC 9(02) VALUE 64.
+          03 FILLER PIC 9(02) VALUE 65.
+          03 FILLER PIC 9(02) VALUE 66.
+          03 FILLER PIC 9(02) VALUE 67.
+          03 FILLER PIC 9(02) VALUE 68.
+          03 FILLER PIC 9(02) VALUE 69.
+          03 FILLER PIC 9(02) VALUE 71.
+          03 FILLER PIC 9(02) VALUE 73.
+          03 FILLER PIC 9(02) VALUE 74.
+          03 FILLER PIC 9(02) VALUE 75.
+          03 FILLER PIC 9(02) VALUE 77.
+          03 FILLER PIC 9(02) VALUE 79.
+          03 FILLER PIC 9(02) VALUE 81.
+          03 FILLER PIC 9(02) VALUE 82.
+          03 FILLER PIC 9(02) VALUE 83.
+          03 FILLER PIC 9(02) VALUE 84.
+          03 FILLER PIC 9(02) VALUE 85.
+          03 FILLER PIC 9(02) VALUE 86.
+          03 FILLER PIC 9(02) VALUE 87.
+          03 FILLER PIC 9(02) VALUE 88.
+          03 FILLER PIC 9(02) VALUE 89.
+          03 FILLER PIC 9(02) VALUE 91.
+          03 FILLER PIC 9(02) VALUE 92.
+          03 FILLER PIC 9(02) VALUE 93.
+          03 FILLER PIC 9(02) VALUE 94.
+          03 FILLER PIC 9(02) VALUE 95.
+          03 FILLER PIC 9(02) VALUE 96.
+          03 FILLER PIC 9(02) VALUE 97.
+          03 FILLER PIC 9(02) VALUE 98.
+          03 FILLER PIC 9(02) VALUE 99.
+
+       01 TABELADDD REDEFINES TABDDD.
+          05 TBDDD      PIC 9(02) OCCURS 67 TIMES.
+
+       01 W-IXDDD       PIC 9(02) VALUE ZEROS.
+       01 W-ACHOUDDD    PIC X(01) VALUE "N".
+          88 DDD-VALIDO VALUE "S".
+
+       01 W-IXEMAIL     PIC 9(02) VALUE ZEROS.
+       01 W-POSARROBA   PIC 9(02) VALUE ZEROS.
+       01 W-POSPONTO    PIC 9(02) VALUE ZEROS.
+       01 W-ACHOUEMAIL  PIC X(01) VALUE "N".
+          88 EMAIL-VALIDO VALUE "S".
+
+       01 W-CRM-QUOC    PIC 9(03) VALUE ZEROS.
+       01 W-CRM-RESTO   PIC 9(02) VALUE ZEROS.
+
+       01 W-HOJE.
+          03 W-HOJE-ANO PIC 9(04).
+          03 W-HOJE-MES PIC 9(02).
+          03 W-HOJE-DIA PIC 9(02).
+       01 W-IDADE       PIC 9(03) VALUE ZEROS.
+
+       01 W-LIDOS       PIC 9(06) VALUE ZEROS.
+       01 W-GRAVADOS    PIC 9(06) VALUE ZEROS.
+       01 W-REJEITADOS  PIC 9(06) VALUE ZEROS.
+       01 W-MOTIVO      PIC X(40) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT005.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "     *** IMPORTACAO EM LOTE DE MEDICOS ***".
+           05  LINE 04  COLUMN 01
+               VALUE  " ARQUIVO DE ENTRADA (LINE SEQUENTIAL) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPORTA".
+           05  LINE 12  COLUMN 41
+               VALUE  "CAO (S ou N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-ARQMEDIMP
+               LINE 04  COLUMN 41  PIC X(20)
+               USING  W-ARQMEDIMP
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 56  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARGA-ESPECIALIDADE THRU CARGA-ESPECIALIDADE-FIM.
+      *
+       INC-001.
+           DISPLAY SMT005.
+       INC-002.
+           ACCEPT TW-ARQMEDIMP
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF W-ARQMEDIMP = SPACES
+                GO TO INC-002.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** IMPORTACAO CANCELADA PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADMEDIMP
+           IF ST-ERRO4 NOT = "00"
+              MOVE "*** ARQUIVO DE IMPORTACAO NAO ENCONTRADO ***"
+                   TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+           OPEN I-O CADMED
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                 OPEN OUTPUT CADMED
+                 CLOSE CADMED
+                 OPEN I-O CADMED
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           OPEN EXTEND AUDITORIA
+           IF ST-ERRO7 NOT = "00"
+             IF ST-ERRO7 = "30"
+                 OPEN OUTPUT AUDITORIA
+                 CLOSE AUDITORIA
+                 OPEN EXTEND AUDITORIA
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO AUDITORIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           ACCEPT W-HOJE FROM DATE YYYYMMDD.
+
+       IMPORTA-LOOP.
+           READ CADMEDIMP NEXT RECORD
+               AT END
+                  GO TO IMPORTA-FIM.
+           ADD 1 TO W-LIDOS
+           PERFORM VALIDA-REGISTRO THRU VALIDA-REGISTRO-FIM.
+           IF W-MOTIVO NOT = SPACES
+              ADD 1 TO W-REJEITADOS
+              DISPLAY (16, 01) "REJEITADO CRM " CRM-IMP " - " W-MOTIVO
+              GO TO IMPORTA-LOOP.
+
+           MOVE CRM-IMP               TO CRM
+           MOVE NOME-IMP              TO NOME
+           MOVE ESPECIALIDADE-IMP     TO ESPECIALIDADE
+           MOVE SEXO-IMP              TO SEXO
+           MOVE DIA-IMP               TO DIA
+           MOVE MES-IMP               TO MES
+           MOVE ANO-IMP               TO ANO
+           MOVE EMAIL-IMP             TO EMAIL
+           MOVE TELEFONE-IMP          TO TELEFONE
+           MOVE DDD-IMP               TO DDD
+           MOVE VALOR-CONSULTA-IMP    TO VALOR-CONSULTA
+           MOVE "A"                   TO STATUS-MED
+
+           WRITE REGMED
+           IF ST-ERRO = "00" OR "02"
+              ADD 1 TO W-GRAVADOS
+              MOVE "I" TO OPERACAO-AUDIT
+              PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+           ELSE
+              ADD 1 TO W-REJEITADOS
+              IF ST-ERRO = "22"
+                 DISPLAY (16, 01) "REJEITADO CRM " CRM-IMP
+                                  " - CRM JA CADASTRADO"
+              ELSE
+                 DISPLAY (16, 01) "REJEITADO CRM " CRM-IMP
+                                  " - ERRO NA GRAVACAO".
+           GO TO IMPORTA-LOOP.
+      *
+       IMPORTA-FIM.
+           CLOSE CADMEDIMP CADMED AUDITORIA.
+           DISPLAY (18, 01) "REGISTROS LIDOS     : " W-LIDOS.
+           DISPLAY (19, 01) "REGISTROS GRAVADOS   : " W-GRAVADOS.
+           DISPLAY (20, 01) "REGISTROS REJEITADOS : " W-REJEITADOS.
+           MOVE "*** IMPORTACAO CONCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      ***************************************************
+      * ROTINA DE VALIDACAO DO REGISTRO IMPORTADO        *
+      ***************************************************
+      *
+       VALIDA-REGISTRO.
+           MOVE SPACES TO W-MOTIVO
+
+           IF CRM-IMP = ZEROS
+                MOVE "CRM EM BRANCO" TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+      *    O DIGITO VERIFICADOR NAO E EXIGIDO AQUI: O LOTE IMPORTADO
+      *    TRAZ CRMs JA EXISTENTES NO CONSELHO, GRAVADOS ANTES DESTE
+      *    SISTEMA EXISTIR, E NAO FORAM EMITIDOS SOB ESTA REGRA - A
+      *    VALIDACAO SO SE APLICA A CRM NOVO DIGITADO NA TELA DE
+      *    CADASTRO (SMP001, PARAGRAFO LER-CADMED)
+
+           IF NOME-IMP = SPACES
+                MOVE "NOME EM BRANCO" TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+           IF ESPECIALIDADE-IMP = ZEROS
+              OR ESPECIALIDADE-IMP > W-NUMESP
+                MOVE "ESPECIALIDADE INVALIDA" TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+           IF ANO-IMP > W-HOJE-ANO
+                OR (ANO-IMP = W-HOJE-ANO AND MES-IMP > W-HOJE-MES)
+                OR (ANO-IMP = W-HOJE-ANO AND MES-IMP = W-HOJE-MES
+                                      AND DIA-IMP > W-HOJE-DIA)
+                MOVE "DATA DE NASCIMENTO NO FUTURO" TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+           COMPUTE W-IDADE = W-HOJE-ANO - ANO-IMP
+           IF W-HOJE-MES < MES-IMP
+                OR (W-HOJE-MES = MES-IMP AND W-HOJE-DIA < DIA-IMP)
+                SUBTRACT 1 FROM W-IDADE.
+
+           IF W-IDADE < 18 OR W-IDADE > 100
+                MOVE "IDADE FORA DA FAIXA PERMITIDA (18-100)"
+                     TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+           IF EMAIL-IMP = SPACES
+                MOVE "EMAIL EM BRANCO" TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+           PERFORM VALIDA-EMAIL THRU VALIDA-EMAIL-FIM.
+           IF NOT EMAIL-VALIDO
+                MOVE "EMAIL INVALIDO - FORMATO XXX@XXX.XXX" TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+           IF DDD-IMP = ZEROS
+                MOVE "DDD EM BRANCO" TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+           PERFORM VALIDA-DDD THRU VALIDA-DDD-FIM.
+           IF NOT DDD-VALIDO
+                MOVE "DDD INVALIDO - CODIGO DE AREA INEXISTENTE"
+                     TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+           IF TELEFONE-IMP = ZEROS
+                MOVE "TELEFONE EM BRANCO" TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+           IF VALOR-CONSULTA-IMP = ZEROS
+                MOVE "VALOR DE CONSULTA INVALIDO" TO W-MOTIVO.
+       VALIDA-REGISTRO-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VALIDACAO DE DDD CONTRA A TABELA DE CODIGOS DE   *
+      * AREA VALIDOS (TABDDD)                            *
+      ***************************************************
+      *
+       VALIDA-DDD.
+           MOVE "N" TO W-ACHOUDDD
+           MOVE 1 TO W-IXDDD.
+       VALIDA-DDD-LOOP.
+           IF W-IXDDD > 67
+                GO TO VALIDA-DDD-FIM.
+           IF TBDDD(W-IXDDD) = DDD-IMP
+                MOVE "S" TO W-ACHOUDDD
+                GO TO VALIDA-DDD-FIM.
+           ADD 1 TO W-IXDDD
+           GO TO VALIDA-DDD-LOOP.
+       VALIDA-DDD-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VALIDACAO DE FORMATO DO EMAIL (EXIGE "@" SEGUIDO *
+      * MAIS ADIANTE POR UM "." COM TEXTO NOS DOIS LADOS)*
+      ***************************************************
+      *
+       VALIDA-EMAIL.
+           MOVE "N" TO W-ACHOUEMAIL
+           MOVE ZEROS TO W-POSARROBA W-POSPONTO
+           MOVE 2 TO W-IXEMAIL.
+       VALIDA-EMAIL-ARROBA-LOOP.
+           IF W-IXEMAIL > 29
+                GO TO VALIDA-EMAIL-FIM.
+           IF EMAIL-IMP(W-IXEMAIL:1) = "@"
+                MOVE W-IXEMAIL TO W-POSARROBA
+                GO TO VALIDA-EMAIL-PONTO-INIT.
+           ADD 1 TO W-IXEMAIL
+           GO TO VALIDA-EMAIL-ARROBA-LOOP.
+       VALIDA-EMAIL-PONTO-INIT.
+           IF W-POSARROBA = ZEROS
+                GO TO VALIDA-EMAIL-FIM.
+           ADD 1 TO W-IXEMAIL.
+       VALIDA-EMAIL-PONTO-LOOP.
+           IF W-IXEMAIL > 30
+                GO TO VALIDA-EMAIL-FIM.
+           IF EMAIL-IMP(W-IXEMAIL:1) = "."
+                IF W-IXEMAIL < 30
+                     IF W-IXEMAIL - W-POSARROBA > 1
+                          MOVE W-IXEMAIL TO W-POSPONTO
+                          MOVE "S" TO W-ACHOUEMAIL
+                          GO TO VALIDA-EMAIL-FIM.
+           ADD 1 TO W-IXEMAIL
+           GO TO VALIDA-EMAIL-PONTO-LOOP.
+       VALIDA-EMAIL-FIM.
+           EXIT.
+      *
+      **********************************
+      * ROTINA DE GRAVACAO DE AUDITORIA *
+      **********************************
+      *
+       GRAVA-AUDITORIA.
+           ACCEPT DATA-AUDIT FROM DATE YYYYMMDD
+           ACCEPT HORA-AUDIT FROM TIME
+           MOVE "SMP005"  TO PROGRAMA-AUDIT
+           MOVE CRM       TO CHAVE-AUDIT
+           MOVE NOME      TO NOME-AUDIT
+           WRITE REG-AUDITORIA.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * CARGA DA TABELA DE ESPECIALIDADES (ARQ. ESPTAB)  *
+      ***************************************************
+      *
+       CARGA-ESPECIALIDADE.
+           MOVE ZEROS TO W-NUMESP
+           OPEN INPUT ESPTAB
+           IF ST-ERRO8 NOT = "00"
+             IF ST-ERRO8 = "30"
+                 OPEN OUTPUT ESPTAB
+                 CLOSE ESPTAB
+                 GO TO CARGA-ESPECIALIDADE-FIM
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ESPTAB" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CARGA-ESPECIALIDADE-FIM.
+       CARGA-ESPECIALIDADE-LOOP.
+           READ ESPTAB NEXT RECORD
+                AT END
+                    GO TO CARGA-ESPECIALIDADE-CLOSE.
+           MOVE DESC-ESP TO TBEESPECIALIDADE(COD-ESP)
+           IF COD-ESP > W-NUMESP
+                MOVE COD-ESP TO W-NUMESP.
+           GO TO CARGA-ESPECIALIDADE-LOOP.
+       CARGA-ESPECIALIDADE-CLOSE.
+           CLOSE ESPTAB.
+       CARGA-ESPECIALIDADE-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
