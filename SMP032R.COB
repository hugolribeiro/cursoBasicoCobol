@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP032R.
+       AUTHOR. LUCAS GUILHERME LIAS.
+      ************************************
+      * RELATORIO DE NOMES DUPLICADOS     *
+      ************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS NOMECV
+                                   WITH DUPLICATES.
+           SELECT CADDUPTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM                   PIC 9(06).
+          03 NOME              PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO            PIC X(01).
+          03 NASC.
+                05 DIA             PIC 9(02).
+                05 MES             PIC 9(02).
+                05 ANO             PIC 9(04).
+          03 EMAIL             PIC X(30).
+          03 TELEFONE              PIC 9(09).
+          03 DDD                   PIC 9(02).
+          03 VALOR-CONSULTA        PIC 9(06)V99.
+          03 STATUS-MED            PIC X(01).
+             88 MED-ATIVO          VALUE "A".
+             88 MED-INATIVO        VALUE "I".
+
+          03 LOCAL-ATENDIMENTO     OCCURS 2 TIMES.
+             05 ENDERECO-LA        PIC X(40).
+             05 DDD-LA             PIC 9(02).
+             05 TELEFONE-LA        PIC 9(09).
+             05 DIASHOR-LA         PIC X(20).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO                   PIC 9(06).
+          03 NOMECV                    PIC X(30).
+          03 PLANO                    PIC 9(02).
+          03 MENSALIDADE              PIC 9(06)V99.
+          03 STATUS-CONV              PIC X(01).
+             88 CONV-ATIVO            VALUE "A".
+             88 CONV-INATIVO          VALUE "I".
+      *
+       FD CADDUPTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDUPRL.DOC".
+       01 REGDUPTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO2   PIC X(02) VALUE "00".
+       77 ST-ERRO3   PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-NOME-ANT PIC X(30) VALUE SPACES.
+       01 W-CHAVE-ANT PIC 9(06) VALUE ZEROS.
+       01 W-GRUPO-ABERTO PIC X(01) VALUE "N".
+       01 W-TOTGRUPO PIC 9(04) VALUE ZEROS.
+       01 W-TOTDUP   PIC 9(04) VALUE ZEROS.
+
+       01  CAB1.
+           05  FILLER                 PIC X(044) VALUE
+           "  *** RELACAO DE NOMES DUPLICADOS ***".
+           05  FILLER                 PIC X(024) VALUE
+           "    PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(012) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "CHAVE      NOME".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "------     ------------------------------".
+
+       01  LINSEC.
+           05  FILLER                 PIC X(030) VALUE SPACES.
+           05  SECTXT                 PIC X(030) VALUE SPACES.
+
+       01  LINGRUPO.
+           05  FILLER                 PIC X(050) VALUE
+           "   *** POSSIVEL DUPLICIDADE DE NOME ***".
+
+       01  DET.
+           05  DUPCHAVETX  VALUE ZEROS  PIC ZZZZZ9.
+           05  FILLER                 PIC X(005) VALUE
+           SPACES.
+           05  DUPNOMETX   VALUE SPACES PIC X(030).
+
+       01  LINTOT.
+           05  FILLER                 PIC X(040) VALUE
+           "   *** TOTAL DE GRUPOS DUPLICADOS  : ".
+           05  TOTGRUPOTX   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+       01  LINTOT2.
+           05  FILLER                 PIC X(040) VALUE
+           "   *** TOTAL DE REGISTROS DUPLICADOS: ".
+           05  TOTDUPTX     VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT032.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "     *** RELATORIO DE NOMES DUPLICADOS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "          CONFIRMA IMPRESSAO (S ou N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADMED NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           OPEN INPUT CADCONV
+           IF ST-ERRO3 NOT = "00"
+               IF ST-ERRO3 = "30"
+                      MOVE "* ARQUIVO CADCONV NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       INC-001.
+              DISPLAY SMT032.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* RELATORIO CANCELADO PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN OUTPUT CADDUPTX
+           IF ST-ERRO2 NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADDUPTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+
+           MOVE SPACES TO SECTXT
+           MOVE "*** MEDICOS (CADMED) ***" TO SECTXT
+           WRITE REGDUPTX FROM LINSEC.
+           MOVE ZEROS TO CONLIN.
+           PERFORM PROC-MED THRU PROC-MED-FIM.
+
+           MOVE SPACES TO REGDUPTX
+           WRITE REGDUPTX.
+           MOVE SPACES TO SECTXT
+           MOVE "*** CONVENIOS (CADCONV) ***" TO SECTXT
+           WRITE REGDUPTX FROM LINSEC.
+           PERFORM PROC-CONV THRU PROC-CONV-FIM.
+
+           MOVE SPACES TO REGDUPTX
+           WRITE REGDUPTX.
+           MOVE W-TOTGRUPO TO TOTGRUPOTX
+           WRITE REGDUPTX FROM LINTOT.
+           MOVE W-TOTDUP TO TOTDUPTX
+           WRITE REGDUPTX FROM LINTOT2.
+
+           MOVE "*** RELATORIO CONCLUIDO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           GO TO ROT-FIM.
+      *
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGDUPTX FROM CAB1.
+           MOVE SPACES TO REGDUPTX
+           WRITE REGDUPTX.
+           WRITE REGDUPTX FROM CAB2.
+           WRITE REGDUPTX FROM CAB3.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VARREDURA DO CADMED PELA CHAVE ALTERNATIVA NOME  *
+      ***************************************************
+       PROC-MED.
+           MOVE SPACES TO NOME
+           MOVE SPACES TO W-NOME-ANT
+           MOVE ZEROS TO W-CHAVE-ANT
+           MOVE "N" TO W-GRUPO-ABERTO
+           START CADMED KEY IS NOT LESS NOME
+           IF ST-ERRO NOT = "00"
+                GO TO PROC-MED-FIM.
+       PROC-MED-LOOP.
+           READ CADMED NEXT RECORD
+                AT END
+                    GO TO PROC-MED-FIM.
+           PERFORM PROC-MED-COMPARA THRU PROC-MED-COMPARA-FIM.
+           GO TO PROC-MED-LOOP.
+       PROC-MED-FIM.
+           EXIT.
+      *
+       PROC-MED-COMPARA.
+           IF NOME NOT = W-NOME-ANT
+                MOVE "N" TO W-GRUPO-ABERTO
+                GO TO PROC-MED-GUARDA.
+           IF W-GRUPO-ABERTO = "N"
+                MOVE CRM TO DUPCHAVETX
+                MOVE W-NOME-ANT TO DUPNOMETX
+                ADD 1 TO W-TOTGRUPO
+                MOVE SPACES TO REGDUPTX
+                WRITE REGDUPTX
+                WRITE REGDUPTX FROM LINGRUPO
+                MOVE W-CHAVE-ANT TO DUPCHAVETX
+                MOVE W-NOME-ANT TO DUPNOMETX
+                PERFORM INC-WR1 THRU INC-WR1-FIM
+                ADD 1 TO W-TOTDUP
+                MOVE "S" TO W-GRUPO-ABERTO.
+           MOVE CRM TO DUPCHAVETX
+           MOVE NOME TO DUPNOMETX
+           PERFORM INC-WR1 THRU INC-WR1-FIM
+           ADD 1 TO W-TOTDUP.
+       PROC-MED-GUARDA.
+           MOVE NOME TO W-NOME-ANT
+           MOVE CRM TO W-CHAVE-ANT.
+       PROC-MED-COMPARA-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VARREDURA DO CADCONV PELA CHAVE ALTERNATIVA NOME *
+      ***************************************************
+       PROC-CONV.
+           MOVE SPACES TO NOMECV
+           MOVE SPACES TO W-NOME-ANT
+           MOVE ZEROS TO W-CHAVE-ANT
+           MOVE "N" TO W-GRUPO-ABERTO
+           START CADCONV KEY IS NOT LESS NOMECV
+           IF ST-ERRO3 NOT = "00"
+                GO TO PROC-CONV-FIM.
+       PROC-CONV-LOOP.
+           READ CADCONV NEXT RECORD
+                AT END
+                    GO TO PROC-CONV-FIM.
+           PERFORM PROC-CONV-COMPARA THRU PROC-CONV-COMPARA-FIM.
+           GO TO PROC-CONV-LOOP.
+       PROC-CONV-FIM.
+           EXIT.
+      *
+       PROC-CONV-COMPARA.
+           IF NOMECV NOT = W-NOME-ANT
+                MOVE "N" TO W-GRUPO-ABERTO
+                GO TO PROC-CONV-GUARDA.
+           IF W-GRUPO-ABERTO = "N"
+                ADD 1 TO W-TOTGRUPO
+                MOVE SPACES TO REGDUPTX
+                WRITE REGDUPTX
+                WRITE REGDUPTX FROM LINGRUPO
+                MOVE W-CHAVE-ANT TO DUPCHAVETX
+                MOVE W-NOME-ANT TO DUPNOMETX
+                PERFORM INC-WR1 THRU INC-WR1-FIM
+                ADD 1 TO W-TOTDUP
+                MOVE "S" TO W-GRUPO-ABERTO.
+           MOVE CODIGO TO DUPCHAVETX
+           MOVE NOMECV TO DUPNOMETX
+           PERFORM INC-WR1 THRU INC-WR1-FIM
+           ADD 1 TO W-TOTDUP.
+       PROC-CONV-GUARDA.
+           MOVE NOMECV TO W-NOME-ANT
+           MOVE CODIGO TO W-CHAVE-ANT.
+       PROC-CONV-COMPARA-FIM.
+           EXIT.
+      *
+       INC-WR1.
+           WRITE REGDUPTX FROM DET
+                IF ST-ERRO2 NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADDUPTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO CONLIN
+                IF CONLIN < 34
+                      NEXT SENTENCE
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+       INC-WR1-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADMED CADCONV CADDUPTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
