@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP034R.
+       AUTHOR. LUCAS GUILHERME LIAS.
+      ****************************************
+      * RELATORIO DE FATURAMENTO PREVISTO     *
+      * DE MENSALIDADES POR PLANO             *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+           SELECT CADFATRES ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO2.
+           SELECT PLATAB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-PLA
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO                   PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 PLANO                    PIC 9(02).
+          03 MENSALIDADE              PIC 9(06)V99.
+          03 STATUS-CONV              PIC X(01).
+             88 CONV-ATIVO            VALUE "A".
+             88 CONV-INATIVO          VALUE "I".
+      *
+       FD CADFATRES
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-ARQFATRES.
+       01 REGFATRES    PIC X(080).
+      *
+       COPY "PLATAB.CPY".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO2   PIC X(02) VALUE "00".
+       77 ST-ERRO3   PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-DATAREL    PIC 9(08) VALUE ZEROS.
+       01 W-ARQFATRES  PIC X(20) VALUE SPACES.
+
+       01 TABEPLANO.
+          05 TBEPLANO  PIC X(30) OCCURS 30 TIMES.
+
+       01 W-NUMPLA   PIC 9(02) VALUE ZEROS.
+       01 W-IXPLA    PIC 9(02) VALUE ZEROS.
+
+       01 TBFATURA.
+          05 TBFAT-PLA OCCURS 30 TIMES.
+             10 CONT-CONV   PIC 9(04) VALUE ZEROS.
+             10 TOT-MENS    PIC 9(08)V99 VALUE ZEROS.
+
+       01 W-TOTCONV    PIC 9(05) VALUE ZEROS.
+       01 W-TOTGERAL   PIC 9(09)V99 VALUE ZEROS.
+
+       01  CAB1.
+           05  FILLER                 PIC X(044) VALUE
+           "FATEC - ZONA LESTE  *** FATURAMENTO PREVIST".
+           05  FILLER                 PIC X(024) VALUE
+           "O   ***    PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(012) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(050) VALUE
+           "PLANO                          CONVENIOS  MENSALI".
+           05  FILLER                 PIC X(010) VALUE
+           "DADE TOTAL".
+
+       01  CAB3.
+           05  FILLER                 PIC X(050) VALUE
+           "------------------------------  ---------  ------".
+           05  FILLER                 PIC X(012) VALUE
+           "------------".
+
+       01  DET.
+           05  PLATX      VALUE SPACES  PIC X(030).
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  CONVTX     VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  TOTTX      VALUE ZEROS  PIC ZZ.ZZZ.ZZZ,99.
+
+       01  LINTOT.
+           05  FILLER                 PIC X(040) VALUE
+           "*** TOTAL GERAL : CONVENIOS ".
+           05  TOTCTX   VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(015) VALUE
+           "   MENSALIDADE ".
+           05  TOTGTX   VALUE ZEROS  PIC ZZ.ZZZ.ZZZ,99.
+           05  FILLER                 PIC X(004) VALUE " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT026.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "          *** FATURAMENTO PREVISTO DE MENSA".
+           05  LINE 02  COLUMN 45
+               VALUE  "LIDADES POR PLANO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARGA-PLANO THRU CARGA-PLANO-FIM.
+      *
+       INC-001.
+              DISPLAY SMT026.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CONVENIO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CONVENIO"
+                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           ACCEPT W-DATAREL FROM DATE YYYYMMDD
+           STRING "CADFATUR" DELIMITED BY SIZE
+                  W-DATAREL   DELIMITED BY SIZE
+                  ".DOC"      DELIMITED BY SIZE
+                  INTO W-ARQFATRES.
+
+           OPEN OUTPUT CADFATRES
+           IF ST-ERRO2 NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADFATRES" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           MOVE ZEROS TO CODIGO
+           START CADCONV KEY IS NOT LESS CODIGO
+               INVALID KEY
+                  GO TO APURA-FIM.
+       APURA-LOOP.
+           READ CADCONV NEXT
+               AT END
+                  GO TO APURA-FIM.
+           IF CONV-ATIVO
+              ADD 1 TO CONT-CONV(PLANO)
+              ADD MENSALIDADE TO TOT-MENS(PLANO).
+           GO TO APURA-LOOP.
+       APURA-FIM.
+           CLOSE CADCONV.
+
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+           MOVE 1 TO W-IXPLA.
+       IMPR-LOOP.
+           IF W-IXPLA > W-NUMPLA
+                GO TO IMPR-FIM.
+           MOVE TBEPLANO(W-IXPLA) TO PLATX
+           MOVE CONT-CONV(W-IXPLA) TO CONVTX
+           MOVE TOT-MENS(W-IXPLA) TO TOTTX
+           WRITE REGFATRES FROM DET
+           ADD CONT-CONV(W-IXPLA) TO W-TOTCONV
+           ADD TOT-MENS(W-IXPLA) TO W-TOTGERAL
+           ADD 1 TO W-IXPLA
+           GO TO IMPR-LOOP.
+       IMPR-FIM.
+           MOVE SPACES TO REGFATRES
+           WRITE REGFATRES
+           MOVE W-TOTCONV TO TOTCTX
+           MOVE W-TOTGERAL TO TOTGTX
+           WRITE REGFATRES FROM LINTOT.
+
+           MOVE "*** RELATORIO DE FATURAMENTO GERADO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGFATRES FROM CAB1.
+           MOVE SPACES TO REGFATRES
+           WRITE REGFATRES.
+           WRITE REGFATRES FROM CAB2.
+           WRITE REGFATRES FROM CAB3.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+      **********************************
+      * ROTINA DE CARGA DA TABELA PLANO *
+      **********************************
+      *
+       CARGA-PLANO.
+           MOVE ZEROS TO W-NUMPLA
+           OPEN INPUT PLATAB
+           IF ST-ERRO3 NOT = "00"
+             IF ST-ERRO3 = "30"
+                 OPEN OUTPUT PLATAB
+                 CLOSE PLATAB
+                 GO TO CARGA-PLANO-FIM
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PLATAB" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CARGA-PLANO-FIM.
+       CARGA-PLANO-LOOP.
+           READ PLATAB NEXT RECORD
+                AT END
+                    GO TO CARGA-PLANO-CLOSE.
+           MOVE DESC-PLA TO TBEPLANO(COD-PLA)
+           IF COD-PLA > W-NUMPLA
+                MOVE COD-PLA TO W-NUMPLA.
+           GO TO CARGA-PLANO-LOOP.
+       CARGA-PLANO-CLOSE.
+           CLOSE PLATAB.
+       CARGA-PLANO-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADFATRES.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
