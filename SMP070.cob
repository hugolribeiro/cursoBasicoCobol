@@ -0,0 +1,454 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP070.
+       AUTHOR. LUCAS GUILHERME LIAS.
+      **************************************************
+      * MANUTENCAO DAS TABELAS DE ESPECIALIDADE E PLANO *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ESPTAB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-ESP
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT PLATAB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-PLA
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ESPTAB.CPY".
+       COPY "PLATAB.CPY".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO2   PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAESP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "Manutencao De Especialidades".
+           05  LINE 04  COLUMN 01
+               VALUE  " Codigo:".
+           05  LINE 06  COLUMN 01
+               VALUE  " Descricao:".
+           05  LINE 08  COLUMN 01
+               VALUE  " Capacidade (0=Sem Limite):".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+
+           05  TCODESP
+               LINE 04  COLUMN 10  PIC 9(02)
+               USING  COD-ESP
+               HIGHLIGHT.
+
+           05  TDESCESP
+               LINE 06  COLUMN 13  PIC X(30)
+               USING  DESC-ESP
+               HIGHLIGHT.
+
+           05  TCAPESP
+               LINE 08  COLUMN 29  PIC 9(04)
+               USING  CAPACIDADE-ESP
+               HIGHLIGHT.
+
+       01  TELAPLA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "Manutencao De Planos De Convenio".
+           05  LINE 04  COLUMN 01
+               VALUE  " Codigo:".
+           05  LINE 06  COLUMN 01
+               VALUE  " Descricao:".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+
+           05  TCODPLA
+               LINE 04  COLUMN 10  PIC 9(02)
+               USING  COD-PLA
+               HIGHLIGHT.
+
+           05  TDESCPLA
+               LINE 06  COLUMN 13  PIC X(30)
+               USING  DESC-PLA
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O ESPTAB
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                 OPEN OUTPUT ESPTAB
+                 CLOSE ESPTAB
+                 OPEN I-O ESPTAB
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ESPTAB" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+           OPEN I-O PLATAB
+           IF ST-ERRO2 NOT = "00"
+             IF ST-ERRO2 = "30"
+                 OPEN OUTPUT PLATAB
+                 CLOSE PLATAB
+                 OPEN I-O PLATAB
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PLATAB" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                 "E=ESPECIALIDADES   P=PLANOS   X=SAIR"
+                ACCEPT (23, 50) W-OPCAO
+                IF W-OPCAO NOT = "E" AND W-OPCAO NOT = "P"
+                    AND W-OPCAO NOT = "X"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "X"
+                   GO TO ROT-FIM.
+                IF W-OPCAO = "E"
+                   GO TO ESP-ACE.
+                GO TO PLA-ACE.
+      *
+      ***************************************************
+      * MANUTENCAO DA TABELA DE ESPECIALIDADES           *
+      ***************************************************
+       ESP-ACE.
+                DISPLAY (23, 12)
+                 "N=NOVO  A=ALTERAR  E=EXCLUIR  V=VOLTAR"
+                ACCEPT (23, 52) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "V"
+                    GO TO ESP-ACE.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "V"
+                   GO TO ACE-001.
+                IF W-OPCAO = "N"
+                   MOVE 0 TO W-SEL
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                   ELSE
+                      MOVE 2 TO W-SEL.
+      *
+       ESP-R1.
+            MOVE ZEROS TO COD-ESP CAPACIDADE-ESP
+            MOVE SPACES TO DESC-ESP
+            DISPLAY TELAESP.
+      *
+       ESP-R2.
+           ACCEPT TCODESP
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ESP-ACE.
+
+           IF COD-ESP = ZEROS
+                GO TO ESP-R2.
+
+           IF COD-ESP > 30
+                MOVE "*** ESPECIALIDADE MAXIMA: 30 ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ESP-R2.
+
+       ESP-LER.
+           READ ESPTAB
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                DISPLAY TELAESP
+                IF W-SEL = 0
+                   MOVE "*** ESPECIALIDADE JA CADASTRADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ESP-ACE
+                ELSE
+                   IF W-SEL = 2
+                      GO TO ESP-EXC-OPC
+                   ELSE
+                      GO TO ESP-R3
+             ELSE
+                MOVE "ERRO NA LEITURA DO ARQUIVO ESPTAB" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+             IF W-SEL NOT = 0
+                MOVE "*** ESPECIALIDADE NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ESP-R2
+             ELSE
+                NEXT SENTENCE.
+
+       ESP-R3.
+           ACCEPT TDESCESP
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ESP-R2.
+
+           IF DESC-ESP = SPACES
+                GO TO ESP-R3.
+
+       ESP-R3A.
+           ACCEPT TCAPESP
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ESP-R3.
+
+           IF W-SEL = 1
+                GO TO ESP-ALT-OPC.
+      *
+       ESP-INC-OPC.
+                DISPLAY (23, 40) "CONFIRMA INCLUSAO (S/N) : ".
+                ACCEPT (23, 66) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO INCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ESP-ACE.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ESP-INC-OPC.
+       ESP-INC-WR1.
+                WRITE REGESP
+                IF ST-ERRO = "00"
+                   MOVE "*** ESPECIALIDADE INCLUIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ESP-ACE.
+                MOVE "ERRO NA INCLUSAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ESP-ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ESP-ACE.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ESP-ALT-OPC.
+       ESP-ALT-RW1.
+                REWRITE REGESP
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ESP-ACE.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ESP-EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ESP-ACE.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ESP-EXC-OPC.
+       ESP-EXC-DL1.
+                DELETE ESPTAB RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ESP-ACE.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ***************************************************
+      * MANUTENCAO DA TABELA DE PLANOS DE CONVENIO       *
+      ***************************************************
+       PLA-ACE.
+                DISPLAY (23, 12)
+                 "N=NOVO  A=ALTERAR  E=EXCLUIR  V=VOLTAR"
+                ACCEPT (23, 52) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "V"
+                    GO TO PLA-ACE.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "V"
+                   GO TO ACE-001.
+                IF W-OPCAO = "N"
+                   MOVE 0 TO W-SEL
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                   ELSE
+                      MOVE 2 TO W-SEL.
+      *
+       PLA-R1.
+            MOVE ZEROS TO COD-PLA
+            MOVE SPACES TO DESC-PLA
+            DISPLAY TELAPLA.
+      *
+       PLA-R2.
+           ACCEPT TCODPLA
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PLA-ACE.
+
+           IF COD-PLA = ZEROS
+                GO TO PLA-R2.
+
+           IF COD-PLA > 30
+                MOVE "*** PLANO MAXIMO PERMITIDO E 30 ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO PLA-R2.
+
+       PLA-LER.
+           READ PLATAB
+           IF ST-ERRO2 NOT = "23"
+             IF ST-ERRO2 = "00"
+                DISPLAY TELAPLA
+                IF W-SEL = 0
+                   MOVE "*** PLANO JA CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PLA-ACE
+                ELSE
+                   IF W-SEL = 2
+                      GO TO PLA-EXC-OPC
+                   ELSE
+                      GO TO PLA-R3
+             ELSE
+                MOVE "ERRO NA LEITURA DO ARQUIVO PLATAB" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+             IF W-SEL NOT = 0
+                MOVE "*** PLANO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO PLA-R2
+             ELSE
+                NEXT SENTENCE.
+
+       PLA-R3.
+           ACCEPT TDESCPLA
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PLA-R2.
+
+           IF DESC-PLA = SPACES
+                GO TO PLA-R3.
+
+           IF W-SEL = 1
+                GO TO PLA-ALT-OPC.
+      *
+       PLA-INC-OPC.
+                DISPLAY (23, 40) "CONFIRMA INCLUSAO (S/N) : ".
+                ACCEPT (23, 66) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO INCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PLA-ACE.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PLA-INC-OPC.
+       PLA-INC-WR1.
+                WRITE REGPLA
+                IF ST-ERRO2 = "00"
+                   MOVE "*** PLANO INCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PLA-ACE.
+                MOVE "ERRO NA INCLUSAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       PLA-ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PLA-ACE.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PLA-ALT-OPC.
+       PLA-ALT-RW1.
+                REWRITE REGPLA
+                IF ST-ERRO2 = "00"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PLA-ACE.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       PLA-EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PLA-ACE.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PLA-EXC-OPC.
+       PLA-EXC-DL1.
+                DELETE PLATAB RECORD
+                IF ST-ERRO2 = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PLA-ACE.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ROT-FIM.
+           CLOSE ESPTAB PLATAB.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
