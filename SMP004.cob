@@ -0,0 +1,600 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP004.
+      *AUTHOR. LUCAS GUILHERME LIAS.
+      **************************************
+      * AGENDAMENTO DE CONSULTA *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AGENDA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-AGENDA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODPAC WITH DUPLICATES.
+
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM2
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS NOMEMD WITH DUPLICATES.
+
+       SELECT CADPAC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPAC2
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS NOMEPC WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO2
+                    FILE STATUS  IS ST-ERRO4
+                    ALTERNATE RECORD KEY IS NOMECV WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AGENDA.DAT".
+
+       01 REGAGENDA.
+          03 CHAVE-AGENDA.
+             05 CRM             PIC 9(06).
+             05 DATACONS.
+                07 ANOC         PIC 9(04).
+                07 MESC         PIC 9(02).
+                07 DIAC         PIC 9(02).
+             05 HORACONS.
+                07 HORAC        PIC 9(02).
+                07 MINC         PIC 9(02).
+          03 CODPAC             PIC 9(06).
+          03 CODIGO             PIC 9(06).
+          03 STATUS-AGENDA      PIC X(01).
+             88 AGE-MARCADA     VALUE "M".
+             88 AGE-CANCELADA   VALUE "C".
+             88 AGE-REALIZADA   VALUE "R".
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM2                  PIC 9(06).
+          03 NOMEMD                PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO                  PIC X(01).
+          03 NASC.
+                05 DIA             PIC 9(02).
+                05 MES             PIC 9(02).
+                05 ANO             PIC 9(04).
+          03 EMAIL                 PIC X(30).
+          03 TELEFONE              PIC 9(09).
+          03 DDD                   PIC 9(02).
+          03 VALOR-CONSULTA        PIC 9(06)V99.
+          03 STATUS-MED            PIC X(01).
+             88 MED-ATIVO          VALUE "A".
+             88 MED-INATIVO        VALUE "I".
+
+          03 LOCAL-ATENDIMENTO     OCCURS 2 TIMES.
+             05 ENDERECO-LA        PIC X(40).
+             05 DDD-LA             PIC 9(02).
+             05 TELEFONE-LA        PIC 9(09).
+             05 DIASHOR-LA         PIC X(20).
+
+       FD CADPAC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAC.DAT".
+       01 REGPAC.
+          03 CODPAC2               PIC 9(06).
+          03 NOMEPC                PIC X(30).
+          03 NASCPAC.
+                05 DIAPAC          PIC 9(02).
+                05 MESPAC          PIC 9(02).
+                05 ANOPAC          PIC 9(04).
+          03 CPF                   PIC 9(11).
+          03 ENDERECO              PIC X(40).
+          03 TELEFONEPC            PIC 9(09).
+          03 DDDPC                 PIC 9(02).
+          03 CODIGOPC              PIC 9(06).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO2               PIC 9(06).
+          03 NOMECV                PIC X(30).
+          03 PLANO2                PIC 9(02).
+          03 MENSALIDADE           PIC 9(06)V99.
+          03 STATUS-CONV           PIC X(01).
+             88 CONV-ATIVO         VALUE "A".
+             88 CONV-INATIVO       VALUE "I".
+      *
+      *-----------------------------------------------------------------
+	WORKING-STORAGE SECTION.
+
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 W-CODPAC-BUSCA PIC 9(06) VALUE ZEROS.
+       01 W-REAGENDAR   PIC X(01) VALUE "N".
+       01 W-CODPAC-NOVO PIC 9(06) VALUE ZEROS.
+       01 W-CODIGO-NOVO PIC 9(06) VALUE ZEROS.
+
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+
+       01 TXTMEDICO     PIC X(30) VALUE SPACES.
+       01 TXTPACIENTE   PIC X(30) VALUE SPACES.
+       01 TXTCONVENIO   PIC X(30) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+	SCREEN SECTION.
+
+       01  TELA1.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "Agendamento De Consulta".
+	   05  LINE 04  COLUMN 01
+               VALUE  " Crm Do Medico:".
+           05  LINE 06  COLUMN 01
+               VALUE  " Paciente (Codigo):".
+           05  LINE 08  COLUMN 01
+               VALUE  " Convenio (Codigo):".
+           05  LINE 10  COLUMN 01
+               VALUE  " Data Consulta:".
+           05  LINE 12  COLUMN 01
+               VALUE  " Hora Consulta:".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+
+           05  TCRM
+               LINE 04  COLUMN 17  PIC 9(06)
+               USING CRM
+               HIGHLIGHT.
+
+           05 TTXTMEDICO
+               LINE 05  COLUMN 17  PIC X(30)
+               USING TXTMEDICO
+               HIGHLIGHT.
+
+           05  TCODPAC
+               LINE 06  COLUMN 21  PIC 9(06)
+               USING CODPAC
+               HIGHLIGHT.
+
+           05 TTXTPACIENTE
+               LINE 07  COLUMN 21  PIC X(30)
+               USING TXTPACIENTE
+               HIGHLIGHT.
+
+           05  TCODIGO
+               LINE 08  COLUMN 21  PIC 9(06)
+               USING CODIGO
+               HIGHLIGHT.
+
+           05 TTXTCONVENIO
+               LINE 09  COLUMN 21  PIC X(30)
+               USING TXTCONVENIO
+               HIGHLIGHT.
+
+           05  TDIAC
+               LINE 10  COLUMN 17  PIC 9(02)
+               USING  DIAC
+               HIGHLIGHT.
+
+           05  TMESC
+               LINE 10  COLUMN 20  PIC 9(02)
+               USING  MESC
+               HIGHLIGHT.
+
+           05  TANOC
+               LINE 10  COLUMN 23  PIC 9(04)
+               USING  ANOC
+               HIGHLIGHT.
+
+           05  THORAC
+               LINE 12  COLUMN 17  PIC 9(02)
+               USING  HORAC
+               HIGHLIGHT.
+
+           05  TMINC
+               LINE 12  COLUMN 20  PIC 9(02)
+               USING  MINC
+               HIGHLIGHT.
+
+           05  TSTATUS
+               LINE 14  COLUMN 17  PIC X(01)
+               USING  STATUS-AGENDA
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       INICIO.
+
+       R0.
+           OPEN I-O AGENDA.
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                 OPEN OUTPUT AGENDA
+                 CLOSE AGENDA
+                 MOVE "*** ARQUIVO AGENDA FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO AGENDA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+           OPEN INPUT CADMED
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           OPEN INPUT CADPAC
+           IF ST-ERRO3 NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPAC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           OPEN INPUT CADCONV
+           IF ST-ERRO4 NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           GO TO ROT-INICIAL.
+      *
+       R1.
+            MOVE SPACES TO TXTMEDICO TXTPACIENTE TXTCONVENIO
+            MOVE ZEROS TO CRM CODPAC CODIGO ANOC MESC DIAC HORAC MINC
+            MOVE "N" TO W-REAGENDAR
+            MOVE "M" TO STATUS-AGENDA
+            DISPLAY TELA1.
+
+       R2.
+           ACCEPT TCRM
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF CRM = ZEROS
+                GO TO R2.
+
+       LER-CADMED.
+           MOVE CRM TO CRM2
+           READ CADMED
+               INVALID KEY
+                  MOVE "*** MEDICO NAO CADASTRADO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R2.
+
+           MOVE NOMEMD TO TXTMEDICO.
+           DISPLAY TTXTMEDICO.
+           DISPLAY TELA1.
+
+       R3.
+           ACCEPT TCODPAC
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF CODPAC = ZEROS
+                GO TO R3.
+
+       LER-CADPAC.
+           MOVE CODPAC TO CODPAC2
+           READ CADPAC
+               INVALID KEY
+                  MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R3.
+
+           MOVE NOMEPC TO TXTPACIENTE.
+           DISPLAY TTXTPACIENTE.
+           DISPLAY TELA1.
+
+       R4.
+           ACCEPT TCODIGO
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+           IF CODIGO = ZEROS
+                GO TO R4.
+
+       LER-CADCONV.
+           MOVE CODIGO TO CODIGO2
+           READ CADCONV
+               INVALID KEY
+                  MOVE "*** CONVENIO NAO CADASTRADO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R4.
+
+           MOVE NOMECV TO TXTCONVENIO.
+           DISPLAY TTXTCONVENIO.
+           DISPLAY TELA1.
+
+       R5.
+           ACCEPT TDIAC
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+
+           IF DIAC = ZEROS
+                GO TO R5.
+           IF DIAC > 31
+                MOVE "DIA INVALIDO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R5.
+       R5A.
+           ACCEPT TMESC
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+
+           IF MESC = ZEROS
+                GO TO R5A.
+           IF MESC > 12
+                MOVE "MES INVALIDO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R5A.
+       R5B.
+           ACCEPT TANOC
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5A.
+
+           IF ANOC = ZEROS
+                GO TO R5B.
+
+       R6.
+           ACCEPT THORAC
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5B.
+
+           IF HORAC > 23
+                MOVE "HORA INVALIDA " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R6.
+       R6A.
+           ACCEPT TMINC
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+
+           IF MINC > 59
+                MOVE "MINUTO INVALIDO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R6A.
+
+       VER-DUPLO.
+           MOVE CODPAC TO W-CODPAC-NOVO
+           MOVE CODIGO TO W-CODIGO-NOVO
+           READ AGENDA
+               INVALID KEY
+                  MOVE "N" TO W-REAGENDAR
+               NOT INVALID KEY
+                  IF AGE-CANCELADA
+                       MOVE "S" TO W-REAGENDAR
+                  ELSE
+                       MOVE
+                       "*** MEDICO JA TEM CONSULTA NESTE HORARIO ***"
+                                                      TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ACE-001.
+           MOVE W-CODPAC-NOVO TO CODPAC
+           MOVE W-CODIGO-NOVO TO CODIGO.
+
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 GO TO R6A.
+           IF W-OPCAO = "N" OR "n"
+           MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+           MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-OPC.
+       INC-WR1.
+           MOVE "M" TO STATUS-AGENDA
+           IF W-REAGENDAR = "S"
+                GO TO INC-RW1.
+           WRITE REGAGENDA
+           IF ST-ERRO = "00" OR "02"
+                MOVE "*** CONSULTA AGENDADA *** " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+
+                IF ST-ERRO = "22"
+                   MOVE "*HORARIO JA OCUPADO,NAO GRAVADO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1
+                ELSE
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE AGENDA"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+       INC-RW1.
+           REWRITE REGAGENDA
+           IF ST-ERRO = "00" OR "02"
+                MOVE "*** CONSULTA REAGENDADA *** " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+           MOVE "ERRO NA GRAVACAO DO ARQUIVO DE AGENDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+
+      *
+      *****************************************
+      * ROTINA DE CANCELAMENTO/REAGENDAMENTO *
+      *****************************************
+      *
+       ROT-INICIAL.
+                DISPLAY (23, 12)
+                     "N=NOVO AGENDAMENTO   C=CANCELAR CONSULTA"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "C"
+                    GO TO ROT-INICIAL.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1.
+      *
+       CANC-BUSCA.
+           MOVE SPACES TO TXTMEDICO TXTPACIENTE TXTCONVENIO
+           MOVE ZEROS TO CRM CODPAC CODIGO ANOC MESC DIAC HORAC MINC
+           MOVE "M" TO STATUS-AGENDA
+           DISPLAY TELA1.
+
+       CANC-BUSCA-COD.
+           ACCEPT TCODPAC
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF CODPAC = ZEROS
+                GO TO CANC-BUSCA-COD.
+           MOVE CODPAC TO W-CODPAC-BUSCA.
+
+       CANC-BUSCA-START.
+           START AGENDA KEY IS NOT LESS CODPAC
+                INVALID KEY
+                     MOVE "*** PACIENTE SEM CONSULTAS AGENDADAS ***"
+                                                             TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO CANC-BUSCA-COD.
+
+       CANC-BUSCA-LOOP.
+           READ AGENDA NEXT RECORD
+                AT END
+                     MOVE "*** NAO HA MAIS CONSULTAS DO PACIENTE ***"
+                                                             TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO CANC-BUSCA-COD.
+           IF CODPAC NOT = W-CODPAC-BUSCA
+                MOVE "*** NAO HA MAIS CONSULTAS DO PACIENTE ***"
+                                                        TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO CANC-BUSCA-COD.
+           IF NOT AGE-MARCADA
+                GO TO CANC-BUSCA-LOOP.
+
+           MOVE CRM TO CRM2
+           READ CADMED
+                INVALID KEY
+                     MOVE SPACES TO NOMEMD.
+           MOVE NOMEMD TO TXTMEDICO.
+
+           MOVE CODPAC TO CODPAC2
+           READ CADPAC
+                INVALID KEY
+                     MOVE SPACES TO NOMEPC.
+           MOVE NOMEPC TO TXTPACIENTE.
+
+           MOVE CODIGO TO CODIGO2
+           READ CADCONV
+                INVALID KEY
+                     MOVE SPACES TO NOMECV.
+           MOVE NOMECV TO TXTCONVENIO.
+
+           DISPLAY TELA1.
+           GO TO CANC-OPC.
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO AGENDAMENTO   C=CANCELAR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "C"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1.
+      *
+       CANC-OPC.
+                DISPLAY (23, 40) "CANCELAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** AGENDAMENTO NAO CANCELADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CANC-OPC.
+       CANC-RW1.
+                MOVE "C" TO STATUS-AGENDA
+                REWRITE REGAGENDA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** CONSULTA CANCELADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE "*** PARA REAGENDAR, FACA UM NOVO AGENDAMENTO"
+                                                          TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NO CANCELAMENTO DA CONSULTA"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+
+
+       ROT-FIM.
+           CLOSE AGENDA CADMED CADPAC CADCONV.
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    codigo dos erros
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
