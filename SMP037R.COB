@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP037R.
+       AUTHOR. LUCAS GUILHERME LIAS.
+      ****************************************
+      * RELATORIO DE ACOMPANHAMENTO DE       *
+      * MEDICOS INATIVADOS                   *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+           SELECT AUDITORIA ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO7.
+           SELECT CADINATRES ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO2.
+           SELECT ESPTAB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-ESP
+                    FILE STATUS  IS ST-ERRO8.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM                   PIC 9(06).
+          03 NOME                  PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO                  PIC X(01).
+          03 NASC.
+                05 DIA             PIC 9(02).
+                05 MES             PIC 9(02).
+                05 ANO             PIC 9(04).
+          03 EMAIL                 PIC X(30).
+          03 TELEFONE              PIC 9(09).
+          03 DDD                   PIC 9(02).
+          03 VALOR-CONSULTA        PIC 9(06)V99.
+          03 STATUS-MED            PIC X(01).
+             88 MED-ATIVO          VALUE "A".
+             88 MED-INATIVO        VALUE "I".
+
+          03 LOCAL-ATENDIMENTO     OCCURS 2 TIMES.
+             05 ENDERECO-LA        PIC X(40).
+             05 DDD-LA             PIC 9(02).
+             05 TELEFONE-LA        PIC 9(09).
+             05 DIASHOR-LA         PIC X(20).
+      *
+       FD AUDITORIA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.DAT".
+
+       01 REG-AUDITORIA.
+          03 DATA-AUDIT            PIC 9(08).
+          03 HORA-AUDIT            PIC 9(08).
+          03 PROGRAMA-AUDIT        PIC X(08).
+          03 OPERACAO-AUDIT        PIC X(01).
+             88 AUDIT-INCLUSAO     VALUE "I".
+             88 AUDIT-ALTERACAO    VALUE "A".
+             88 AUDIT-EXCLUSAO     VALUE "E".
+          03 CHAVE-AUDIT           PIC 9(06).
+          03 NOME-AUDIT            PIC X(30).
+      *
+       FD CADINATRES
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-ARQINATRES.
+       01 REGINATRES    PIC X(100).
+      *
+       COPY "ESPTAB.CPY".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO2   PIC X(02) VALUE "00".
+       77 ST-ERRO7   PIC X(02) VALUE "00".
+       77 ST-ERRO8   PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONPAG        PIC 9(03) VALUE ZEROS.
+       01 W-DATAREL     PIC 9(08) VALUE ZEROS.
+       01 W-ARQINATRES  PIC X(20) VALUE SPACES.
+       01 W-DTLIMITE    PIC 9(08) VALUE ZEROS.
+
+       01 TABEESPECIALIDADE.
+          05 TBEESPECIALIDADE  PIC X(30) OCCURS 30 TIMES.
+
+       01 W-NUMESP   PIC 9(02) VALUE ZEROS.
+
+       01 W-DTINATIVACAO   PIC 9(08) VALUE ZEROS.
+       01 W-DTULTALT       PIC 9(08) VALUE ZEROS.
+       01 W-TOTINATIVOS    PIC 9(04) VALUE ZEROS.
+       01 W-TOTLISTADOS    PIC 9(04) VALUE ZEROS.
+
+       01  CAB1.
+           05  FILLER                 PIC X(044) VALUE
+           "FATEC - ZONA LESTE  *** ACOMPANHAMENTO DE ".
+           05  FILLER                 PIC X(026) VALUE
+           "MEDICOS INATIVOS ***  PAG.".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(012) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(050) VALUE
+           "CRM    NOME                           ESPECIALI".
+           05  FILLER                 PIC X(040) VALUE
+           "DADE  INATIVADO   ULT.ALTERACAO".
+
+       01  CAB3.
+           05  FILLER                 PIC X(050) VALUE
+           "------ ------------------------------ ---------".
+           05  FILLER                 PIC X(040) VALUE
+           "----  ---------   -------------".
+
+       01  DET.
+           05  CRMTX      VALUE ZEROS  PIC 999999.
+           05  FILLER                 PIC X(001) VALUE SPACES.
+           05  NOMETX     VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(001) VALUE SPACES.
+           05  ESPTX      VALUE SPACES PIC X(013).
+           05  FILLER                 PIC X(001) VALUE SPACES.
+           05  DTINATX    VALUE ZEROS  PIC 9999.99.99.
+           05  FILLER                 PIC X(003) VALUE SPACES.
+           05  DTULTTX    VALUE ZEROS  PIC 9999.99.99.
+           05  FILLER                 PIC X(001) VALUE SPACES.
+           05  OBSTX      VALUE SPACES PIC X(030).
+
+       01  LINTOT.
+           05  FILLER                 PIC X(040) VALUE
+           "*** TOTAL DE MEDICOS INATIVOS       : ".
+           05  TOTINATX   VALUE ZEROS  PIC ZZZ9.
+
+       01  LINTOT2.
+           05  FILLER                 PIC X(040) VALUE
+           "*** TOTAL LISTADOS NO PERIODO       : ".
+           05  TOTLISTX   VALUE ZEROS  PIC ZZZ9.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT037.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "  *** ACOMPANHAMENTO DE MEDICOS INATIVADOS ***".
+           05  LINE 10  COLUMN 01
+               VALUE  " LISTAR INATIVACOES A PARTIR DE (AAAAMMDD)".
+           05  LINE 10  COLUMN 44
+               VALUE  ", 0=TODAS :".
+           05  LINE 12  COLUMN 01
+               VALUE  "          CONFIRMA IMPRESSAO (S ou N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-DTLIMITE
+               LINE 10  COLUMN 56  PIC 9(08)
+               USING  W-DTLIMITE
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARGA-ESPECIALIDADE THRU CARGA-ESPECIALIDADE-FIM.
+      *
+       INC-001.
+              DISPLAY SMT037.
+       INC-OP1.
+                ACCEPT TW-DTLIMITE.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* RELATORIO CANCELADO PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADMED NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           ACCEPT W-DATAREL FROM DATE YYYYMMDD
+           STRING "CADINATRE" DELIMITED BY SIZE
+                  W-DATAREL   DELIMITED BY SIZE
+                  ".DOC"      DELIMITED BY SIZE
+                  INTO W-ARQINATRES.
+
+           OPEN OUTPUT CADINATRES
+           IF ST-ERRO2 NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADINATRES" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+
+           MOVE ZEROS TO CRM
+           START CADMED KEY IS NOT LESS CRM
+               INVALID KEY
+                  GO TO APURA-FIM.
+       APURA-LOOP.
+           READ CADMED NEXT
+               AT END
+                  GO TO APURA-FIM.
+           IF MED-INATIVO
+              ADD 1 TO W-TOTINATIVOS
+              PERFORM BUSCA-AUDITORIA THRU BUSCA-AUDITORIA-FIM
+              IF W-DTINATIVACAO NOT = ZEROS
+                 IF W-DTLIMITE = ZEROS OR
+                    W-DTINATIVACAO NOT < W-DTLIMITE
+                    ADD 1 TO W-TOTLISTADOS
+                    PERFORM IMPR-DET THRU IMPR-DET-FIM.
+           GO TO APURA-LOOP.
+       APURA-FIM.
+           CLOSE CADMED.
+
+           MOVE SPACES TO REGINATRES
+           WRITE REGINATRES
+           MOVE W-TOTINATIVOS TO TOTINATX
+           WRITE REGINATRES FROM LINTOT.
+           MOVE W-TOTLISTADOS TO TOTLISTX
+           WRITE REGINATRES FROM LINTOT2.
+
+           MOVE "*** RELATORIO CONCLUIDO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+       IMPR-DET.
+           MOVE CRM TO CRMTX
+           MOVE NOME TO NOMETX
+           MOVE TBEESPECIALIDADE(ESPECIALIDADE) TO ESPTX
+           MOVE W-DTINATIVACAO TO DTINATX
+           MOVE W-DTULTALT TO DTULTTX
+           MOVE SPACES TO OBSTX
+           IF W-DTULTALT > W-DTINATIVACAO
+                MOVE "*** ALTERADO APOS INATIVACAO ***" TO OBSTX.
+           WRITE REGINATRES FROM DET.
+       IMPR-DET-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VARREDURA COMPLETA DA AUDITORIA PARA O CRM ATUAL,*
+      * BUSCANDO A DATA DE INATIVACAO E A DATA DA ULTIMA *
+      * MOVIMENTACAO REGISTRADA PARA O MEDICO            *
+      ***************************************************
+       BUSCA-AUDITORIA.
+           MOVE ZEROS TO W-DTINATIVACAO
+           MOVE ZEROS TO W-DTULTALT
+           OPEN INPUT AUDITORIA
+           IF ST-ERRO7 NOT = "00"
+                GO TO BUSCA-AUDITORIA-FIM.
+       BUSCA-AUDITORIA-LOOP.
+           READ AUDITORIA NEXT RECORD
+                AT END
+                     GO TO BUSCA-AUDITORIA-CLOSE.
+           IF CHAVE-AUDIT = CRM
+                MOVE DATA-AUDIT TO W-DTULTALT
+                IF AUDIT-EXCLUSAO
+                     MOVE DATA-AUDIT TO W-DTINATIVACAO.
+           GO TO BUSCA-AUDITORIA-LOOP.
+       BUSCA-AUDITORIA-CLOSE.
+           CLOSE AUDITORIA.
+       BUSCA-AUDITORIA-FIM.
+           EXIT.
+      *
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGINATRES FROM CAB1.
+           MOVE SPACES TO REGINATRES
+           WRITE REGINATRES.
+           WRITE REGINATRES FROM CAB2.
+           WRITE REGINATRES FROM CAB3.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+      **********************************
+      * ROTINA DE CARGA DA TABELA ESPECIALIDADE *
+      **********************************
+      *
+       CARGA-ESPECIALIDADE.
+           MOVE ZEROS TO W-NUMESP
+           OPEN INPUT ESPTAB
+           IF ST-ERRO8 NOT = "00"
+             IF ST-ERRO8 = "30"
+                 OPEN OUTPUT ESPTAB
+                 CLOSE ESPTAB
+                 GO TO CARGA-ESPECIALIDADE-FIM
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ESPTAB" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CARGA-ESPECIALIDADE-FIM.
+       CARGA-ESPECIALIDADE-LOOP.
+           READ ESPTAB NEXT RECORD
+                AT END
+                    GO TO CARGA-ESPECIALIDADE-CLOSE.
+           MOVE DESC-ESP TO TBEESPECIALIDADE(COD-ESP)
+           IF COD-ESP > W-NUMESP
+                MOVE COD-ESP TO W-NUMESP.
+           GO TO CARGA-ESPECIALIDADE-LOOP.
+       CARGA-ESPECIALIDADE-CLOSE.
+           CLOSE ESPTAB.
+       CARGA-ESPECIALIDADE-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADINATRES.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
