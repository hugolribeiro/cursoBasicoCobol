@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * TABELA DE ESPECIALIDADES MEDICAS (ARQUIVO INDEXADO ESPTAB.DAT) *
+      * INCLUIDO PELOS PROGRAMAS QUE CADASTRAM OU EXIBEM ESPECIALIDADE *
+      *----------------------------------------------------------------
+       FD ESPTAB
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ESPTAB.DAT".
+       01 REGESP.
+          03 COD-ESP               PIC 9(02).
+          03 DESC-ESP              PIC X(30).
+          03 CAPACIDADE-ESP        PIC 9(04).
