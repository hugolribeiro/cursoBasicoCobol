@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP033R.
+       AUTHOR. LUCAS GUILHERME LIAS.
+      ****************************************
+      * RELATORIO RESUMO DE MEDICOS POR       *
+      * ESPECIALIDADE E SEXO                  *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+           SELECT CADMEDRES ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO2.
+           SELECT ESPTAB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-ESP
+                    FILE STATUS  IS ST-ERRO8.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM                   PIC 9(06).
+          03 NOME                  PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO                  PIC X(01).
+          03 NASC.
+                05 DIA             PIC 9(02).
+                05 MES             PIC 9(02).
+                05 ANO             PIC 9(04).
+          03 EMAIL                 PIC X(30).
+          03 TELEFONE              PIC 9(09).
+          03 DDD                   PIC 9(02).
+          03 VALOR-CONSULTA        PIC 9(06)V99.
+          03 STATUS-MED            PIC X(01).
+             88 MED-ATIVO          VALUE "A".
+             88 MED-INATIVO        VALUE "I".
+
+          03 LOCAL-ATENDIMENTO     OCCURS 2 TIMES.
+             05 ENDERECO-LA        PIC X(40).
+             05 DDD-LA             PIC 9(02).
+             05 TELEFONE-LA        PIC 9(09).
+             05 DIASHOR-LA         PIC X(20).
+      *
+       FD CADMEDRES
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-ARQMEDRES.
+       01 REGMEDRES    PIC X(080).
+      *
+       COPY "ESPTAB.CPY".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO2   PIC X(02) VALUE "00".
+       77 ST-ERRO8   PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-DATAREL    PIC 9(08) VALUE ZEROS.
+       01 W-ARQMEDRES  PIC X(20) VALUE SPACES.
+
+       01 TABEESPECIALIDADE.
+          05 TBEESPECIALIDADE  PIC X(30) OCCURS 30 TIMES.
+
+       01 W-NUMESP   PIC 9(02) VALUE ZEROS.
+       01 W-IXESP    PIC 9(02) VALUE ZEROS.
+
+       01 TBRESUMO.
+          05 TBRES-ESP OCCURS 30 TIMES.
+             10 CONT-M   PIC 9(04) VALUE ZEROS.
+             10 CONT-F   PIC 9(04) VALUE ZEROS.
+
+       01 W-TOTM       PIC 9(05) VALUE ZEROS.
+       01 W-TOTF       PIC 9(05) VALUE ZEROS.
+       01 W-TOTGERAL   PIC 9(06) VALUE ZEROS.
+
+       01  CAB1.
+           05  FILLER                 PIC X(044) VALUE
+           "FATEC - ZONA LESTE  *** RESUMO DEMOGRAFICO".
+           05  FILLER                 PIC X(024) VALUE
+           "  ***      PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(012) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(050) VALUE
+           "ESPECIALIDADE                   MASCULINO FEMININ".
+           05  FILLER                 PIC X(011) VALUE
+           "O     TOTAL".
+
+       01  CAB3.
+           05  FILLER                 PIC X(050) VALUE
+           "------------------------------  ---------- -------".
+           05  FILLER                 PIC X(011) VALUE
+           "---  ------".
+
+       01  DET.
+           05  ESPTX      VALUE SPACES  PIC X(030).
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  MASCTX     VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(005) VALUE "     ".
+           05  FEMTX      VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(005) VALUE "     ".
+           05  TOTTX      VALUE ZEROS  PIC ZZZZZ9.
+
+       01  LINTOT.
+           05  FILLER                 PIC X(040) VALUE
+           "*** TOTAL GERAL : MASCULINO ".
+           05  TOTMTX   VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(012) VALUE
+           "  FEMININO ".
+           05  TOTFTX   VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(010) VALUE
+           "  TOTAL ".
+           05  TOTGTX   VALUE ZEROS  PIC ZZZZZ9.
+           05  FILLER                 PIC X(004) VALUE " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT025.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "          *** RESUMO DEMOGRAFICO DE MEDICO".
+           05  LINE 02  COLUMN 41
+               VALUE  "S POR ESPECIALIDADE/SEXO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARGA-ESPECIALIDADE THRU CARGA-ESPECIALIDADE-FIM.
+      *
+       INC-001.
+              DISPLAY SMT025.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO MED NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO MED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           ACCEPT W-DATAREL FROM DATE YYYYMMDD
+           STRING "CADRESUMO" DELIMITED BY SIZE
+                  W-DATAREL   DELIMITED BY SIZE
+                  ".DOC"      DELIMITED BY SIZE
+                  INTO W-ARQMEDRES.
+
+           OPEN OUTPUT CADMEDRES
+           IF ST-ERRO2 NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADMEDRES" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           MOVE ZEROS TO CRM
+           START CADMED KEY IS NOT LESS CRM
+               INVALID KEY
+                  GO TO APURA-FIM.
+       APURA-LOOP.
+           READ CADMED NEXT
+               AT END
+                  GO TO APURA-FIM.
+           IF MED-ATIVO
+              IF SEXO = "M"
+                 ADD 1 TO CONT-M(ESPECIALIDADE)
+              ELSE
+                 ADD 1 TO CONT-F(ESPECIALIDADE).
+           GO TO APURA-LOOP.
+       APURA-FIM.
+           CLOSE CADMED.
+
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+           MOVE 1 TO W-IXESP.
+       IMPR-LOOP.
+           IF W-IXESP > W-NUMESP
+                GO TO IMPR-FIM.
+           MOVE TBEESPECIALIDADE(W-IXESP) TO ESPTX
+           MOVE CONT-M(W-IXESP) TO MASCTX
+           MOVE CONT-F(W-IXESP) TO FEMTX
+           COMPUTE TOTTX = CONT-M(W-IXESP) + CONT-F(W-IXESP)
+           WRITE REGMEDRES FROM DET
+           ADD CONT-M(W-IXESP) TO W-TOTM
+           ADD CONT-F(W-IXESP) TO W-TOTF
+           ADD 1 TO W-IXESP
+           GO TO IMPR-LOOP.
+       IMPR-FIM.
+           MOVE SPACES TO REGMEDRES
+           WRITE REGMEDRES
+           COMPUTE W-TOTGERAL = W-TOTM + W-TOTF
+           MOVE W-TOTM TO TOTMTX
+           MOVE W-TOTF TO TOTFTX
+           MOVE W-TOTGERAL TO TOTGTX
+           WRITE REGMEDRES FROM LINTOT.
+
+           MOVE "*** RESUMO GERADO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGMEDRES FROM CAB1.
+           MOVE SPACES TO REGMEDRES
+           WRITE REGMEDRES.
+           WRITE REGMEDRES FROM CAB2.
+           WRITE REGMEDRES FROM CAB3.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+      **********************************
+      * ROTINA DE CARGA DA TABELA ESPECIALIDADE *
+      **********************************
+      *
+       CARGA-ESPECIALIDADE.
+           MOVE ZEROS TO W-NUMESP
+           OPEN INPUT ESPTAB
+           IF ST-ERRO8 NOT = "00"
+             IF ST-ERRO8 = "30"
+                 OPEN OUTPUT ESPTAB
+                 CLOSE ESPTAB
+                 GO TO CARGA-ESPECIALIDADE-FIM
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ESPTAB" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CARGA-ESPECIALIDADE-FIM.
+       CARGA-ESPECIALIDADE-LOOP.
+           READ ESPTAB NEXT RECORD
+                AT END
+                    GO TO CARGA-ESPECIALIDADE-CLOSE.
+           MOVE DESC-ESP TO TBEESPECIALIDADE(COD-ESP)
+           IF COD-ESP > W-NUMESP
+                MOVE COD-ESP TO W-NUMESP.
+           GO TO CARGA-ESPECIALIDADE-LOOP.
+       CARGA-ESPECIALIDADE-CLOSE.
+           CLOSE ESPTAB.
+       CARGA-ESPECIALIDADE-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADMEDRES.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
