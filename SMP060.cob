@@ -1,309 +1,551 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP060.
-      *AUTHOR. LUCAS GUILHERME LIAS.
-      **************************************************
-      * CONSULTA DE MEDICO *
-      **************************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                    DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *
-       SELECT CADMED ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CRM
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME
-                                   WITH DUPLICATES.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-      *
-       FD CADMED
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMED.DAT".
-
-       01 REGMED.      
-          03 CRM                   PIC 9(06).
-          03 NOME                  PIC X(30).
-          03 ESPECIALIDADE         PIC 9(02).
-          03 SEXO                  PIC X(01).
-          03 NASC.   
-                05 DIA             PIC 9(02).
-                05 MES             PIC 9(02).
-                05 ANO             PIC 9(04).
-          03 EMAIL                 PIC X(30).
-          03 TELEFONE              PIC 9(09).
-          03 DDD                   PIC 9(02).                 
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 W-SEL       PIC 9(01) VALUE ZEROS.
-       01 W-CONT      PIC 9(04) VALUE ZEROS.
-       01 W-OPCAO     PIC X(01) VALUE SPACES.
-       01 ST-ERRO     PIC X(02) VALUE "00".
-       01 W-ACT       PIC 9(02) VALUE ZEROS.
-       01 MENS        PIC X(50) VALUE SPACES.
-       01 LIMPA       PIC X(55) VALUE SPACES.
-       01 SOLIC       PIC X(20) VALUE SPACES.
-       01 CONLIN      PIC 9(03) VALUE 001.
-       01 IND         PIC 9(05) VALUE ZEROS.
-
-       01 TABMED.
-          03 TBMED   PIC 9(06) OCCURS 1000 TIMES.
-       01 NUMREG      PIC 9(04) VALUE ZEROS. 
-
-      *-----------------------------------------------------------------
-      *
-      ******************
-      * ROTINA DE TELA *
-      ******************
-      *
-       SCREEN SECTION.
-       01  SMT060.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                             CONSULTA DE".
-           05  LINE 02  COLUMN 41 
-               VALUE  " MEDICO".
-           
-           05  LINE 04  COLUMN 01 
-               VALUE  " Crm:".
-           05  LINE 06  COLUMN 01 
-               VALUE  " Nome:".
-           05  LINE 08  COLUMN 01 
-               VALUE  " Especialidade:".
-           05  LINE 10  COLUMN 01 
-               VALUE  " Sexo:".
-           05  LINE 12  COLUMN 01 
-               VALUE  " Data Nascimento:".
-           05  LINE 14  COLUMN 01 
-               VALUE  " Email:".
-           05  LINE 16  COLUMN 01 
-               VALUE  " Telefone:".
-           05  LINE 21  COLUMN 01 
-               VALUE  " MENSAGEM:". 
-
-
-           05  LINE 21  COLUMN 01 
-               VALUE  "              OPCAO :   (E=ENCERRA     P".
-           05  LINE 21  COLUMN 41 
-               VALUE  "=PROXIMO     A=ANTERIOR )".
-           05  LINE 22  COLUMN 41 
-               VALUE  "   ==>            <==".
-           05  LINE 23  COLUMN 01 
-               VALUE  " MENSAGEM :".
-           05  LINE 23  COLUMN 41 
-               VALUE  "                                 SMP050".
-
-           05  TCRM
-               LINE 04  COLUMN 07  PIC X(06)
-               USING CRM
-               HIGHLIGHT.
-
-           05  TNOME
-               LINE 06  COLUMN 08  PIC X(30)
-               USING  NOME
-               HIGHLIGHT.
-
-           05  TESPECIALIDADE
-               LINE 08  COLUMN 18  PIC 9(02)
-               USING  ESPECIALIDADE
-               HIGHLIGHT.
-
-           05  TSEXO
-               LINE 10  COLUMN 07  PIC X(01)
-               USING SEXO
-               HIGHLIGHT.
-
-           05  TDIA
-               LINE 12  COLUMN 20  PIC 9(02)
-               USING  DIA
-               HIGHLIGHT.
-
-           05  TMES
-               LINE 12  COLUMN 23  PIC 9(02)
-               USING  MES
-               HIGHLIGHT.
-
-           05  TANO
-               LINE 12  COLUMN 26  PIC 9(04)
-               USING  ANO
-               HIGHLIGHT.
-
-           05  TEMAIL
-               LINE 14  COLUMN 9  PIC X(30)
-               USING  EMAIL
-               HIGHLIGHT.
-
-           05  TDDD
-               LINE 16  COLUMN 12  PIC 9(02)
-               USING DDD
-               HIGHLIGHT.
-
-           05  TTELEFONE
-               LINE 16  COLUMN 15  PIC 9(09)
-               USING  TELEFONE
-               HIGHLIGHT.
-
-           05  TW-OPCAO
-               LINE 21  COLUMN 23  PIC X(01)
-               USING  W-OPCAO
-               HIGHLIGHT.
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-      *
-       INC-OP1.
-           OPEN INPUT  CADMED
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "30"
-                 MOVE "ARQUIVO DE CADMED NAO EXISTE" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2
-              ELSE
-                 MOVE "ERRO ABERTURA DO ARQUIVO CADMED"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2.
-           MOVE 1 TO IND
-           MOVE ZEROS TO CRM NUMREG.
-           START CADMED KEY IS NOT LESS CRM INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM.
-
-       LER-MED.           
-           READ CADMED NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE IND TO NUMREG
-                 ADD -1 TO NUMREG
-                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              MOVE CRM TO TBMED(IND)
-              ADD 1 TO IND              
-              IF IND > 1000
-                 MOVE "*** TABELA ESTOURADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001
-              ELSE
-                 GO TO LER-MED.
-
-      *
-       INC-001.
-            MOVE SPACES TO NOME EMAIL SEXO
-            MOVE ZEROS TO CRM ESPECIALIDADE DIA MES ANO TELEFONE DDD
-            DISPLAY  SMT060.
-       INC-001A.
-           ACCEPT TCRM
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
-                      CLOSE CADMED
-                      GO TO ROT-FIM.
-           IF W-ACT > 02
-                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM   
-                      GO TO INC-001A.
-           MOVE 1 TO IND.
-
-       R111.
-           IF TBMED(IND) < CRM
-              ADD 1 TO IND
-              IF IND >1000
-                 MOVE "*** MEDICO NAO ENCONTRADO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001A
-              ELSE
-                 GO TO R111.
-       R112.
-           MOVE TBMED(IND) TO CRM.
-
-       INC-RD2.
-           READ CADMED 
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "23"
-                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              NEXT SENTENCE.
-
-       ROT-MONTAR.
-              DISPLAY SMT060.
-
-       ROT-SOL.
-           ACCEPT  TW-OPCAO  
-           IF W-OPCAO = "E"
-                  GO TO ROT-FIM 
-           ELSE
-             IF W-OPCAO = "P"
-                 IF IND < NUMREG
-                   ADD 1 TO IND
-                   GO TO R112
-                 ELSE
-                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
-                           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ROT-SOL
-             ELSE
-                IF W-OPCAO = "A"
-                    IF IND > 1
-                       ADD -1 TO IND
-                       GO TO R112
-                    ELSE
-                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
-                           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                       GO TO ROT-SOL
-                ELSE
-                
-                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
-                     PERFORM ROT-MENS THRU ROT-MENS-FIM
-                     GO TO ROT-SOL.
-
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-
-           CLOSE CADMED.
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
-           STOP RUN.
-      *
-      **********************
-      * ROTINA DE MENSAGEM *
-      **********************
-      *
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (23, 13) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 1000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-           EXIT.
-       FIM-ROT-MENS.
-      *
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP060.
+      *AUTHOR. LUCAS GUILHERME LIAS.
+      **************************************************
+      * CONSULTA DE MEDICO *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+      *
+       SELECT ESPTAB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-ESP
+                    FILE STATUS  IS ST-ERRO8.
+      *
+       SELECT CADMEDPR ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO9.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+
+       01 REGMED.      
+          03 CRM                   PIC 9(06).
+          03 NOME                  PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO                  PIC X(01).
+          03 NASC.   
+                05 DIA             PIC 9(02).
+                05 MES             PIC 9(02).
+                05 ANO             PIC 9(04).
+          03 EMAIL                 PIC X(30).
+          03 TELEFONE              PIC 9(09).
+          03 DDD                   PIC 9(02).
+          03 VALOR-CONSULTA        PIC 9(06)V99.
+          03 STATUS-MED            PIC X(01).
+             88 MED-ATIVO          VALUE "A".
+             88 MED-INATIVO        VALUE "I".
+
+          03 LOCAL-ATENDIMENTO     OCCURS 2 TIMES.
+             05 ENDERECO-LA        PIC X(40).
+             05 DDD-LA             PIC 9(02).
+             05 TELEFONE-LA        PIC 9(09).
+             05 DIASHOR-LA         PIC X(20).
+      *
+       COPY "ESPTAB.CPY".
+      *
+       FD CADMEDPR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-ARQMEDPR.
+       01 REGMEDPR   PIC X(150).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL       PIC 9(01) VALUE ZEROS.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 ST-ERRO8    PIC X(02) VALUE "00".
+       01 ST-ERRO9    PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 SOLIC       PIC X(20) VALUE SPACES.
+       01 CONLIN      PIC 9(03) VALUE 001.
+       01 IND         PIC 9(05) VALUE ZEROS.
+
+       01 TABMED.
+          03 TBMED   PIC 9(06) OCCURS 9999 TIMES.
+       01 NUMREG      PIC 9(04) VALUE ZEROS.
+
+       01 W-OPCBUSCA   PIC X(01) VALUE SPACES.
+       01 W-NOME-BUSCA PIC X(30) VALUE SPACES.
+
+       01 W-ESPFILTRO  PIC 9(02) VALUE ZEROS.
+
+       01 TABEESPECIALIDADE.
+          05 TBEESPECIALIDADE  PIC X(30) OCCURS 30 TIMES.
+
+       01 W-NUMESP      PIC 9(02) VALUE ZEROS.
+       01 W-IXESP       PIC 9(02) VALUE ZEROS.
+       01 W-LINOPC      PIC 9(02) VALUE ZEROS.
+
+       01 LINOPCESP.
+          05 OPCESP-NUM    PIC 9(02).
+          05 FILLER        PIC X(02) VALUE " -".
+          05 OPCESP-TXT    PIC X(30).
+
+       01 W-ARQMEDPR     PIC X(20) VALUE SPACES.
+       01 W-PRJAABERTO   PIC X(01) VALUE "N".
+       01 W-DATAREL      PIC 9(08) VALUE ZEROS.
+
+       01  CABIMPR1      PIC X(070) VALUE
+           "FATEC - ZONA LESTE   *** IMPRESSAO DE TELA - MEDICO ***".
+       01  CABIMPR2.
+           05  FILLER                 PIC X(040) VALUE
+           "CRM       NOME                          ".
+           05  FILLER                 PIC X(040) VALUE
+           "    ESPECIALIDADE  SEXO  NASCIMENTO  EMA".
+           05  FILLER                 PIC X(038) VALUE
+           "IL                      DDD   TELEFONE".
+
+       01  DET.
+           05  CRMTX  VALUE ZEROS  PIC 999999.
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  NOMETX   VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  ESPECIALIDADETX  VALUE ZEROS  PIC 99.
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  SEXOTX  VALUE SPACES PIC X(002).
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  NASCTX  VALUE ZEROS  PIC 99.99.9999.
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  EMAILTX   VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  DDDTX  VALUE ZEROS  PIC 99.
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  TELEFONETX  VALUE ZEROS  PIC 999999999.
+
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  SMT060.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  "                             CONSULTA DE".
+           05  LINE 02  COLUMN 41 
+               VALUE  " MEDICO".
+           
+           05  LINE 04  COLUMN 01 
+               VALUE  " Crm:".
+           05  LINE 06  COLUMN 01 
+               VALUE  " Nome:".
+           05  LINE 08  COLUMN 01 
+               VALUE  " Especialidade:".
+           05  LINE 10  COLUMN 01 
+               VALUE  " Sexo:".
+           05  LINE 12  COLUMN 01 
+               VALUE  " Data Nascimento:".
+           05  LINE 14  COLUMN 01 
+               VALUE  " Email:".
+           05  LINE 16  COLUMN 01 
+               VALUE  " Telefone:".
+           05  LINE 21  COLUMN 01 
+               VALUE  " MENSAGEM:". 
+
+
+           05  LINE 21  COLUMN 01
+               VALUE  "              OPCAO :   (E=ENCERRA     P".
+           05  LINE 21  COLUMN 41
+               VALUE  "=PROXIMO A=ANTERIOR M=IMPRIMIR)".
+           05  LINE 22  COLUMN 41 
+               VALUE  "   ==>            <==".
+           05  LINE 23  COLUMN 01 
+               VALUE  " MENSAGEM :".
+           05  LINE 23  COLUMN 41 
+               VALUE  "                                 SMP050".
+
+           05  TCRM
+               LINE 04  COLUMN 07  PIC X(06)
+               USING CRM
+               HIGHLIGHT.
+
+           05  TNOME
+               LINE 06  COLUMN 08  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+
+           05  TESPECIALIDADE
+               LINE 08  COLUMN 18  PIC 9(02)
+               USING  ESPECIALIDADE
+               HIGHLIGHT.
+
+           05  TSEXO
+               LINE 10  COLUMN 07  PIC X(01)
+               USING SEXO
+               HIGHLIGHT.
+
+           05  TDIA
+               LINE 12  COLUMN 20  PIC 9(02)
+               USING  DIA
+               HIGHLIGHT.
+
+           05  TMES
+               LINE 12  COLUMN 23  PIC 9(02)
+               USING  MES
+               HIGHLIGHT.
+
+           05  TANO
+               LINE 12  COLUMN 26  PIC 9(04)
+               USING  ANO
+               HIGHLIGHT.
+
+           05  TEMAIL
+               LINE 14  COLUMN 9  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+
+           05  TDDD
+               LINE 16  COLUMN 12  PIC 9(02)
+               USING DDD
+               HIGHLIGHT.
+
+           05  TTELEFONE
+               LINE 16  COLUMN 15  PIC 9(09)
+               USING  TELEFONE
+               HIGHLIGHT.
+
+           05  TW-OPCAO
+               LINE 21  COLUMN 23  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARGA-ESPECIALIDADE THRU CARGA-ESPECIALIDADE-FIM.
+           PERFORM FILTRO-ESP THRU FILTRO-ESP-FIM.
+      *
+       INC-OP1.
+           OPEN INPUT  CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADMED NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADMED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+           MOVE 1 TO IND
+           MOVE ZEROS TO CRM NUMREG.
+           START CADMED KEY IS NOT LESS CRM INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       LER-MED.           
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE IND TO NUMREG
+                 ADD -1 TO NUMREG
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF MED-INATIVO
+                 GO TO LER-MED.
+              IF W-ESPFILTRO NOT = ZEROS
+                 IF ESPECIALIDADE NOT = W-ESPFILTRO
+                    GO TO LER-MED.
+              MOVE CRM TO TBMED(IND)
+              ADD 1 TO IND
+              IF IND > 9999
+                 MOVE "*** TABELA ESTOURADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 GO TO LER-MED.
+
+      *
+       INC-001.
+            MOVE SPACES TO NOME EMAIL SEXO
+            MOVE ZEROS TO CRM ESPECIALIDADE DIA MES ANO TELEFONE DDD
+            DISPLAY  SMT060.
+       INC-001A.
+           DISPLAY (18, 01) "TECLE N E ENTER PARA BUSCAR POR NOME".
+           MOVE SPACES TO W-OPCBUSCA
+           ACCEPT (18, 60) W-OPCBUSCA
+           IF W-OPCBUSCA = "N" OR "n"
+              GO TO BUSCA-NOME.
+           ACCEPT TCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADMED
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE 1 TO IND.
+
+       R111.
+           IF TBMED(IND) < CRM
+              ADD 1 TO IND
+              IF IND >9999
+                 MOVE "*** MEDICO NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001A
+              ELSE
+                 GO TO R111.
+       R112.
+           MOVE TBMED(IND) TO CRM.
+
+       INC-RD2.
+           READ CADMED 
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+       ROT-MONTAR.
+              DISPLAY SMT060.
+
+       ROT-SOL.
+           ACCEPT  TW-OPCAO  
+           IF W-OPCAO = "E"
+                  GO TO ROT-FIM 
+           ELSE
+             IF W-OPCAO = "P"
+                 IF IND < NUMREG
+                   ADD 1 TO IND
+                   GO TO R112
+                 ELSE
+                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-SOL
+             ELSE
+                IF W-OPCAO = "A"
+                    IF IND > 1
+                       ADD -1 TO IND
+                       GO TO R112
+                    ELSE
+                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ROT-SOL
+                ELSE
+                  IF W-OPCAO = "M" OR "m"
+                     PERFORM IMPRIME-TELA THRU IMPRIME-TELA-FIM
+                     GO TO ROT-SOL
+                  ELSE
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-SOL.
+
+      *
+      **************************
+      * ROTINA DE BUSCA P/ NOME *
+      **************************
+      *
+       BUSCA-NOME.
+           DISPLAY (19, 01) "NOME PARA BUSCA : ".
+           MOVE SPACES TO W-NOME-BUSCA
+           ACCEPT (19, 20) W-NOME-BUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO INC-001.
+           IF W-NOME-BUSCA = SPACES
+              GO TO BUSCA-NOME.
+           MOVE W-NOME-BUSCA TO NOME
+           START CADMED KEY IS NOT LESS NOME
+               INVALID KEY
+                  MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-001.
+           READ CADMED NEXT
+               AT END
+                  MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-001.
+           IF MED-INATIVO
+              MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001.
+           IF W-ESPFILTRO NOT = ZEROS
+              IF ESPECIALIDADE NOT = W-ESPFILTRO
+                 MOVE "*** NOME NAO ENCONTRADO NO FILTRO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           MOVE 1 TO IND.
+           GO TO R111.
+
+      *
+      *******************************
+      * ROTINA DE FILTRO ESPECIALIDADE *
+      *******************************
+      *
+       FILTRO-ESP.
+           DISPLAY (02, 01) "FILTRAR A CONSULTA POR ESPECIALIDADE :".
+           PERFORM EXIB-TAB-ESP THRU EXIB-TAB-ESP-FIM.
+           DISPLAY (19, 01) "ESPECIALIDADE (00=TODAS) : ".
+           MOVE ZEROS TO W-ESPFILTRO
+           ACCEPT (19, 29) W-ESPFILTRO
+           IF W-ESPFILTRO NOT = ZEROS
+              IF W-ESPFILTRO > W-NUMESP
+                 MOVE "*** ESPECIALIDADE INVALIDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO FILTRO-ESP.
+       FILTRO-ESP-FIM.
+           EXIT.
+
+      *
+      ***************************************************
+      * CARGA DA TABELA DE ESPECIALIDADES (ARQ. ESPTAB)  *
+      ***************************************************
+      *
+       CARGA-ESPECIALIDADE.
+           MOVE ZEROS TO W-NUMESP
+           OPEN INPUT ESPTAB
+           IF ST-ERRO8 NOT = "00"
+             IF ST-ERRO8 = "30"
+                 OPEN OUTPUT ESPTAB
+                 CLOSE ESPTAB
+                 GO TO CARGA-ESPECIALIDADE-FIM
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ESPTAB" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CARGA-ESPECIALIDADE-FIM.
+       CARGA-ESPECIALIDADE-LOOP.
+           READ ESPTAB NEXT RECORD
+                AT END
+                    GO TO CARGA-ESPECIALIDADE-CLOSE.
+           MOVE DESC-ESP TO TBEESPECIALIDADE(COD-ESP)
+           IF COD-ESP > W-NUMESP
+                MOVE COD-ESP TO W-NUMESP.
+           GO TO CARGA-ESPECIALIDADE-LOOP.
+       CARGA-ESPECIALIDADE-CLOSE.
+           CLOSE ESPTAB.
+       CARGA-ESPECIALIDADE-FIM.
+           EXIT.
+      *
+       EXIB-TAB-ESP.
+           MOVE 1 TO W-IXESP
+           MOVE 04 TO W-LINOPC.
+       EXIB-TAB-ESP-LOOP.
+           IF W-IXESP > W-NUMESP
+                GO TO EXIB-TAB-ESP-FIM.
+           MOVE W-IXESP TO OPCESP-NUM
+           MOVE TBEESPECIALIDADE(W-IXESP) TO OPCESP-TXT
+           DISPLAY (W-LINOPC, 01) LINOPCESP
+           ADD 1 TO W-IXESP
+           ADD 1 TO W-LINOPC
+           GO TO EXIB-TAB-ESP-LOOP.
+       EXIB-TAB-ESP-FIM.
+           EXIT.
+
+      *
+      **************************************
+      * ROTINA DE IMPRESSAO DA TELA ATUAL   *
+      **************************************
+      *
+       IMPRIME-TELA.
+           IF W-PRJAABERTO = "N"
+              ACCEPT W-DATAREL FROM DATE YYYYMMDD
+              STRING "CADMEDPR" DELIMITED BY SIZE
+                     W-DATAREL  DELIMITED BY SIZE
+                     ".DOC"     DELIMITED BY SIZE
+                     INTO W-ARQMEDPR
+              OPEN OUTPUT CADMEDPR
+              IF ST-ERRO9 NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE IMPRESSAO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO IMPRIME-TELA-FIM
+              ELSE
+                 MOVE "S" TO W-PRJAABERTO
+                 WRITE REGMEDPR FROM CABIMPR1
+                 WRITE REGMEDPR FROM CABIMPR2.
+
+           MOVE CRM           TO CRMTX
+           MOVE NOME          TO NOMETX
+           MOVE ESPECIALIDADE TO ESPECIALIDADETX
+           MOVE SEXO          TO SEXOTX
+           MOVE NASC          TO NASCTX
+           MOVE EMAIL         TO EMAILTX
+           MOVE DDD           TO DDDTX
+           MOVE TELEFONE      TO TELEFONETX
+           WRITE REGMEDPR FROM DET
+           IF ST-ERRO9 NOT = "00"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO DE IMPRESSAO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO IMPRIME-TELA-FIM.
+           MOVE "*** TELA IMPRESSA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       IMPRIME-TELA-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+
+           IF W-PRJAABERTO = "S"
+              CLOSE CADMEDPR.
+           CLOSE CADMED.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
       *---------------------*** FIM DE PROGRAMA ***--------------------*
\ No newline at end of file
