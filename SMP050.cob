@@ -19,6 +19,11 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME
                                    WITH DUPLICATES.
+      *
+       SELECT CADCONVPR ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO9.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -32,6 +37,15 @@
           03 CODIGO                   PIC 9(06).
           03 NOME                     PIC X(30).
           03 PLANO                    PIC 9(02).
+          03 MENSALIDADE              PIC 9(06)V99.
+          03 STATUS-CONV              PIC X(01).
+             88 CONV-ATIVO            VALUE "A".
+             88 CONV-INATIVO          VALUE "I".
+      *
+       FD CADCONVPR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-ARQCONVPR.
+       01 REGCONVPR   PIC X(150).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -39,6 +53,7 @@
        01 W-CONT      PIC 9(04) VALUE ZEROS.
        01 W-OPCAO     PIC X(01) VALUE SPACES.
        01 ST-ERRO     PIC X(02) VALUE "00".
+       01 ST-ERRO9    PIC X(02) VALUE "00".
        01 W-ACT       PIC 9(02) VALUE ZEROS.
        01 MENS        PIC X(50) VALUE SPACES.
        01 LIMPA       PIC X(55) VALUE SPACES.
@@ -50,8 +65,29 @@
 
        01 IND         PIC 9(05) VALUE ZEROS.
        01 TABCONV.
-          03 TBCONV    PIC 9(08) OCCURS 1000 TIMES.
-       01 NUMREG      PIC 9(04) VALUE ZEROS.  
+          03 TBCONV    PIC 9(08) OCCURS 9999 TIMES.
+       01 NUMREG      PIC 9(04) VALUE ZEROS.
+
+       01 W-OPCBUSCA   PIC X(01) VALUE SPACES.
+       01 W-NOME-BUSCA PIC X(30) VALUE SPACES.
+
+       01 W-ARQCONVPR   PIC X(20) VALUE SPACES.
+       01 W-PRJAABERTO  PIC X(01) VALUE "N".
+       01 W-DATAREL     PIC 9(08) VALUE ZEROS.
+
+       01  CABIMPR1     PIC X(070) VALUE
+           "FATEC - ZONA LESTE   *** IMPRESSAO DE TELA - CONVENIO ***".
+       01  CABIMPR2     PIC X(070) VALUE
+           "CODIGO          NOME                            PLANO".
+
+       01  DET.
+           05  CODIGOTX   VALUE ZEROS  PIC 999999.
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  NOMETX   VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  PLANOTX  VALUE ZEROS  PIC 99.
       *-----------------------------------------------------------------
       *
       ******************
@@ -75,10 +111,10 @@
            05  LINE 09  COLUMN 01 
                VALUE  "    PLANO: ".
 
-           05  LINE 21  COLUMN 01 
+           05  LINE 21  COLUMN 01
                VALUE  "              OPCAO :   (E=ENCERRA     P".
-           05  LINE 21  COLUMN 41 
-               VALUE  "=PROXIMO     A=ANTERIOR )".
+           05  LINE 21  COLUMN 41
+               VALUE  "=PROXIMO A=ANTERIOR M=IMPRIMIR)".
            05  LINE 22  COLUMN 41 
                VALUE  "   ==>            <==".
            05  LINE 23  COLUMN 01 
@@ -143,7 +179,7 @@
            ELSE
               MOVE CODIGO TO TBCONV(IND)
               ADD 1 TO IND              
-              IF IND > 1000
+              IF IND > 9999
                  MOVE "*** TABELA ESTOURADA ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001
@@ -156,6 +192,11 @@
            MOVE SPACES TO NOME
            DISPLAY  SMT050.
        INC-001A.
+           DISPLAY (18, 01) "TECLE N E ENTER PARA BUSCAR POR NOME".
+           MOVE SPACES TO W-OPCBUSCA
+           ACCEPT (18, 60) W-OPCBUSCA
+           IF W-OPCBUSCA = "N" OR "n"
+              GO TO BUSCA-NOME.
            ACCEPT TCODIGO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -163,14 +204,14 @@
                       GO TO ROT-FIM.
            IF W-ACT > 02
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM   
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
            MOVE 1 TO IND.
 
        R111.
            IF TBCONV(IND) < CODIGO
               ADD 1 TO IND
-              IF IND >1000
+              IF IND >9999
                  MOVE "*** CONVENIO NAO ENCONTRADO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001A
@@ -219,18 +260,85 @@
                            PERFORM ROT-MENS THRU ROT-MENS-FIM
                        GO TO ROT-SOL
                 ELSE
-                
+                  IF W-OPCAO = "M" OR "m"
+                     PERFORM IMPRIME-TELA THRU IMPRIME-TELA-FIM
+                     GO TO ROT-SOL
+                  ELSE
                      MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                      GO TO ROT-SOL.
 
       *
+      **************************
+      * ROTINA DE BUSCA P/ NOME *
+      **************************
+      *
+       BUSCA-NOME.
+           DISPLAY (19, 01) "NOME PARA BUSCA : ".
+           MOVE SPACES TO W-NOME-BUSCA
+           ACCEPT (19, 20) W-NOME-BUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO INC-001.
+           IF W-NOME-BUSCA = SPACES
+              GO TO BUSCA-NOME.
+           MOVE W-NOME-BUSCA TO NOME
+           START CADCONV KEY IS NOT LESS NOME
+               INVALID KEY
+                  MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-001.
+           READ CADCONV NEXT
+               AT END
+                  MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-001.
+           MOVE 1 TO IND.
+           GO TO R111.
+
+      *
+      **************************************
+      * ROTINA DE IMPRESSAO DA TELA ATUAL   *
+      **************************************
+      *
+       IMPRIME-TELA.
+           IF W-PRJAABERTO = "N"
+              ACCEPT W-DATAREL FROM DATE YYYYMMDD
+              STRING "CADCONVPR" DELIMITED BY SIZE
+                     W-DATAREL   DELIMITED BY SIZE
+                     ".DOC"      DELIMITED BY SIZE
+                     INTO W-ARQCONVPR
+              OPEN OUTPUT CADCONVPR
+              IF ST-ERRO9 NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE IMPRESSAO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO IMPRIME-TELA-FIM
+              ELSE
+                 MOVE "S" TO W-PRJAABERTO
+                 WRITE REGCONVPR FROM CABIMPR1
+                 WRITE REGCONVPR FROM CABIMPR2.
+
+           MOVE CODIGO TO CODIGOTX
+           MOVE NOME   TO NOMETX
+           MOVE PLANO  TO PLANOTX
+           WRITE REGCONVPR FROM DET
+           IF ST-ERRO9 NOT = "00"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO DE IMPRESSAO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO IMPRIME-TELA-FIM.
+           MOVE "*** TELA IMPRESSA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       IMPRIME-TELA-FIM.
+           EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
 
+           IF W-PRJAABERTO = "S"
+              CLOSE CADCONVPR.
            CLOSE CADCONV.
        ROT-FIM2.
            EXIT PROGRAM.
