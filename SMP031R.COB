@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP031R
-       AUTHOR. LUCAS GUILHERME LIAS
+       PROGRAM-ID. SMP031R.
+       AUTHOR. LUCAS GUILHERME LIAS.
       ************************
       * RELATORIO DE CONVENIO   *
       ************************
@@ -22,6 +22,20 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+           SELECT CADCONVCSV ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO9.
+           SELECT SORTPLA ASSIGN TO DISK.
+           SELECT PLATAB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-PLA
+                    FILE STATUS  IS ST-ERRO3.
+           SELECT CKCONV ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO10.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -32,32 +46,99 @@
         01 REGCONV.
           03 CODIGO                   PIC 9(06).
           03 NOME                     PIC X(30).
-          03 PLANO                    PIC 9(02). 
+          03 PLANO                    PIC 9(02).
+          03 MENSALIDADE              PIC 9(06)V99.
+          03 STATUS-CONV              PIC X(01).
+             88 CONV-ATIVO            VALUE "A".
+             88 CONV-INATIVO          VALUE "I".
       *
        FD CADCONVTX
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONVRL.DOC".
+               VALUE OF FILE-ID IS W-ARQCONVTX.
        01 REGCONVTX    PIC X(100).
+      *
+       FD CADCONVCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-ARQCONVCSV.
+       01 REGCONVCSV   PIC X(100).
+      *
+       COPY "PLATAB.CPY".
+      *
+       FD CKCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONVCK.DAT".
+       01 REG-CKCONV.
+          05 CK-PLA              PIC 9(02).
+          05 CK-CODIGO           PIC 9(06).
+          05 CK-CONLIN1          PIC 9(04).
+          05 CK-CONLIN           PIC 9(03).
+          05 CK-CONPAG           PIC 9(03).
+          05 CK-SUBPLA           PIC 9(04).
+          05 CK-ARQTX            PIC X(20).
+          05 CK-ARQCSV           PIC X(20).
+      *
+       SD SORTPLA.
+       01 REG-SORTPLA.
+          05 PLANO-S            PIC 9(02).
+          05 CODIGO-S           PIC 9(06).
+          05 NOME-S             PIC X(30).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL      PIC 9(01) VALUE ZEROS.
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
-       77 ST-ERRO    PIC X(02) VALUE "00". 
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO3   PIC X(02) VALUE "00".
+       77 ST-ERRO9   PIC X(02) VALUE "00".
+       77 ST-ERRO10  PIC X(02) VALUE "00".
+       77 W-GERACSV  PIC X(01) VALUE "N".
+       01 W-RETOMAR  PIC X(01) VALUE "N".
+       01 W-SKIP     PIC X(01) VALUE "N".
+       01 W-CK-PLA-SV    PIC 9(02) VALUE ZEROS.
+       01 W-CK-CODIGO-SV PIC 9(06) VALUE ZEROS.
+       01 W-CK-SUBPLA-SV PIC 9(04) VALUE ZEROS.
+       01 W-RESUME-GROUP PIC X(01) VALUE "N".
+       01 W-DATAREL    PIC 9(08) VALUE ZEROS.
+       01 W-ARQCONVTX  PIC X(20) VALUE SPACES.
+       01 W-ARQCONVCSV PIC X(20) VALUE SPACES.
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
        01 CONLIN     PIC 9(03) VALUE ZEROS.
        01 CONLIN1    PIC 9(04) VALUE ZEROS.
        01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-PLA-ANT  PIC 9(02) VALUE ZEROS.
+       01 W-SUBPLA   PIC 9(04) VALUE ZEROS.
+       01 W-PRIMEIRA PIC X(01) VALUE "S".
+
+       01 TABEPLANO.
+          05 TBEPLANO  PIC X(30) OCCURS 30 TIMES.
+
+       01 W-NUMPLA   PIC 9(02) VALUE ZEROS.
+
+       01  LINPLA.
+           05  FILLER                 PIC X(014) VALUE
+           "   *** PLANO ".
+           05  PLALIN-NUM  PIC 99.
+           05  FILLER                 PIC X(002) VALUE " -".
+           05  PLALIN-TXT  PIC X(030).
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+       01  LINSUBPLA.
+           05  FILLER                 PIC X(040) VALUE
+           "          SUBTOTAL DO PLANO          : ".
+           05  SUBPLATOT   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
       *
 
        01  CAB1.
            05  FILLER                 PIC X(044) VALUE
-           "﻿FATEC - ZONA LESTE  *** RELACAO DE MEDICO".
+           "﻿FATEC - ZONA LESTE  *** RELACAO DE CONVEN".
 
            05  FILLER                 PIC X(024) VALUE
-           "S ***          PAG. : ".
+           "IOS ***          PAG. : ".
 
            05  NUMPAG   VALUE ZEROS  PIC 999.
 
@@ -94,6 +175,16 @@
            05  FILLER                 PIC X(004) VALUE
            " ***".
 
+       01  CABCSV      PIC X(030) VALUE
+           "CODIGO,NOME,PLANO".
+
+       01  DETCSV.
+           05  CODIGOCSV     PIC 999999.
+           05  FILLER        PIC X(01) VALUE ",".
+           05  NOMECSV       PIC X(030).
+           05  FILLER        PIC X(01) VALUE ",".
+           05  PLANOCSV      PIC 99.
+
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  SMT025.
@@ -102,23 +193,32 @@
                VALUE  "                *** CONVERSAO DE ARQUIVO".
            05  LINE 02  COLUMN 41 
                VALUE  " DE CONV PARA TXT ***".
-           05  LINE 12  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  "                         CONFIRMA IMPRES".
-           05  LINE 12  COLUMN 41 
+           05  LINE 12  COLUMN 41
                VALUE  "SAO (S ou N ) :".
-           05  LINE 24  COLUMN 01 
+           05  LINE 14  COLUMN 01
+               VALUE  "                         GERAR CSV TAMB".
+           05  LINE 14  COLUMN 41
+               VALUE  "EM (S ou N) :".
+           05  LINE 24  COLUMN 01
                VALUE  " MENSAGEM :".
            05  TW-OPCAO
                LINE 12  COLUMN 57  PIC X(01)
                USING  W-OPCAO
                HIGHLIGHT.
+           05  TW-GERACSV
+               LINE 14  COLUMN 55  PIC X(01)
+               USING  W-GERACSV
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
-       INICIO. 
+       INICIO.
+           PERFORM CARGA-PLANO THRU CARGA-PLANO-FIM.
       *
        INC-001.
-              MOVE SPACES TO NOME 
+              MOVE SPACES TO NOME
               MOVE ZEROS TO CODIGO PLANO
               DISPLAY SMT025.
        INC-OPC.
@@ -131,6 +231,13 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+      *
+       INC-OPC2.
+                ACCEPT TW-GERACSV
+                IF W-GERACSV NOT = "S" AND "s" AND "N" AND "n"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC2.
       *
        INC-OP0.
            OPEN INPUT CADCONV
@@ -144,14 +251,63 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
            ELSE
-                    NEXT SENTENCE.
+                    CLOSE CADCONV.
       *
-           OPEN OUTPUT CADCONVTX
+           PERFORM VERIFICA-CHECKPOINT THRU VERIFICA-CHECKPOINT-FIM.
+
+           IF W-RETOMAR = "S" OR "s"
+              NEXT SENTENCE
+           ELSE
+              ACCEPT W-DATAREL FROM DATE YYYYMMDD
+              STRING "CADCONVRL" DELIMITED BY SIZE
+                     W-DATAREL   DELIMITED BY SIZE
+                     ".DOC"      DELIMITED BY SIZE
+                     INTO W-ARQCONVTX
+              STRING "CADCONVRL" DELIMITED BY SIZE
+                     W-DATAREL   DELIMITED BY SIZE
+                     ".CSV"      DELIMITED BY SIZE
+                     INTO W-ARQCONVCSV.
+
+           IF W-RETOMAR = "S" OR "s"
+              OPEN EXTEND CADCONVTX
+           ELSE
+              OPEN OUTPUT CADCONVTX.
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO CADCONVTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
-       ROT-CABEC. 
+      *
+           IF W-GERACSV = "S" OR "s"
+              PERFORM ABRE-CADCONVCSV THRU ABRE-CADCONVCSV-FIM.
+      *
+           SORT SORTPLA ON ASCENDING KEY PLANO-S ON ASCENDING KEY
+                CODIGO-S
+                INPUT PROCEDURE ROT-SELECIONA THRU ROT-SELECIONA-FIM
+                OUTPUT PROCEDURE ROT-PROCESSA THRU ROT-PROCESSA-FIM.
+           GO TO ROT-FIM.
+      *
+      ******************************************
+      * SO ENTRAM NO SORT OS CONVENIOS ATIVOS   *
+      ******************************************
+      *
+       ROT-SELECIONA.
+           OPEN INPUT CADCONV
+           MOVE ZEROS TO CODIGO
+           START CADCONV KEY IS NOT LESS CODIGO
+               INVALID KEY
+                  GO TO ROT-SELECIONA-FIM.
+       ROT-SELECIONA-LOOP.
+           READ CADCONV NEXT
+               AT END
+                  GO TO ROT-SELECIONA-FIM.
+           IF CONV-ATIVO
+              RELEASE REG-SORTPLA FROM REGCONV.
+           GO TO ROT-SELECIONA-LOOP.
+       ROT-SELECIONA-FIM.
+           CLOSE CADCONV.
+           EXIT.
+      *
+       ROT-CABEC.
            ADD 1 TO CONPAG
            MOVE CONPAG TO NUMPAG
            WRITE REGCONVTX FROM CAB1.
@@ -159,28 +315,82 @@
            WRITE REGCONVTX.
            WRITE REGCONVTX FROM CAB2.
            WRITE REGCONVTX FROM CAB3.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+      ******************************************
+      * CONTROLE DE QUEBRA POR PLANO            *
+      ******************************************
+      *
+       ROT-PROCESSA.
+           MOVE "S" TO W-PRIMEIRA.
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+           MOVE ZEROS TO CONLIN.
+       ROT-PROCESSA-LOOP.
+           RETURN SORTPLA
+               AT END
+                  PERFORM QUEBRA-PLA THRU QUEBRA-PLA-FIM
+                  MOVE SPACES TO REGCONVTX
+                  WRITE REGCONVTX
+                  MOVE CONLIN1 TO TOTREG
+                  WRITE REGCONVTX FROM LINTOT
+                  MOVE "*** FIM DO CADCONV ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  PERFORM LIMPA-CHECKPOINT THRU LIMPA-CHECKPOINT-FIM
+                  GO TO ROT-PROCESSA-FIM.
+           IF W-SKIP = "S"
+              IF PLANO-S < W-CK-PLA-SV
+                 GO TO ROT-PROCESSA-LOOP.
+           IF W-SKIP = "S"
+              IF PLANO-S = W-CK-PLA-SV
+                 IF CODIGO-S NOT > W-CK-CODIGO-SV
+                    GO TO ROT-PROCESSA-LOOP.
+           MOVE "N" TO W-SKIP.
+           IF W-PRIMEIRA = "S"
+                  MOVE "N" TO W-PRIMEIRA
+                  IF W-RESUME-GROUP = "S" AND PLANO-S NOT = W-CK-PLA-SV
+                     MOVE W-CK-SUBPLA-SV TO W-SUBPLA
+                     PERFORM QUEBRA-PLA THRU QUEBRA-PLA-FIM
+                  MOVE PLANO-S TO W-PLA-ANT
+                  PERFORM GRUPO-CABEC THRU GRUPO-CABEC-FIM
+           ELSE
+              IF PLANO-S NOT = W-PLA-ANT
+                  PERFORM QUEBRA-PLA THRU QUEBRA-PLA-FIM
+                  MOVE PLANO-S TO W-PLA-ANT
+                  PERFORM GRUPO-CABEC THRU GRUPO-CABEC-FIM.
+           PERFORM INC-003 THRU INC-003-FIM.
+           PERFORM INC-WR1 THRU INC-WR1-FIM.
+           GO TO ROT-PROCESSA-LOOP.
+       ROT-PROCESSA-FIM.
+           EXIT.
+      *
+       GRUPO-CABEC.
+           MOVE PLANO-S TO PLALIN-NUM
+           MOVE TBEPLANO(PLANO-S) TO PLALIN-TXT
+           WRITE REGCONVTX FROM LINPLA
+           MOVE ZEROS TO W-SUBPLA
+           IF W-RESUME-GROUP NOT = "S"
+              GO TO GRUPO-CABEC-FIM.
+           MOVE "N" TO W-RESUME-GROUP
+           IF PLANO-S = W-CK-PLA-SV
+              MOVE W-CK-SUBPLA-SV TO W-SUBPLA.
+       GRUPO-CABEC-FIM.
+           EXIT.
+      *
+       QUEBRA-PLA.
+           MOVE W-SUBPLA TO SUBPLATOT
+           WRITE REGCONVTX FROM LINSUBPLA
+           MOVE SPACES TO REGCONVTX
+           WRITE REGCONVTX.
+       QUEBRA-PLA-FIM.
+           EXIT.
       *
-       LER-MED01.
-                READ CADCONV NEXT
-                IF ST-ERRO NOT = "00"
-                   IF ST-ERRO = "10"
-                      MOVE SPACES TO REGCONVTX
-                      WRITE REGCONVTX
-                      MOVE CONLIN1 TO TOTREG
-                      WRITE REGCONVTX FROM LINTOT                     
-                      MOVE "*** FIM DO CADCONV ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                   ELSE
-                      MOVE "ERRO NA LEITURA CADCONV"   TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                   NEXT SENTENCE.
        INC-003.
-           MOVE CODIGO TO CODIGOTX.
-           MOVE NOME TO NOMETX.
-           MOVE PLANO TO PLANOTX.
+           MOVE CODIGO-S TO CODIGOTX.
+           MOVE NOME-S TO NOMETX.
+           MOVE PLANO-S TO PLANOTX.
+       INC-003-FIM.
+           EXIT.
 
        INC-WR1.
            WRITE REGCONVTX FROM DET
@@ -189,13 +399,132 @@
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
-                MOVE "*** REGISTRO GRAVADOS *** " TO MENS
-                ADD 1 TO CONLIN CONLIN1
+                ADD 1 TO CONLIN CONLIN1 W-SUBPLA
                 IF CONLIN < 34
-                      GO TO LER-MED01
+                      NEXT SENTENCE
                 ELSE
                       MOVE ZEROS TO CONLIN
-                      GO TO ROT-CABEC.
+                      PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+           IF W-GERACSV = "S" OR "s"
+                PERFORM INC-WR1-CSV THRU INC-WR1-CSV-FIM.
+           PERFORM GRAVA-CHECKPOINT THRU GRAVA-CHECKPOINT-FIM.
+       INC-WR1-FIM.
+           EXIT.
+      *
+       INC-WR1-CSV.
+           MOVE CODIGO-S TO CODIGOCSV
+           MOVE NOME-S TO NOMECSV
+           MOVE PLANO-S TO PLANOCSV
+           MOVE DETCSV TO REGCONVCSV
+           WRITE REGCONVCSV
+                IF ST-ERRO9 NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCONVCSV"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-WR1-CSV-FIM.
+           EXIT.
+      *
+      **********************************
+      * ROTINA DE CARGA DA TABELA PLANO *
+      **********************************
+      *
+       CARGA-PLANO.
+           MOVE ZEROS TO W-NUMPLA
+           OPEN INPUT PLATAB
+           IF ST-ERRO3 NOT = "00"
+             IF ST-ERRO3 = "30"
+                 OPEN OUTPUT PLATAB
+                 CLOSE PLATAB
+                 GO TO CARGA-PLANO-FIM
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PLATAB" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CARGA-PLANO-FIM.
+       CARGA-PLANO-LOOP.
+           READ PLATAB NEXT RECORD
+                AT END
+                    GO TO CARGA-PLANO-CLOSE.
+           MOVE DESC-PLA TO TBEPLANO(COD-PLA)
+           IF COD-PLA > W-NUMPLA
+                MOVE COD-PLA TO W-NUMPLA.
+           GO TO CARGA-PLANO-LOOP.
+       CARGA-PLANO-CLOSE.
+           CLOSE PLATAB.
+       CARGA-PLANO-FIM.
+           EXIT.
+      *
+      **********************************
+      * ROTINA DE ABERTURA DO ARQUIVO CSV *
+      **********************************
+      *
+       ABRE-CADCONVCSV.
+           IF W-RETOMAR = "S" OR "s"
+              OPEN EXTEND CADCONVCSV
+           ELSE
+              OPEN OUTPUT CADCONVCSV.
+           IF ST-ERRO9 NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADCONVCSV" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           IF W-RETOMAR = "S" OR "s"
+              GO TO ABRE-CADCONVCSV-FIM.
+           MOVE CABCSV TO REGCONVCSV
+           WRITE REGCONVCSV.
+       ABRE-CADCONVCSV-FIM.
+           EXIT.
+      *
+      **************************************************
+      * CONTROLE DE RETOMADA (CHECKPOINT/RESTART)       *
+      **************************************************
+      *
+       VERIFICA-CHECKPOINT.
+           OPEN INPUT CKCONV
+           IF ST-ERRO10 NOT = "00"
+              GO TO VERIFICA-CHECKPOINT-FIM.
+           READ CKCONV
+               AT END
+                  CLOSE CKCONV
+                  GO TO VERIFICA-CHECKPOINT-FIM.
+           CLOSE CKCONV
+           DISPLAY (18, 01) "PONTO DE RETOMADA ENCONTRADO. RETOMAR A".
+           DISPLAY (19, 01) "IMPRESSAO ANTERIOR (S/N) : ".
+           ACCEPT (19, 29) W-RETOMAR
+           IF W-RETOMAR NOT = "S" AND "s"
+              MOVE "N" TO W-RETOMAR
+              GO TO VERIFICA-CHECKPOINT-FIM.
+           MOVE "S" TO W-SKIP W-RESUME-GROUP
+           MOVE CK-CONLIN1 TO CONLIN1
+           MOVE CK-CONLIN  TO CONLIN
+           MOVE CK-CONPAG  TO CONPAG
+           MOVE CK-SUBPLA  TO W-CK-SUBPLA-SV
+           MOVE CK-PLA     TO W-CK-PLA-SV
+           MOVE CK-CODIGO  TO W-CK-CODIGO-SV
+           MOVE CK-ARQTX   TO W-ARQCONVTX
+           MOVE CK-ARQCSV  TO W-ARQCONVCSV.
+       VERIFICA-CHECKPOINT-FIM.
+           EXIT.
+      *
+       GRAVA-CHECKPOINT.
+           MOVE PLANO-S      TO CK-PLA
+           MOVE CODIGO-S     TO CK-CODIGO
+           MOVE CONLIN1      TO CK-CONLIN1
+           MOVE CONLIN       TO CK-CONLIN
+           MOVE CONPAG       TO CK-CONPAG
+           MOVE W-SUBPLA     TO CK-SUBPLA
+           MOVE W-ARQCONVTX  TO CK-ARQTX
+           MOVE W-ARQCONVCSV TO CK-ARQCSV
+           OPEN OUTPUT CKCONV
+           WRITE REG-CKCONV
+           CLOSE CKCONV.
+       GRAVA-CHECKPOINT-FIM.
+           EXIT.
+      *
+       LIMPA-CHECKPOINT.
+           OPEN OUTPUT CKCONV
+           CLOSE CKCONV.
+       LIMPA-CHECKPOINT-FIM.
+           EXIT.
       *
       **********************
       * ROTINA DE FIM      *
@@ -203,6 +532,8 @@
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
                 CLOSE CADCONV CADCONVTX.
+                IF W-GERACSV = "S" OR "s"
+                     CLOSE CADCONVCSV.
        ROT-FIMP.
                 EXIT PROGRAM.
 
