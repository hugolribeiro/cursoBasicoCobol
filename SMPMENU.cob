@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPMENU.
+      *AUTHOR. LUCAS GUILHERME LIAS.
+      **************************************
+      * MENU PRINCIPAL DO SISTEMA   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO     PIC 9(02) VALUE ZEROS.
+       77 W-CONT      PIC 9(06) VALUE ZEROS.
+       77 MENS        PIC X(50) VALUE SPACES.
+       77 LIMPA       PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMTMENU.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "          *** SISTEMA DE CADASTROS ***".
+           05  LINE 05  COLUMN 10
+               VALUE  "01 - CADASTRO DE MEDICO".
+           05  LINE 06  COLUMN 10
+               VALUE  "02 - CADASTRO DE PACIENTE".
+           05  LINE 07  COLUMN 10
+               VALUE  "03 - CADASTRO DE CONVENIO".
+           05  LINE 08  COLUMN 10
+               VALUE  "04 - AGENDAMENTO DE CONSULTAS".
+           05  LINE 09  COLUMN 10
+               VALUE  "05 - RELATORIO DE MEDICOS".
+           05  LINE 10  COLUMN 10
+               VALUE  "06 - RELATORIO DE CONVENIOS".
+           05  LINE 11  COLUMN 10
+               VALUE  "07 - CONSULTA DE CONVENIO".
+           05  LINE 12  COLUMN 10
+               VALUE  "08 - CONSULTA DE MEDICO".
+           05  LINE 13  COLUMN 10
+               VALUE  "09 - RELATORIO DE NOMES DUPLICADOS".
+           05  LINE 14  COLUMN 10
+               VALUE  "10 - TABELAS DE ESPECIALIDADE E PLANO".
+           05  LINE 15  COLUMN 10
+               VALUE  "11 - RESUMO DEMOGRAFICO DE MEDICOS".
+           05  LINE 16  COLUMN 10
+               VALUE  "12 - FATURAMENTO PREVISTO POR PLANO".
+           05  LINE 17  COLUMN 10
+               VALUE  "13 - FATURAMENTO DE CONSULTAS POR MEDICO".
+           05  LINE 18  COLUMN 10
+               VALUE  "14 - IMPORTACAO EM LOTE DE MEDICOS".
+           05  LINE 19  COLUMN 10
+               VALUE  "15 - IMPORTACAO EM LOTE DE CONVENIOS".
+           05  LINE 20  COLUMN 10
+               VALUE  "16 - RELATORIO DE CONSISTENCIA DE CADASTROS".
+           05  LINE 21  COLUMN 10
+               VALUE  "17 - ACOMPANHAMENTO DE MEDICOS INATIVADOS".
+           05  LINE 23  COLUMN 10
+               VALUE  "00 - SAIR DO SISTEMA".
+           05  LINE 22  COLUMN 01
+               VALUE  " OPCAO :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 22  COLUMN 10  PIC 9(02)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           DISPLAY SMTMENU.
+       R1.
+           ACCEPT TW-OPCAO.
+
+           IF W-OPCAO = 00
+                GO TO ROT-FIM.
+
+           IF W-OPCAO = 01
+                CALL "SMP001"
+                GO TO R0.
+
+           IF W-OPCAO = 02
+                CALL "SMP002"
+                GO TO R0.
+
+           IF W-OPCAO = 03
+                CALL "SMP003"
+                GO TO R0.
+
+           IF W-OPCAO = 04
+                CALL "SMP004"
+                GO TO R0.
+
+           IF W-OPCAO = 05
+                CALL "SMP030R"
+                GO TO R0.
+
+           IF W-OPCAO = 06
+                CALL "SMP031R"
+                GO TO R0.
+
+           IF W-OPCAO = 07
+                CALL "SMP050"
+                GO TO R0.
+
+           IF W-OPCAO = 08
+                CALL "SMP060"
+                GO TO R0.
+
+           IF W-OPCAO = 09
+                CALL "SMP032R"
+                GO TO R0.
+
+           IF W-OPCAO = 10
+                CALL "SMP070"
+                GO TO R0.
+
+           IF W-OPCAO = 11
+                CALL "SMP033R"
+                GO TO R0.
+
+           IF W-OPCAO = 12
+                CALL "SMP034R"
+                GO TO R0.
+
+           IF W-OPCAO = 13
+                CALL "SMP035R"
+                GO TO R0.
+
+           IF W-OPCAO = 14
+                CALL "SMP005"
+                GO TO R0.
+
+           IF W-OPCAO = 15
+                CALL "SMP006"
+                GO TO R0.
+
+           IF W-OPCAO = 16
+                CALL "SMP036R"
+                GO TO R0.
+
+           IF W-OPCAO = 17
+                CALL "SMP037R"
+                GO TO R0.
+
+           MOVE "*** OPCAO INVALIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO R1.
+
+       ROT-FIM.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
