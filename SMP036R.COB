@@ -0,0 +1,396 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP036R.
+       AUTHOR. LUCAS GUILHERME LIAS.
+      ************************************
+      * RELATORIO DE CONSISTENCIA DE     *
+      * CADASTROS (CADMED / CADCONV)     *
+      ************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS NOMECV
+                                   WITH DUPLICATES.
+           SELECT CADVALTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM                   PIC 9(06).
+          03 NOME              PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO            PIC X(01).
+          03 NASC.
+                05 DIA             PIC 9(02).
+                05 MES             PIC 9(02).
+                05 ANO             PIC 9(04).
+          03 EMAIL             PIC X(30).
+          03 TELEFONE              PIC 9(09).
+          03 DDD                   PIC 9(02).
+          03 VALOR-CONSULTA        PIC 9(06)V99.
+          03 STATUS-MED            PIC X(01).
+             88 MED-ATIVO          VALUE "A".
+             88 MED-INATIVO        VALUE "I".
+
+          03 LOCAL-ATENDIMENTO     OCCURS 2 TIMES.
+             05 ENDERECO-LA        PIC X(40).
+             05 DDD-LA             PIC 9(02).
+             05 TELEFONE-LA        PIC 9(09).
+             05 DIASHOR-LA         PIC X(20).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO                   PIC 9(06).
+          03 NOMECV                    PIC X(30).
+          03 PLANO                    PIC 9(02).
+          03 MENSALIDADE              PIC 9(06)V99.
+          03 STATUS-CONV              PIC X(01).
+             88 CONV-ATIVO            VALUE "A".
+             88 CONV-INATIVO          VALUE "I".
+      *
+       FD CADVALTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVALRL.DOC".
+       01 REGVALTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO2   PIC X(02) VALUE "00".
+       77 ST-ERRO3   PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-TOTPRIMED  PIC 9(06) VALUE ZEROS.
+       01 W-TOTALTMED  PIC 9(06) VALUE ZEROS.
+       01 W-TOTPRICONV PIC 9(06) VALUE ZEROS.
+       01 W-TOTALTCONV PIC 9(06) VALUE ZEROS.
+       01 W-TOTINC     PIC 9(04) VALUE ZEROS.
+
+       01  CAB1.
+           05  FILLER                 PIC X(048) VALUE
+           "  *** RELATORIO DE CONSISTENCIA DE CADASTROS ***".
+           05  FILLER                 PIC X(024) VALUE
+           "    PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(012) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "CHAVE      MOTIVO".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "------     ------------------------------".
+
+       01  LINSEC.
+           05  FILLER                 PIC X(030) VALUE SPACES.
+           05  SECTXT                 PIC X(030) VALUE SPACES.
+
+       01  DET.
+           05  INCCHAVETX  VALUE ZEROS  PIC ZZZZZ9.
+           05  FILLER                 PIC X(005) VALUE
+           SPACES.
+           05  INCMOTIVOTX  VALUE SPACES PIC X(050).
+
+       01  LINTOT.
+           05  FILLER                 PIC X(036) VALUE
+           "   *** TOTAL PELA CHAVE PRIMARIA  : ".
+           05  TOTPRITX     VALUE ZEROS  PIC ZZZZZ9.
+
+       01  LINTOT2.
+           05  FILLER                 PIC X(037) VALUE
+           "   *** TOTAL PELA CHAVE ALTERNATIVA: ".
+           05  TOTALTTX     VALUE ZEROS  PIC ZZZZZ9.
+
+       01  LINTOT3.
+           05  FILLER                 PIC X(045) VALUE
+           "   *** TOTAL DE INCONSISTENCIAS ENCONTRADAS: ".
+           05  TOTINCTX     VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT036.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " *** RELATORIO DE CONSISTENCIA DE CADASTROS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "          CONFIRMA IMPRESSAO (S ou N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADMED NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           OPEN INPUT CADCONV
+           IF ST-ERRO3 NOT = "00"
+               IF ST-ERRO3 = "30"
+                      MOVE "* ARQUIVO CADCONV NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+       INC-001.
+              DISPLAY SMT036.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* RELATORIO CANCELADO PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN OUTPUT CADVALTX
+           IF ST-ERRO2 NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADVALTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+
+           MOVE SPACES TO SECTXT
+           MOVE "*** MEDICOS (CADMED) ***" TO SECTXT
+           WRITE REGVALTX FROM LINSEC.
+           MOVE ZEROS TO CONLIN.
+           PERFORM PROC-MED-PRI THRU PROC-MED-PRI-FIM.
+           PERFORM PROC-MED-ALT THRU PROC-MED-ALT-FIM.
+
+           MOVE SPACES TO REGVALTX
+           WRITE REGVALTX.
+           MOVE W-TOTPRIMED TO TOTPRITX
+           WRITE REGVALTX FROM LINTOT.
+           MOVE W-TOTALTMED TO TOTALTTX
+           WRITE REGVALTX FROM LINTOT2.
+           IF W-TOTPRIMED NOT = W-TOTALTMED
+                ADD 1 TO W-TOTINC
+                MOVE ZEROS TO INCCHAVETX
+                MOVE "*** CADMED: CHAVE ALTERNATIVA INCONSISTENTE ***"
+                                                   TO INCMOTIVOTX
+                PERFORM INC-WR1 THRU INC-WR1-FIM.
+
+           MOVE SPACES TO REGVALTX
+           WRITE REGVALTX.
+           MOVE SPACES TO SECTXT
+           MOVE "*** CONVENIOS (CADCONV) ***" TO SECTXT
+           WRITE REGVALTX FROM LINSEC.
+           PERFORM PROC-CONV-PRI THRU PROC-CONV-PRI-FIM.
+           PERFORM PROC-CONV-ALT THRU PROC-CONV-ALT-FIM.
+
+           MOVE SPACES TO REGVALTX
+           WRITE REGVALTX.
+           MOVE W-TOTPRICONV TO TOTPRITX
+           WRITE REGVALTX FROM LINTOT.
+           MOVE W-TOTALTCONV TO TOTALTTX
+           WRITE REGVALTX FROM LINTOT2.
+           IF W-TOTPRICONV NOT = W-TOTALTCONV
+                ADD 1 TO W-TOTINC
+                MOVE ZEROS TO INCCHAVETX
+                MOVE "*** CADCONV: CHAVE ALTERNATIVA INCONSIST. ***"
+                                                   TO INCMOTIVOTX
+                PERFORM INC-WR1 THRU INC-WR1-FIM.
+
+           MOVE SPACES TO REGVALTX
+           WRITE REGVALTX.
+           MOVE W-TOTINC TO TOTINCTX
+           WRITE REGVALTX FROM LINTOT3.
+
+           MOVE "*** RELATORIO CONCLUIDO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           GO TO ROT-FIM.
+      *
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGVALTX FROM CAB1.
+           MOVE SPACES TO REGVALTX
+           WRITE REGVALTX.
+           WRITE REGVALTX FROM CAB2.
+           WRITE REGVALTX FROM CAB3.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VARREDURA DO CADMED PELA CHAVE PRIMARIA CRM,     *
+      * CONTANDO OS REGISTROS E APONTANDO NOME EM BRANCO *
+      ***************************************************
+       PROC-MED-PRI.
+           MOVE ZEROS TO W-TOTPRIMED
+           MOVE ZEROS TO CRM
+           START CADMED KEY IS NOT LESS CRM
+                INVALID KEY
+                     GO TO PROC-MED-PRI-FIM.
+       PROC-MED-PRI-LOOP.
+           READ CADMED NEXT RECORD
+                AT END
+                     GO TO PROC-MED-PRI-FIM.
+           ADD 1 TO W-TOTPRIMED
+           IF NOME = SPACES
+                ADD 1 TO W-TOTINC
+                MOVE CRM TO INCCHAVETX
+                MOVE "*** CADMED: NOME EM BRANCO ***" TO INCMOTIVOTX
+                PERFORM INC-WR1 THRU INC-WR1-FIM.
+           GO TO PROC-MED-PRI-LOOP.
+       PROC-MED-PRI-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VARREDURA DO CADMED PELA CHAVE ALTERNATIVA NOME, *
+      * CONTANDO OS REGISTROS ENCONTRADOS PELO INDICE    *
+      ***************************************************
+       PROC-MED-ALT.
+           MOVE ZEROS TO W-TOTALTMED
+           MOVE SPACES TO NOME
+           START CADMED KEY IS NOT LESS NOME
+                INVALID KEY
+                     GO TO PROC-MED-ALT-FIM.
+       PROC-MED-ALT-LOOP.
+           READ CADMED NEXT RECORD
+                AT END
+                     GO TO PROC-MED-ALT-FIM.
+           ADD 1 TO W-TOTALTMED
+           GO TO PROC-MED-ALT-LOOP.
+       PROC-MED-ALT-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VARREDURA DO CADCONV PELA CHAVE PRIMARIA CODIGO, *
+      * CONTANDO OS REGISTROS E APONTANDO NOME EM BRANCO *
+      ***************************************************
+       PROC-CONV-PRI.
+           MOVE ZEROS TO W-TOTPRICONV
+           MOVE ZEROS TO CODIGO
+           START CADCONV KEY IS NOT LESS CODIGO
+                INVALID KEY
+                     GO TO PROC-CONV-PRI-FIM.
+       PROC-CONV-PRI-LOOP.
+           READ CADCONV NEXT RECORD
+                AT END
+                     GO TO PROC-CONV-PRI-FIM.
+           ADD 1 TO W-TOTPRICONV
+           IF NOMECV = SPACES
+                ADD 1 TO W-TOTINC
+                MOVE CODIGO TO INCCHAVETX
+                MOVE "*** CADCONV: NOME EM BRANCO ***" TO INCMOTIVOTX
+                PERFORM INC-WR1 THRU INC-WR1-FIM.
+           GO TO PROC-CONV-PRI-LOOP.
+       PROC-CONV-PRI-FIM.
+           EXIT.
+      *
+      ****************************************************
+      * VARREDURA DO CADCONV PELA CHAVE ALTERNATIVA NOME, *
+      * CONTANDO OS REGISTROS ENCONTRADOS PELO INDICE     *
+      ****************************************************
+       PROC-CONV-ALT.
+           MOVE ZEROS TO W-TOTALTCONV
+           MOVE SPACES TO NOMECV
+           START CADCONV KEY IS NOT LESS NOMECV
+                INVALID KEY
+                     GO TO PROC-CONV-ALT-FIM.
+       PROC-CONV-ALT-LOOP.
+           READ CADCONV NEXT RECORD
+                AT END
+                     GO TO PROC-CONV-ALT-FIM.
+           ADD 1 TO W-TOTALTCONV
+           GO TO PROC-CONV-ALT-LOOP.
+       PROC-CONV-ALT-FIM.
+           EXIT.
+      *
+       INC-WR1.
+           WRITE REGVALTX FROM DET
+                IF ST-ERRO2 NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADVALTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO CONLIN
+                IF CONLIN < 34
+                      NEXT SENTENCE
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+       INC-WR1-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADMED CADCONV CADVALTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
