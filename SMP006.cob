@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP006.
+       AUTHOR. LUCAS GUILHERME LIAS.
+      ****************************************
+      * IMPORTACAO EM LOTE DE CONVENIOS       *
+      * (ARQUIVO SEQUENCIAL -> CADCONV.DAT)   *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+           SELECT CADCONVIMP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
+
+           SELECT AUDITORIA ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO7.
+
+           SELECT PLATAB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-PLA
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO                   PIC 9(06).
+          03 NOME                     PIC X(30).
+          03 PLANO                    PIC 9(02).
+          03 MENSALIDADE              PIC 9(06)V99.
+          03 STATUS-CONV              PIC X(01).
+             88 CONV-ATIVO            VALUE "A".
+             88 CONV-INATIVO          VALUE "I".
+      *
+       FD CADCONVIMP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-ARQCONVIMP.
+       01 REGCONVIMP.
+          03 CODIGO-IMP           PIC 9(06).
+          03 NOME-IMP             PIC X(30).
+          03 PLANO-IMP            PIC 9(02).
+          03 MENSALIDADE-IMP      PIC 9(06)V99.
+      *
+       FD AUDITORIA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.DAT".
+       01 REG-AUDITORIA.
+          03 DATA-AUDIT            PIC 9(08).
+          03 HORA-AUDIT            PIC 9(08).
+          03 PROGRAMA-AUDIT        PIC X(08).
+          03 OPERACAO-AUDIT        PIC X(01).
+             88 AUDIT-INCLUSAO     VALUE "I".
+             88 AUDIT-ALTERACAO    VALUE "A".
+             88 AUDIT-EXCLUSAO     VALUE "E".
+          03 CHAVE-AUDIT           PIC 9(06).
+          03 NOME-AUDIT            PIC X(30).
+      *
+       COPY "PLATAB.CPY".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 ST-ERRO7      PIC X(02) VALUE "00".
+
+       01 W-ARQCONVIMP   PIC X(20) VALUE "CADCONVIMP.TXT".
+
+       01 TABEPLANO.
+          05 TBEPLANO  PIC X(30) OCCURS 30 TIMES.
+
+       01 W-NUMPLA      PIC 9(02) VALUE ZEROS.
+
+       01 W-LIDOS       PIC 9(06) VALUE ZEROS.
+       01 W-GRAVADOS    PIC 9(06) VALUE ZEROS.
+       01 W-REJEITADOS  PIC 9(06) VALUE ZEROS.
+       01 W-MOTIVO      PIC X(40) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT006.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "     *** IMPORTACAO EM LOTE DE CONVENIOS ***".
+           05  LINE 04  COLUMN 01
+               VALUE  " ARQUIVO DE ENTRADA (LINE SEQUENTIAL) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPORTA".
+           05  LINE 12  COLUMN 41
+               VALUE  "CAO (S ou N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-ARQCONVIMP
+               LINE 04  COLUMN 41  PIC X(20)
+               USING  W-ARQCONVIMP
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 56  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARGA-PLANO THRU CARGA-PLANO-FIM.
+      *
+       INC-001.
+           DISPLAY SMT006.
+       INC-002.
+           ACCEPT TW-ARQCONVIMP
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF W-ARQCONVIMP = SPACES
+                GO TO INC-002.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** IMPORTACAO CANCELADA PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONVIMP
+           IF ST-ERRO4 NOT = "00"
+              MOVE "*** ARQUIVO DE IMPORTACAO NAO ENCONTRADO ***"
+                   TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+           OPEN I-O CADCONV
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCONV
+                 CLOSE CADCONV
+                 OPEN I-O CADCONV
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           OPEN EXTEND AUDITORIA
+           IF ST-ERRO7 NOT = "00"
+             IF ST-ERRO7 = "30"
+                 OPEN OUTPUT AUDITORIA
+                 CLOSE AUDITORIA
+                 OPEN EXTEND AUDITORIA
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO AUDITORIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       IMPORTA-LOOP.
+           READ CADCONVIMP NEXT RECORD
+               AT END
+                  GO TO IMPORTA-FIM.
+           ADD 1 TO W-LIDOS
+           PERFORM VALIDA-REGISTRO THRU VALIDA-REGISTRO-FIM.
+           IF W-MOTIVO NOT = SPACES
+              ADD 1 TO W-REJEITADOS
+              DISPLAY (16, 01) "REJEITADO CODIGO " CODIGO-IMP
+                               " - " W-MOTIVO
+              GO TO IMPORTA-LOOP.
+
+           MOVE CODIGO-IMP        TO CODIGO
+           MOVE NOME-IMP          TO NOME
+           MOVE PLANO-IMP         TO PLANO
+           MOVE MENSALIDADE-IMP   TO MENSALIDADE
+           MOVE "A"               TO STATUS-CONV
+
+           WRITE REGCONV
+           IF ST-ERRO = "00" OR "02"
+              ADD 1 TO W-GRAVADOS
+              MOVE "I" TO OPERACAO-AUDIT
+              PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+           ELSE
+              ADD 1 TO W-REJEITADOS
+              IF ST-ERRO = "22"
+                 DISPLAY (16, 01) "REJEITADO CODIGO " CODIGO-IMP
+                                  " - CODIGO JA CADASTRADO"
+              ELSE
+                 DISPLAY (16, 01) "REJEITADO CODIGO " CODIGO-IMP
+                                  " - ERRO NA GRAVACAO".
+           GO TO IMPORTA-LOOP.
+      *
+       IMPORTA-FIM.
+           CLOSE CADCONVIMP CADCONV AUDITORIA.
+           DISPLAY (18, 01) "REGISTROS LIDOS     : " W-LIDOS.
+           DISPLAY (19, 01) "REGISTROS GRAVADOS   : " W-GRAVADOS.
+           DISPLAY (20, 01) "REGISTROS REJEITADOS : " W-REJEITADOS.
+           MOVE "*** IMPORTACAO CONCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      ***************************************************
+      * ROTINA DE VALIDACAO DO REGISTRO IMPORTADO        *
+      ***************************************************
+      *
+       VALIDA-REGISTRO.
+           MOVE SPACES TO W-MOTIVO
+
+           IF CODIGO-IMP = ZEROS
+                MOVE "CODIGO EM BRANCO" TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+           IF NOME-IMP = SPACES
+                MOVE "NOME EM BRANCO" TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+           IF PLANO-IMP = ZEROS
+              OR PLANO-IMP > W-NUMPLA
+                MOVE "PLANO INVALIDO" TO W-MOTIVO
+                GO TO VALIDA-REGISTRO-FIM.
+
+           IF MENSALIDADE-IMP = ZEROS
+                MOVE "MENSALIDADE INVALIDA" TO W-MOTIVO.
+       VALIDA-REGISTRO-FIM.
+           EXIT.
+      *
+      **********************************
+      * ROTINA DE GRAVACAO DE AUDITORIA *
+      **********************************
+      *
+       GRAVA-AUDITORIA.
+           ACCEPT DATA-AUDIT FROM DATE YYYYMMDD
+           ACCEPT HORA-AUDIT FROM TIME
+           MOVE "SMP006"  TO PROGRAMA-AUDIT
+           MOVE CODIGO    TO CHAVE-AUDIT
+           MOVE NOME      TO NOME-AUDIT
+           WRITE REG-AUDITORIA.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+      *
+      **********************************
+      * ROTINA DE CARGA DA TABELA PLANO *
+      **********************************
+      *
+       CARGA-PLANO.
+           MOVE ZEROS TO W-NUMPLA
+           OPEN INPUT PLATAB
+           IF ST-ERRO3 NOT = "00"
+             IF ST-ERRO3 = "30"
+                 OPEN OUTPUT PLATAB
+                 CLOSE PLATAB
+                 GO TO CARGA-PLANO-FIM
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PLATAB" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CARGA-PLANO-FIM.
+       CARGA-PLANO-LOOP.
+           READ PLATAB NEXT RECORD
+                AT END
+                    GO TO CARGA-PLANO-CLOSE.
+           MOVE DESC-PLA TO TBEPLANO(COD-PLA)
+           IF COD-PLA > W-NUMPLA
+                MOVE COD-PLA TO W-NUMPLA.
+           GO TO CARGA-PLANO-LOOP.
+       CARGA-PLANO-CLOSE.
+           CLOSE PLATAB.
+       CARGA-PLANO-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
