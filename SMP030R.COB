@@ -1,260 +1,619 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP030R
-       AUTHOR. LUCAS GUILHERME LIAS
-      ************************
-      * RELATORIO DE MEDICO   *
-      ************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                     DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADMED ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CRM
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME
-                                   WITH DUPLICATES.
-           SELECT CADMEDTX ASSIGN TO DISK
-                  ORGANIZATION IS LINE SEQUENTIAL
-                  ACCESS MODE IS SEQUENTIAL
-                  FILE STATUS  IS ST-ERRO.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADMED
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMED.DAT".
-       01 REGMED.          
-          03 CRM                   PIC 9(06).
-          03 NOME              PIC X(30).
-          03 ESPECIALIDADE         PIC 9(02).
-          03 SEXO            PIC X(01).
-          03 NASC.   
-                05 DIA             PIC 9(02).
-                05 MES             PIC 9(02).
-                05 ANO             PIC 9(04).
-          03 EMAIL             PIC X(30).
-          03 TELEFONE              PIC 9(09).
-          03 DDD                   PIC 9(02).
-      *
-       FD CADMEDTX
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMEDRL.DOC".
-       01 REGMEDTX    PIC X(150).
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-SEL      PIC 9(01) VALUE ZEROS.
-       77 W-CONT     PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO    PIC X(01) VALUE SPACES.
-       77 ST-ERRO    PIC X(02) VALUE "00". 
-       77 W-ACT      PIC 9(02) VALUE ZEROS.
-       77 MENS       PIC X(50) VALUE SPACES.
-       77 LIMPA      PIC X(50) VALUE SPACES.
-       01 CONLIN     PIC 9(03) VALUE ZEROS.
-       01 CONLIN1    PIC 9(04) VALUE ZEROS.
-       01 CONPAG     PIC 9(03) VALUE ZEROS.
-      *
-
-       01  CAB1.
-           05  FILLER                 PIC X(044) VALUE
-           "﻿FATEC - ZONA LESTE  *** RELACAO DE MEDICO".
-
-           05  FILLER                 PIC X(024) VALUE
-           "S ***          PAG. : ".
-
-           05  NUMPAG   VALUE ZEROS  PIC 999.
-
-           05  FILLER                 PIC X(012) VALUE
-           "    DATA : ".
-
-           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
-           
-         01  CAB2.
-           05  FILLER                 PIC X(057) VALUE
-           "CRR      NOME                   ESPECIALIDADE    SEXO    ".
-           05  FILLER                 PIC X(040) VALUE
-           "   NASC      EMAIL       DDD    TELEFONE".
-
-       01  CAB3.
-           05  FILLER                 PIC X(057) VALUE
-           "---------    ------------------------------    ----------".
-           05  FILLER                 PIC X(040) VALUE
-           "----------    --------------------    --".
-
-       01  DET.
-           05  CRMTX  VALUE ZEROS  PIC 999999.
-           05  FILLER                 PIC X(004) VALUE 
-           "    ".
-           05  NOMETX   VALUE SPACES PIC X(030).
-           05  FILLER                 PIC X(004) VALUE
-           "    ".
-           05  ESPECIALIDADETX  VALUE ZEROS  PIC 99.
-           05  FILLER                 PIC X(004) VALUE
-           "    ".
-           05  SEXOTX  VALUE SPACES PIC X(002).
-           05  FILLER                 PIC X(004) VALUE
-           "    ".
-           05  NASCTX  VALUE ZEROS  PIC 99.99.9999.
-           05  FILLER                 PIC X(004) VALUE 
-           "    ".
-           05  EMAILTX   VALUE SPACES PIC X(030).
-           05  FILLER                 PIC X(004) VALUE
-           "    ".
-           05  DDDTX  VALUE ZEROS  PIC 99.
-           05  FILLER                 PIC X(004) VALUE
-           "    ".
-
-           05  TELEFONETX  VALUE ZEROS  PIC 999999999.
-           05  FILLER                 PIC X(004) VALUE
-           "    ".
-
-       01  LINTOT.
-           05  FILLER                 PIC X(051) VALUE
-           "                          *** TOTAL DE REGISTROS : ".
-           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
-           05  FILLER                 PIC X(004) VALUE
-           " ***".
-
-      *-----------------------------------------------------------------
-       SCREEN SECTION.
-       01  SMT025.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                *** CONVERSAO DE ARQUIVO".
-           05  LINE 02  COLUMN 41 
-               VALUE  " DE MED PARA TXT ***".
-           05  LINE 12  COLUMN 01 
-               VALUE  "                         CONFIRMA IMPRES".
-           05  LINE 12  COLUMN 41 
-               VALUE  "SAO (S ou N ) :".
-           05  LINE 24  COLUMN 01 
-               VALUE  " MENSAGEM :".
-           05  TW-OPCAO
-               LINE 12  COLUMN 57  PIC X(01)
-               USING  W-OPCAO
-               HIGHLIGHT.
-
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO. 
-      *
-       INC-001.
-              MOVE SPACES TO NOME EMAIL SEXO
-              MOVE ZEROS TO CRM ESPECIALIDADE DIA MES ANO TELEFONE DDD
-                DISPLAY SMT025.
-       INC-OPC.
-                ACCEPT TW-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ROT-FIM.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
-      *
-       INC-OP0.
-           OPEN INPUT CADMED
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      MOVE "* ARQUIVO MED NAO EXISTE *" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-               ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO MED" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-           ELSE
-                    NEXT SENTENCE.
-      *
-           OPEN OUTPUT CADMEDTX
-           IF ST-ERRO NOT = "00"
-                      MOVE "ERRO ABERTURA DO ARQUIVO CADMEDTX" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.
-       ROT-CABEC. 
-           ADD 1 TO CONPAG
-           MOVE CONPAG TO NUMPAG
-           WRITE REGMEDTX FROM CAB1.
-           MOVE SPACES TO REGMEDTX
-           WRITE REGMEDTX.
-           WRITE REGMEDTX FROM CAB2.
-           WRITE REGMEDTX FROM CAB3.
-      *
-       LER-MED01.
-                READ CADMED NEXT
-                IF ST-ERRO NOT = "00"
-                   IF ST-ERRO = "10"
-                      MOVE SPACES TO REGMEDTX
-                      WRITE REGMEDTX
-                      MOVE CONLIN1 TO TOTREG
-                      WRITE REGMEDTX FROM LINTOT                     
-                      MOVE "*** FIM DO CADMED ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                   ELSE
-                      MOVE "ERRO NA LEITURA CADMED"   TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                   NEXT SENTENCE.
-       INC-003.
-           MOVE CRM TO CRMTX.
-           MOVE NOME TO NOMETX.
-           MOVE ESPECIALIDADE TO ESPECIALIDADETX.
-           MOVE SEXO TO SEXOTX.
-           MOVE NASC TO NASCTX.
-           MOVE EMAIL TO EMAILTX.
-           MOVE DDD TO DDDTX.
-           MOVE TELEFONE TO TELEFONETX.
-
-
-       INC-WR1.
-           WRITE REGMEDTX FROM DET
-                IF ST-ERRO NOT = "00"
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMEDTX"
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.
-                MOVE "*** REGISTRO GRAVADOS *** " TO MENS
-                ADD 1 TO CONLIN CONLIN1
-                IF CONLIN < 34
-                      GO TO LER-MED01
-                ELSE
-                      MOVE ZEROS TO CONLIN
-                      GO TO ROT-CABEC.
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-       ROT-FIM.
-                DISPLAY (01, 01) ERASE
-                CLOSE CADMED CADMEDTX.
-       ROT-FIMP.
-                EXIT PROGRAM.
-
-       ROT-FIMS.
-                STOP RUN.
-      *
-      **********************
-      * ROTINA DE MENSAGEM *
-      **********************
-      *
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP030R.
+       AUTHOR. LUCAS GUILHERME LIAS.
+      ************************
+      * RELATORIO DE MEDICO   *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+           SELECT CADMEDTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+           SELECT CADMEDCSV ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO9.
+           SELECT SORTESP ASSIGN TO DISK.
+           SELECT ESPTAB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-ESP
+                    FILE STATUS  IS ST-ERRO8.
+           SELECT CKMED ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO10.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.          
+          03 CRM                   PIC 9(06).
+          03 NOME              PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO            PIC X(01).
+          03 NASC.   
+                05 DIA             PIC 9(02).
+                05 MES             PIC 9(02).
+                05 ANO             PIC 9(04).
+          03 EMAIL             PIC X(30).
+          03 TELEFONE              PIC 9(09).
+          03 DDD                   PIC 9(02).
+          03 VALOR-CONSULTA        PIC 9(06)V99.
+          03 STATUS-MED            PIC X(01).
+             88 MED-ATIVO          VALUE "A".
+             88 MED-INATIVO        VALUE "I".
+
+          03 LOCAL-ATENDIMENTO     OCCURS 2 TIMES.
+             05 ENDERECO-LA        PIC X(40).
+             05 DDD-LA             PIC 9(02).
+             05 TELEFONE-LA        PIC 9(09).
+             05 DIASHOR-LA         PIC X(20).
+      *
+       FD CADMEDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-ARQMEDTX.
+       01 REGMEDTX    PIC X(150).
+      *
+       FD CADMEDCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-ARQMEDCSV.
+       01 REGMEDCSV   PIC X(150).
+      *
+       COPY "ESPTAB.CPY".
+      *
+       FD CKMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDCK.DAT".
+       01 REG-CKMED.
+          05 CK-ESP              PIC 9(02).
+          05 CK-CRM               PIC 9(06).
+          05 CK-CONLIN1          PIC 9(04).
+          05 CK-CONLIN           PIC 9(03).
+          05 CK-CONPAG           PIC 9(03).
+          05 CK-SUBESP           PIC 9(04).
+          05 CK-ARQTX            PIC X(20).
+          05 CK-ARQCSV           PIC X(20).
+      *
+       SD SORTESP.
+       01 REG-SORTESP.
+          05 ESP-S              PIC 9(02).
+          05 CRM-S              PIC 9(06).
+          05 NOME-S             PIC X(30).
+          05 SEXO-S             PIC X(01).
+          05 NASC-S.
+                07 DIA-S        PIC 9(02).
+                07 MES-S        PIC 9(02).
+                07 ANO-S        PIC 9(04).
+          05 EMAIL-S            PIC X(30).
+          05 TELEFONE-S         PIC 9(09).
+          05 DDD-S              PIC 9(02).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO8   PIC X(02) VALUE "00".
+       77 ST-ERRO9   PIC X(02) VALUE "00".
+       77 ST-ERRO10  PIC X(02) VALUE "00".
+       01 W-RETOMAR  PIC X(01) VALUE "N".
+       01 W-SKIP     PIC X(01) VALUE "N".
+       01 W-CK-ESP-SV PIC 9(02) VALUE ZEROS.
+       01 W-CK-CRM-SV PIC 9(06) VALUE ZEROS.
+       01 W-CK-SUBESP-SV PIC 9(04) VALUE ZEROS.
+       01 W-RESUME-GROUP PIC X(01) VALUE "N".
+       77 W-GERACSV  PIC X(01) VALUE "N".
+       01 W-DATAREL  PIC 9(08) VALUE ZEROS.
+       01 W-ARQMEDTX  PIC X(20) VALUE SPACES.
+       01 W-ARQMEDCSV PIC X(20) VALUE SPACES.
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-ESP-ANT  PIC 9(02) VALUE ZEROS.
+       01 W-SUBESP   PIC 9(04) VALUE ZEROS.
+       01 W-PRIMEIRA PIC X(01) VALUE "S".
+
+       01 TABEESPECIALIDADE.
+          05 TBEESPECIALIDADE  PIC X(30) OCCURS 30 TIMES.
+
+       01 W-NUMESP   PIC 9(02) VALUE ZEROS.
+
+       01  LINESP.
+           05  FILLER                 PIC X(021) VALUE
+           "   *** ESPECIALIDADE ".
+           05  ESPLIN-NUM  PIC 99.
+           05  FILLER                 PIC X(002) VALUE " -".
+           05  ESPLIN-TXT  PIC X(030).
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+       01  LINSUBESP.
+           05  FILLER                 PIC X(040) VALUE
+           "          SUBTOTAL DA ESPECIALIDADE : ".
+           05  SUBESPTOT   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+      *
+
+       01  CAB1.
+           05  FILLER                 PIC X(044) VALUE
+           "﻿FATEC - ZONA LESTE  *** RELACAO DE MEDICO".
+
+           05  FILLER                 PIC X(024) VALUE
+           "S ***          PAG. : ".
+
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+
+           05  FILLER                 PIC X(012) VALUE
+           "    DATA : ".
+
+           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
+           
+         01  CAB2.
+           05  FILLER                 PIC X(057) VALUE
+           "CRR      NOME                   ESPECIALIDADE    SEXO    ".
+           05  FILLER                 PIC X(040) VALUE
+           "   NASC      EMAIL       DDD    TELEFONE".
+
+       01  CAB3.
+           05  FILLER                 PIC X(057) VALUE
+           "---------    ------------------------------    ----------".
+           05  FILLER                 PIC X(040) VALUE
+           "----------    --------------------    --".
+
+       01  DET.
+           05  CRMTX  VALUE ZEROS  PIC 999999.
+           05  FILLER                 PIC X(004) VALUE 
+           "    ".
+           05  NOMETX   VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  ESPECIALIDADETX  VALUE ZEROS  PIC 99.
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  SEXOTX  VALUE SPACES PIC X(002).
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  NASCTX  VALUE ZEROS  PIC 99.99.9999.
+           05  FILLER                 PIC X(004) VALUE 
+           "    ".
+           05  EMAILTX   VALUE SPACES PIC X(030).
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+           05  DDDTX  VALUE ZEROS  PIC 99.
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+
+           05  TELEFONETX  VALUE ZEROS  PIC 999999999.
+           05  FILLER                 PIC X(004) VALUE
+           "    ".
+
+       01  LINTOT.
+           05  FILLER                 PIC X(051) VALUE
+           "                          *** TOTAL DE REGISTROS : ".
+           05  TOTREG   VALUE ZEROS  PIC ZZZ9.
+           05  FILLER                 PIC X(004) VALUE
+           " ***".
+
+       01  CABCSV      PIC X(070) VALUE
+           "CRM,NOME,ESPECIALIDADE,SEXO,NASCIMENTO,EMAIL,DDD,TELEFONE".
+
+       01  DETCSV.
+           05  CRMCSV        PIC 999999.
+           05  FILLER        PIC X(01) VALUE ",".
+           05  NOMECSV       PIC X(030).
+           05  FILLER        PIC X(01) VALUE ",".
+           05  ESPCSV        PIC 99.
+           05  FILLER        PIC X(01) VALUE ",".
+           05  SEXOCSV       PIC X(002).
+           05  FILLER        PIC X(01) VALUE ",".
+           05  NASCCSV       PIC 99.99.9999.
+           05  FILLER        PIC X(01) VALUE ",".
+           05  EMAILCSV      PIC X(030).
+           05  FILLER        PIC X(01) VALUE ",".
+           05  DDDCSV        PIC 99.
+           05  FILLER        PIC X(01) VALUE ",".
+           05  TELEFONECSV   PIC 999999999.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT025.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  "                *** CONVERSAO DE ARQUIVO".
+           05  LINE 02  COLUMN 41 
+               VALUE  " DE MED PARA TXT ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 14  COLUMN 01
+               VALUE  "                         GERAR CSV TAMB".
+           05  LINE 14  COLUMN 41
+               VALUE  "EM (S ou N) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+           05  TW-GERACSV
+               LINE 14  COLUMN 55  PIC X(01)
+               USING  W-GERACSV
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARGA-ESPECIALIDADE THRU CARGA-ESPECIALIDADE-FIM.
+      *
+       INC-001.
+              MOVE SPACES TO NOME EMAIL SEXO
+              MOVE ZEROS TO CRM ESPECIALIDADE DIA MES ANO TELEFONE DDD
+                DISPLAY SMT025.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OPC2.
+                ACCEPT TW-GERACSV
+                IF W-GERACSV NOT = "S" AND "s" AND "N" AND "n"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC2.
+      *
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO MED NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO MED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    CLOSE CADMED.
+      *
+           PERFORM VERIFICA-CHECKPOINT THRU VERIFICA-CHECKPOINT-FIM.
+
+           IF W-RETOMAR = "S" OR "s"
+              NEXT SENTENCE
+           ELSE
+              ACCEPT W-DATAREL FROM DATE YYYYMMDD
+              STRING "CADMEDRL" DELIMITED BY SIZE
+                     W-DATAREL  DELIMITED BY SIZE
+                     ".DOC"     DELIMITED BY SIZE
+                     INTO W-ARQMEDTX
+              STRING "CADMEDRL" DELIMITED BY SIZE
+                     W-DATAREL  DELIMITED BY SIZE
+                     ".CSV"     DELIMITED BY SIZE
+                     INTO W-ARQMEDCSV.
+
+           IF W-RETOMAR = "S" OR "s"
+              OPEN EXTEND CADMEDTX
+           ELSE
+              OPEN OUTPUT CADMEDTX.
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADMEDTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           IF W-GERACSV = "S" OR "s"
+              PERFORM ABRE-CADMEDCSV THRU ABRE-CADMEDCSV-FIM.
+      *
+           SORT SORTESP ON ASCENDING KEY ESP-S ON ASCENDING KEY CRM-S
+                INPUT PROCEDURE ROT-SELECIONA THRU ROT-SELECIONA-FIM
+                OUTPUT PROCEDURE ROT-PROCESSA THRU ROT-PROCESSA-FIM.
+           GO TO ROT-FIM.
+      *
+      ******************************************
+      * SO ENTRAM NO SORT OS MEDICOS ATIVOS     *
+      ******************************************
+      *
+       ROT-SELECIONA.
+           OPEN INPUT CADMED
+           MOVE ZEROS TO CRM
+           START CADMED KEY IS NOT LESS CRM
+               INVALID KEY
+                  GO TO ROT-SELECIONA-FIM.
+       ROT-SELECIONA-LOOP.
+           READ CADMED NEXT
+               AT END
+                  GO TO ROT-SELECIONA-FIM.
+           IF MED-ATIVO
+              RELEASE REG-SORTESP FROM REGMED.
+           GO TO ROT-SELECIONA-LOOP.
+       ROT-SELECIONA-FIM.
+           CLOSE CADMED.
+           EXIT.
+      *
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGMEDTX FROM CAB1.
+           MOVE SPACES TO REGMEDTX
+           WRITE REGMEDTX.
+           WRITE REGMEDTX FROM CAB2.
+           WRITE REGMEDTX FROM CAB3.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+      ******************************************
+      * CONTROLE DE QUEBRA POR ESPECIALIDADE    *
+      ******************************************
+      *
+       ROT-PROCESSA.
+           MOVE "S" TO W-PRIMEIRA.
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+           MOVE ZEROS TO CONLIN.
+       ROT-PROCESSA-LOOP.
+           RETURN SORTESP
+               AT END
+                  PERFORM QUEBRA-ESP THRU QUEBRA-ESP-FIM
+                  MOVE SPACES TO REGMEDTX
+                  WRITE REGMEDTX
+                  MOVE CONLIN1 TO TOTREG
+                  WRITE REGMEDTX FROM LINTOT
+                  MOVE "*** FIM DO CADMED ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  PERFORM LIMPA-CHECKPOINT THRU LIMPA-CHECKPOINT-FIM
+                  GO TO ROT-PROCESSA-FIM.
+           IF W-SKIP = "S"
+              IF ESP-S < W-CK-ESP-SV
+                 GO TO ROT-PROCESSA-LOOP.
+           IF W-SKIP = "S"
+              IF ESP-S = W-CK-ESP-SV
+                 IF CRM-S NOT > W-CK-CRM-SV
+                    GO TO ROT-PROCESSA-LOOP.
+           MOVE "N" TO W-SKIP.
+           IF W-PRIMEIRA = "S"
+                  MOVE "N" TO W-PRIMEIRA
+                  IF W-RESUME-GROUP = "S" AND ESP-S NOT = W-CK-ESP-SV
+                     MOVE W-CK-SUBESP-SV TO W-SUBESP
+                     PERFORM QUEBRA-ESP THRU QUEBRA-ESP-FIM
+                  MOVE ESP-S TO W-ESP-ANT
+                  PERFORM GRUPO-CABEC THRU GRUPO-CABEC-FIM
+           ELSE
+              IF ESP-S NOT = W-ESP-ANT
+                  PERFORM QUEBRA-ESP THRU QUEBRA-ESP-FIM
+                  MOVE ESP-S TO W-ESP-ANT
+                  PERFORM GRUPO-CABEC THRU GRUPO-CABEC-FIM.
+           PERFORM INC-003 THRU INC-003-FIM.
+           PERFORM INC-WR1 THRU INC-WR1-FIM.
+           GO TO ROT-PROCESSA-LOOP.
+       ROT-PROCESSA-FIM.
+           EXIT.
+      *
+       GRUPO-CABEC.
+           MOVE ESP-S TO ESPLIN-NUM
+           MOVE TBEESPECIALIDADE(ESP-S) TO ESPLIN-TXT
+           WRITE REGMEDTX FROM LINESP
+           MOVE ZEROS TO W-SUBESP
+           IF W-RESUME-GROUP NOT = "S"
+              GO TO GRUPO-CABEC-FIM.
+           MOVE "N" TO W-RESUME-GROUP
+           IF ESP-S = W-CK-ESP-SV
+              MOVE W-CK-SUBESP-SV TO W-SUBESP.
+       GRUPO-CABEC-FIM.
+           EXIT.
+      *
+       QUEBRA-ESP.
+           MOVE W-SUBESP TO SUBESPTOT
+           WRITE REGMEDTX FROM LINSUBESP
+           MOVE SPACES TO REGMEDTX
+           WRITE REGMEDTX.
+       QUEBRA-ESP-FIM.
+           EXIT.
+      *
+       INC-003.
+           MOVE CRM-S TO CRMTX.
+           MOVE NOME-S TO NOMETX.
+           MOVE ESP-S TO ESPECIALIDADETX.
+           MOVE SEXO-S TO SEXOTX.
+           MOVE NASC-S TO NASCTX.
+           MOVE EMAIL-S TO EMAILTX.
+           MOVE DDD-S TO DDDTX.
+           MOVE TELEFONE-S TO TELEFONETX.
+       INC-003-FIM.
+           EXIT.
+
+
+       INC-WR1.
+           WRITE REGMEDTX FROM DET
+                IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMEDTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                ADD 1 TO CONLIN CONLIN1 W-SUBESP
+                IF CONLIN < 34
+                      NEXT SENTENCE
+                ELSE
+                      MOVE ZEROS TO CONLIN
+                      PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+           IF W-GERACSV = "S" OR "s"
+                PERFORM INC-WR1-CSV THRU INC-WR1-CSV-FIM.
+           PERFORM GRAVA-CHECKPOINT THRU GRAVA-CHECKPOINT-FIM.
+       INC-WR1-FIM.
+           EXIT.
+      *
+       INC-WR1-CSV.
+           MOVE CRM-S TO CRMCSV
+           MOVE NOME-S TO NOMECSV
+           MOVE ESP-S TO ESPCSV
+           MOVE SEXO-S TO SEXOCSV
+           MOVE NASC-S TO NASCCSV
+           MOVE EMAIL-S TO EMAILCSV
+           MOVE DDD-S TO DDDCSV
+           MOVE TELEFONE-S TO TELEFONECSV
+           MOVE DETCSV TO REGMEDCSV
+           WRITE REGMEDCSV
+                IF ST-ERRO9 NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMEDCSV"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-WR1-CSV-FIM.
+           EXIT.
+      *
+      **********************************
+      * ROTINA DE CARGA DA TABELA ESPECIALIDADE *
+      **********************************
+      *
+       CARGA-ESPECIALIDADE.
+           MOVE ZEROS TO W-NUMESP
+           OPEN INPUT ESPTAB
+           IF ST-ERRO8 NOT = "00"
+             IF ST-ERRO8 = "30"
+                 OPEN OUTPUT ESPTAB
+                 CLOSE ESPTAB
+                 GO TO CARGA-ESPECIALIDADE-FIM
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ESPTAB" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CARGA-ESPECIALIDADE-FIM.
+       CARGA-ESPECIALIDADE-LOOP.
+           READ ESPTAB NEXT RECORD
+                AT END
+                    GO TO CARGA-ESPECIALIDADE-CLOSE.
+           MOVE DESC-ESP TO TBEESPECIALIDADE(COD-ESP)
+           IF COD-ESP > W-NUMESP
+                MOVE COD-ESP TO W-NUMESP.
+           GO TO CARGA-ESPECIALIDADE-LOOP.
+       CARGA-ESPECIALIDADE-CLOSE.
+           CLOSE ESPTAB.
+       CARGA-ESPECIALIDADE-FIM.
+           EXIT.
+      *
+      **********************************
+      * ROTINA DE ABERTURA DO ARQUIVO CSV *
+      **********************************
+      *
+       ABRE-CADMEDCSV.
+           IF W-RETOMAR = "S" OR "s"
+              OPEN EXTEND CADMEDCSV
+           ELSE
+              OPEN OUTPUT CADMEDCSV.
+           IF ST-ERRO9 NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADMEDCSV" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           IF W-RETOMAR = "S" OR "s"
+              GO TO ABRE-CADMEDCSV-FIM.
+           MOVE CABCSV TO REGMEDCSV
+           WRITE REGMEDCSV.
+       ABRE-CADMEDCSV-FIM.
+           EXIT.
+      *
+      **************************************************
+      * CONTROLE DE RETOMADA (CHECKPOINT/RESTART)       *
+      **************************************************
+      *
+       VERIFICA-CHECKPOINT.
+           OPEN INPUT CKMED
+           IF ST-ERRO10 NOT = "00"
+              GO TO VERIFICA-CHECKPOINT-FIM.
+           READ CKMED
+               AT END
+                  CLOSE CKMED
+                  GO TO VERIFICA-CHECKPOINT-FIM.
+           CLOSE CKMED
+           DISPLAY (18, 01) "PONTO DE RETOMADA ENCONTRADO. RETOMAR A".
+           DISPLAY (19, 01) "IMPRESSAO ANTERIOR (S/N) : ".
+           ACCEPT (19, 29) W-RETOMAR
+           IF W-RETOMAR NOT = "S" AND "s"
+              MOVE "N" TO W-RETOMAR
+              GO TO VERIFICA-CHECKPOINT-FIM.
+           MOVE "S" TO W-SKIP W-RESUME-GROUP
+           MOVE CK-CONLIN1 TO CONLIN1
+           MOVE CK-CONLIN  TO CONLIN
+           MOVE CK-CONPAG  TO CONPAG
+           MOVE CK-SUBESP  TO W-CK-SUBESP-SV
+           MOVE CK-ESP     TO W-CK-ESP-SV
+           MOVE CK-CRM     TO W-CK-CRM-SV
+           MOVE CK-ARQTX   TO W-ARQMEDTX
+           MOVE CK-ARQCSV  TO W-ARQMEDCSV.
+       VERIFICA-CHECKPOINT-FIM.
+           EXIT.
+      *
+       GRAVA-CHECKPOINT.
+           MOVE ESP-S       TO CK-ESP
+           MOVE CRM-S       TO CK-CRM
+           MOVE CONLIN1     TO CK-CONLIN1
+           MOVE CONLIN      TO CK-CONLIN
+           MOVE CONPAG      TO CK-CONPAG
+           MOVE W-SUBESP    TO CK-SUBESP
+           MOVE W-ARQMEDTX  TO CK-ARQTX
+           MOVE W-ARQMEDCSV TO CK-ARQCSV
+           OPEN OUTPUT CKMED
+           WRITE REG-CKMED
+           CLOSE CKMED.
+       GRAVA-CHECKPOINT-FIM.
+           EXIT.
+      *
+       LIMPA-CHECKPOINT.
+           OPEN OUTPUT CKMED
+           CLOSE CKMED.
+       LIMPA-CHECKPOINT-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADMED CADMEDTX.
+                IF W-GERACSV = "S" OR "s"
+                     CLOSE CADMEDCSV.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
