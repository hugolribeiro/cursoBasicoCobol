@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * TABELA DE PLANOS DE CONVENIO (ARQUIVO INDEXADO PLATAB.DAT)     *
+      * INCLUIDO PELOS PROGRAMAS QUE CADASTRAM OU EXIBEM PLANO         *
+      *----------------------------------------------------------------
+       FD PLATAB
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PLATAB.DAT".
+       01 REGPLA.
+          03 COD-PLA               PIC 9(02).
+          03 DESC-PLA              PIC X(30).
