@@ -1,499 +1,1251 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP001.
-      *AUTHOR. LUCAS GUILHERME LIAS.
-      **************************************
-      * CADASTRO DO MEDICO   *
-      **************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CADMED ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CRM
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADMED
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMED.DAT". 
-
-       01 REGMED.
-              
-          03 CRM                   PIC 9(06).
-
-       	  03 NOME         	   PIC X(30).
-
-          03 ESPECIALIDADE         PIC 9(02).
-
-          03 SEXO	           PIC X(01).
-
-          03 NASC.   
-                05 DIA             PIC 9(02).
-                05 MES             PIC 9(02).
-                05 ANO             PIC 9(04).
-
-       	  03 EMAIL         	   PIC X(30).
-
-          03 TELEFONE              PIC 9(09).
-          03 DDD                   PIC 9(02).
-
-
-      *
-      *-----------------------------------------------------------------
-	WORKING-STORAGE SECTION.
-
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES.
-
-       01 IND           PIC 9(02) VALUE ZEROS.
-
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-
-       01 ST-ERRO       PIC X(02) VALUE "00".
-
-       01 TABESPECIALIDADE.
-          03 FILLER     PIC X(30) VALUE "CLINICA MEDICA".
-          03 FILLER     PIC X(30) VALUE "UROLOGIA".
-          03 FILLER     PIC X(30) VALUE "GINICOLOGISTA".
-          03 FILLER     PIC X(30) VALUE "PEDIATRIA".
-          03 FILLER     PIC X(30) VALUE "CARDIOLOGISTA".
-          03 FILLER     PIC X(30) VALUE "GERIATRA".
-          03 FILLER     PIC X(30) VALUE "NEUROLOGISTA".
-          03 FILLER     PIC X(30) VALUE "OTORRINOLARINGOLOGISTA".
-          03 FILLER     PIC X(30) VALUE "OCULISTA".
-
-       01 TABEESPECIALIDADE REDEFINES TABESPECIALIDADE.
-          05 TBEESPECIALIDADE  PIC X(30) OCCURS 9 TIMES.
-  
-       01 TABSEXO.
-          03 FILLER     PIC X(15) VALUE "MMASCULINO".
-          03 FILLER     PIC X(15) VALUE "FFEMININO".
-
-       01 TABELASEXO REDEFINES TABSEXO.
-          05 TBESEXO   PIC X(15) OCCURS 2 TIMES.
-
-       01 TXTESPECIALIDADE    PIC X(30) VALUE SPACES.
-
-       01 TXTSEXO.
-          03 TXTSEXO1 PIC X(01) VALUE SPACES.
-          03 TXTSEXO2 PIC X(14) VALUE SPACES. 
-
-
-
-      *-----------------------------------------------------------------
-	SCREEN SECTION.
-
-       01  TELA1.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "Cadastro De Medico".
-	   05  LINE 04  COLUMN 01 
-               VALUE  " Crm:".
-           05  LINE 06  COLUMN 01 
-               VALUE  " Nome:".
-           05  LINE 08  COLUMN 01 
-               VALUE  " Especialidade:".
-           05  LINE 10  COLUMN 01 
-               VALUE  " Sexo:".
-           05  LINE 12  COLUMN 01 
-               VALUE  " Data Nascimento:".
-           05  LINE 14  COLUMN 01 
-               VALUE  " Email:".
-           05  LINE 16  COLUMN 01 
-               VALUE  " Telefone:".
-           05  LINE 21  COLUMN 01 
-               VALUE  " MENSAGEM:". 
-        
-           05  TCRM
-               LINE 04  COLUMN 07  PIC X(06)
-               USING CRM
-               HIGHLIGHT.
-
-           05  TNOME
-               LINE 06  COLUMN 08  PIC X(30)
-               USING  NOME
-               HIGHLIGHT.
-
-           05  TESPECIALIDADE
-               LINE 08  COLUMN 18  PIC 9(02)
-               USING  ESPECIALIDADE
-               HIGHLIGHT.
-
-           05 TTXTESPECIALIDADE
-               LINE 08  COLUMN 21  PIC X(30)
-               USING  TXTESPECIALIDADE
-               HIGHLIGHT.
-
-           05  TSEXO
-               LINE 10  COLUMN 07  PIC X(01)
-               USING SEXO
-               HIGHLIGHT.
-
-          05  TTXTSEXO
-               LINE 10  COLUMN 09  PIC X(15)
-               USING  TXTSEXO2
-               HIGHLIGHT.
-
-           05  TDIA
-               LINE 12  COLUMN 20  PIC 9(02)
-               USING  DIA
-               HIGHLIGHT.
-
-           05  TMES
-               LINE 12  COLUMN 23  PIC 9(02)
-               USING  MES
-               HIGHLIGHT.
-
-           05  TANO
-               LINE 12  COLUMN 26  PIC 9(04)
-               USING  ANO
-               HIGHLIGHT.
-
-           05  TEMAIL
-               LINE 14  COLUMN 9  PIC X(30)
-               USING  EMAIL
-               HIGHLIGHT.
-
-           05  TDDD
-               LINE 16  COLUMN 12  PIC 9(02)
-               USING DDD
-               HIGHLIGHT.
-
-           05  TTELEFONE
-               LINE 16  COLUMN 15  PIC 9(09)
-               USING  TELEFONE
-               HIGHLIGHT.
-
-       01  OPCTABELESPECIALIDADE.
-           05  LINE 08  COLUMN 41 VALUE "01- CLINICA MEDICA".
-           05  LINE 09  COLUMN 41 VALUE "02- UROLOGIA".
-           05  LINE 10  COLUMN 41 VALUE "03- GINICOLOGISTA".
-           05  LINE 11  COLUMN 41 VALUE "04- PEDIATRIA".
-           05  LINE 12  COLUMN 41 VALUE "05- CARDIOLOGISTA".
-           05  LINE 13  COLUMN 41 VALUE "06- GERIATRA".
-           05  LINE 14  COLUMN 41 VALUE "07- NEUROLOGISTA".
-           05  LINE 15  COLUMN 41 VALUE "08- OTORRINOLARINGOLOGISTA".
-           05  LINE 16  COLUMN 41 VALUE "09- OCULISTA".
-
-       01  OPCTABELASEXO.
-           05  LINE 08  COLUMN 41 VALUE "M - MASCULINO".
-           05  LINE 09  COLUMN 41 VALUE "F - FEMININO".
-           
-
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-
-       INICIO.
-
-       R0.
-           OPEN I-O CADMED.
-           IF ST-ERRO NOT = "00"
-             IF ST-ERRO = "30"
-                 OPEN OUTPUT CADMED
-                 CLOSE CADMED
-                 MOVE "*** ARQUIVO CADMED FOI CRIADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R0
-             ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-      *                
-       R1.
-            MOVE SPACES TO TXTESPECIALIDADE TXTSEXO NOME EMAIL SEXO
-            MOVE ZEROS TO CRM ESPECIALIDADE DIA MES ANO TELEFONE DDD
-            DISPLAY TELA1.
-           
-       R2.
-           ACCEPT TCRM
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO ROT-FIM.
-
-           IF CRM = ZEROS
-                GO TO R2.
-
-       LER-CADMED.
-           READ CADMED
-           IF ST-ERRO NOT = "23"
-             IF ST-ERRO = "00"
-                PERFORM R4A
-                PERFORM R5A
-                DISPLAY TELA1
-                MOVE "*** CRM JA CADASTRADO ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ACE-001
-             ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
-           ELSE
-                NEXT SENTENCE.
- 
-       R3.
-           ACCEPT TNOME
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R2.
-
-           IF NOME = SPACES
-                GO TO R3.
-       
-       R4.
-           DISPLAY OPCTABELESPECIALIDADE.
-           ACCEPT TESPECIALIDADE
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R3.
-
-           IF ESPECIALIDADE = 00
-                MOVE "DIGITE APENAS DE 01 ATE 09 " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R4.
-
-           IF ESPECIALIDADE > 09
-                MOVE "DIGITE APENAS DE 01 ATE 09" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R4.
-
-       R4A.
-            MOVE TBEESPECIALIDADE(ESPECIALIDADE) TO TXTESPECIALIDADE.
-            DISPLAY TTXTESPECIALIDADE.
-            DISPLAY TELA1.
-           
-       R5.
-           DISPLAY OPCTABELASEXO.
-           MOVE 1 TO IND
-           ACCEPT TSEXO.
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R4.
-
-       R5A.
-           MOVE TBESEXO(IND) TO TXTSEXO.
-
-           IF TXTSEXO1 NOT = SEXO
-             ADD 1 TO IND
-             IF IND < 3
-                 GO TO R5A
-             ELSE
-                MOVE "*** TIPO DE SEXO INCORRETO***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R5
-           ELSE
-                DISPLAY TTXTSEXO. 
-                DISPLAY TELA1.
-
-       R6.
-           ACCEPT TDIA 
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R5.
-
-           IF DIA = ZEROS
-                GO TO R6.
-           IF DIA > 31
-                MOVE "DIA INVALIDO " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R6.
-       R6A.
-           ACCEPT TMES 
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R6.
-
-           IF MES = ZEROS
-                GO TO R6A.
-           IF MES > 12
-                MOVE "MES INVALIDO " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R6A.
-
-       R6B.
-           ACCEPT TANO 
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R6A.
-
-           IF ANO = ZEROS
-                GO TO R6B.
-           IF ANO > 2020
-                MOVE "ANO INVALIDO" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R6B.
-
-       R7.
-           ACCEPT TEMAIL 
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R6B.
-
-           IF EMAIL = SPACES
-                GO TO R7.
-	      
-       R8.
-           ACCEPT TDDD
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R7.
-
-           IF DDD = ZEROS
-                GO TO R8.
-
-       R8A.
-           ACCEPT TTELEFONE 
-
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R8.
-
-           IF TELEFONE = ZEROS
-                GO TO R8A.
-
-       INC-OPC.
-           MOVE "S" TO W-OPCAO
-           DISPLAY (23, 40) "DADOS OK (S/N) : ".
-           ACCEPT (23, 57) W-OPCAO WITH UPDATE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 GO TO R7.
-           IF W-OPCAO = "N" OR "n"
-           MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R1.
-           IF W-OPCAO NOT = "S" AND "s"
-           MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO INC-OPC.
-       INC-WR1.
-           WRITE REGMED
-           IF ST-ERRO = "00" OR "02"
-                MOVE "*** DADOS GRAVADOS *** " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R1.
-                
-                IF ST-ERRO = "22"
-                   MOVE "*JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1
-                ELSE
-                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
-                                                       TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ROT-FIM.
-
-
-      *
-      *****************************************
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      *****************************************
-      *
-       ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO R1  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO R3.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE CADMED RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO MEDICO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R8.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGMED
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO MEDICO"   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-
-
-
-       ROT-FIM.
-           CLOSE CADMED.
-           STOP RUN.
-
-      *---------[ ROTINA DE MENSAGEM ]---------------------
-
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 12) MENS.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
-
-      *    codigo dos erros
-      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
-      *    22 = REGISTRO JÁ CADASTRADO
-      *    23 = REGISTRO NÃO ENCONTRADO
-      *    30 = ARQUIVO NÃO ENCONTRADO
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP001.
+      *AUTHOR. LUCAS GUILHERME LIAS.
+      **************************************
+      * CADASTRO DO MEDICO   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    LOCK MODE IS AUTOMATIC
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADMEDCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-MC
+                    FILE STATUS  IS ST-ERRO5
+                    ALTERNATE RECORD KEY IS CRM-MC WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO6
+                    FILE STATUS  IS ST-ERRO6
+                    ALTERNATE RECORD KEY IS NOMECV6 WITH DUPLICATES.
+
+       SELECT AUDITORIA ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO7.
+
+       SELECT ESPTAB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-ESP
+                    FILE STATUS  IS ST-ERRO8.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT". 
+
+       01 REGMED.
+
+          03 CRM                   PIC 9(06).
+          03 CRM-RD REDEFINES CRM.
+             05 CRM-BASE           PIC 9(05).
+             05 CRM-DV             PIC 9(01).
+
+       	  03 NOME         	   PIC X(30).
+
+          03 ESPECIALIDADE         PIC 9(02).
+
+          03 SEXO	           PIC X(01).
+
+          03 NASC.   
+                05 DIA             PIC 9(02).
+                05 MES             PIC 9(02).
+                05 ANO             PIC 9(04).
+
+       	  03 EMAIL         	   PIC X(30).
+
+          03 TELEFONE              PIC 9(09).
+          03 DDD                   PIC 9(02).
+
+          03 VALOR-CONSULTA        PIC 9(06)V99.
+
+          03 STATUS-MED            PIC X(01) VALUE "A".
+             88 MED-ATIVO          VALUE "A".
+             88 MED-INATIVO        VALUE "I".
+
+          03 LOCAL-ATENDIMENTO     OCCURS 2 TIMES.
+             05 ENDERECO-LA        PIC X(40).
+             05 DDD-LA             PIC 9(02).
+             05 TELEFONE-LA        PIC 9(09).
+             05 DIASHOR-LA         PIC X(20).
+
+      *
+       FD CADMEDCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDCONV.DAT".
+
+       01 REGMEDCONV.
+          03 CHAVE-MC.
+             05 CRM-MC            PIC 9(06).
+             05 CODIGO-MC         PIC 9(06).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+
+       01 REGCONV6.
+          03 CODIGO6              PIC 9(06).
+          03 NOMECV6               PIC X(30).
+          03 PLANO6               PIC 9(02).
+          03 MENSALIDADE6         PIC 9(06)V99.
+          03 STATUS-CONV6         PIC X(01).
+             88 CONV6-ATIVO       VALUE "A".
+             88 CONV6-INATIVO     VALUE "I".
+
+       FD AUDITORIA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITORIA.DAT".
+
+       01 REG-AUDITORIA.
+          03 DATA-AUDIT            PIC 9(08).
+          03 HORA-AUDIT            PIC 9(08).
+          03 PROGRAMA-AUDIT        PIC X(08).
+          03 OPERACAO-AUDIT        PIC X(01).
+             88 AUDIT-INCLUSAO     VALUE "I".
+             88 AUDIT-ALTERACAO    VALUE "A".
+             88 AUDIT-EXCLUSAO     VALUE "E".
+          03 CHAVE-AUDIT           PIC 9(06).
+          03 NOME-AUDIT            PIC X(30).
+
+       COPY "ESPTAB.CPY".
+      *
+      *-----------------------------------------------------------------
+	WORKING-STORAGE SECTION.
+
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+
+       01 IND           PIC 9(02) VALUE ZEROS.
+
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO5      PIC X(02) VALUE "00".
+       01 ST-ERRO6      PIC X(02) VALUE "00".
+       01 ST-ERRO7      PIC X(02) VALUE "00".
+       01 ST-ERRO8      PIC X(02) VALUE "00".
+
+       01 W-CODCONV     PIC 9(06) VALUE ZEROS.
+       01 TXTCONVMC     PIC X(30) VALUE SPACES.
+
+       01 CONLIN        PIC 9(02) VALUE ZEROS.
+
+       01 W-CRM-QUOC    PIC 9(03) VALUE ZEROS.
+       01 W-CRM-RESTO   PIC 9(02) VALUE ZEROS.
+
+       01 W-HOJE.
+          03 W-HOJE-ANO PIC 9(04).
+          03 W-HOJE-MES PIC 9(02).
+          03 W-HOJE-DIA PIC 9(02).
+       01 W-IDADE       PIC 9(03) VALUE ZEROS.
+
+       01 TABEESPECIALIDADE.
+          05 TBEESPECIALIDADE  PIC X(30) OCCURS 30 TIMES.
+
+       01 TABCAPESP.
+          05 TBCAPESP          PIC 9(04) OCCURS 30 TIMES.
+
+       01 W-CONTESP     PIC 9(04) VALUE ZEROS.
+       01 W-ESPBUSCA    PIC 9(02) VALUE ZEROS.
+       01 W-REGMED-SAVE.
+          03 FILLER                PIC 9(06).
+          03 FILLER                PIC X(30).
+          03 FILLER                PIC 9(02).
+          03 FILLER                PIC X(01).
+          03 FILLER                PIC 9(08).
+          03 FILLER                PIC X(30).
+          03 FILLER                PIC 9(09).
+          03 FILLER                PIC 9(02).
+          03 FILLER                PIC 9(06)V99.
+          03 FILLER                PIC X(01).
+          03 FILLER                PIC X(71) OCCURS 2 TIMES.
+
+       01 W-NUMESP      PIC 9(02) VALUE ZEROS.
+       01 W-IXESP       PIC 9(02) VALUE ZEROS.
+       01 W-LINOPC      PIC 9(02) VALUE ZEROS.
+
+       01 LINOPCESP.
+          03 OPCESP-NUM PIC 9(02).
+          03 FILLER     PIC X(02) VALUE "- ".
+          03 OPCESP-TXT PIC X(30).
+
+       01 TABDDD.
+          03 FILLER PIC 9(02) VALUE 11.
+          03 FILLER PIC 9(02) VALUE 12.
+          03 FILLER PIC 9(02) VALUE 13.
+          03 FILLER PIC 9(02) VALUE 14.
+          03 FILLER PIC 9(02) VALUE 15.
+          03 FILLER PIC 9(02) VALUE 16.
+          03 FILLER PIC 9(02) VALUE 17.
+          03 FILLER PIC 9(02) VALUE 18.
+          03 FILLER PIC 9(02) VALUE 19.
+          03 FILLER PIC 9(02) VALUE 21.
+          03 FILLER PIC 9(02) VALUE 22.
+          03 FILLER PIC 9(02) VALUE 24.
+          03 FILLER PIC 9(02) VALUE 27.
+          03 FILLER PIC 9(02) VALUE 28.
+          03 FILLER PIC 9(02) VALUE 31.
+          03 FILLER PIC 9(02) VALUE 32.
+          03 FILLER PIC 9(02) VALUE 33.
+          03 FILLER PIC 9(02) VALUE 34.
+          03 FILLER PIC 9(02) VALUE 35.
+          03 FILLER PIC 9(02) VALUE 37.
+          03 FILLER PIC 9(02) VALUE 38.
+          03 FILLER PIC 9(02) VALUE 41.
+          03 FILLER PIC 9(02) VALUE 42.
+          03 FILLER PIC 9(02) VALUE 43.
+          03 FILLER PIC 9(02) VALUE 44.
+          03 FILLER PIC 9(02) VALUE 45.
+          03 FILLER PIC 9(02) VALUE 46.
+          03 FILLER PIC 9(02) VALUE 47.
+          03 FILLER PIC 9(02) VALUE 48.
+          03 FILLER PIC 9(02) VALUE 49.
+          03 FILLER PIC 9(02) VALUE 51.
+          03 FILLER PIC 9(02) VALUE 53.
+          03 FILLER PIC 9(02) VALUE 54.
+          03 FILLER PIC 9(02) VALUE 55.
+          03 FILLER PIC 9(02) VALUE 61.
+          03 FILLER PIC 9(02) VALUE 62.
+          03 FILLER PIC 9(02) VALUE 63.
+          03 FILLER PIC 9(02) VALUE 64.
+          03 FILLER PIC 9(02) VALUE 65.
+          03 FILLER PIC 9(02) VALUE 66.
+          03 FILLER PIC 9(02) VALUE 67.
+          03 FILLER PIC 9(02) VALUE 68.
+          03 FILLER PIC 9(02) VALUE 69.
+          03 FILLER PIC 9(02) VALUE 71.
+          03 FILLER PIC 9(02) VALUE 73.
+          03 FILLER PIC 9(02) VALUE 74.
+          03 FILLER PIC 9(02) VALUE 75.
+          03 FILLER PIC 9(02) VALUE 77.
+          03 FILLER PIC 9(02) VALUE 79.
+          03 FILLER PIC 9(02) VALUE 81.
+          03 FILLER PIC 9(02) VALUE 82.
+          03 FILLER PIC 9(02) VALUE 83.
+          03 FILLER PIC 9(02) VALUE 84.
+          03 FILLER PIC 9(02) VALUE 85.
+          03 FILLER PIC 9(02) VALUE 86.
+          03 FILLER PIC 9(02) VALUE 87.
+          03 FILLER PIC 9(02) VALUE 88.
+          03 FILLER PIC 9(02) VALUE 89.
+          03 FILLER PIC 9(02) VALUE 91.
+          03 FILLER PIC 9(02) VALUE 92.
+          03 FILLER PIC 9(02) VALUE 93.
+          03 FILLER PIC 9(02) VALUE 94.
+          03 FILLER PIC 9(02) VALUE 95.
+          03 FILLER PIC 9(02) VALUE 96.
+          03 FILLER PIC 9(02) VALUE 97.
+          03 FILLER PIC 9(02) VALUE 98.
+          03 FILLER PIC 9(02) VALUE 99.
+
+       01 TABELADDD REDEFINES TABDDD.
+          05 TBDDD      PIC 9(02) OCCURS 67 TIMES.
+
+       01 W-IXDDD       PIC 9(02) VALUE ZEROS.
+       01 W-ACHOUDDD    PIC X(01) VALUE "N".
+          88 DDD-VALIDO VALUE "S".
+
+       01 W-IXLA        PIC 9(01) VALUE ZEROS.
+       01 W-ACHOUDDDLA  PIC X(01) VALUE "N".
+          88 DDD-LA-VALIDO VALUE "S".
+
+       01 W-REGMED-ORIGINAL.
+          03 FILLER                PIC 9(06).
+          03 FILLER                PIC X(30).
+          03 FILLER                PIC 9(02).
+          03 FILLER                PIC X(01).
+          03 FILLER                PIC 9(08).
+          03 FILLER                PIC X(30).
+          03 FILLER                PIC 9(09).
+          03 FILLER                PIC 9(02).
+          03 FILLER                PIC 9(06)V99.
+          03 FILLER                PIC X(01).
+          03 FILLER                PIC X(71) OCCURS 2 TIMES.
+
+       01 W-REGMED-EDITADO.
+          03 FILLER                PIC 9(06).
+          03 FILLER                PIC X(30).
+          03 FILLER                PIC 9(02).
+          03 FILLER                PIC X(01).
+          03 FILLER                PIC 9(08).
+          03 FILLER                PIC X(30).
+          03 FILLER                PIC 9(09).
+          03 FILLER                PIC 9(02).
+          03 FILLER                PIC 9(06)V99.
+          03 FILLER                PIC X(01).
+          03 FILLER                PIC X(71) OCCURS 2 TIMES.
+
+       01 W-ACHOUCONFLITO PIC X(01) VALUE "N".
+          88 HOUVE-CONFLITO        VALUE "S".
+
+       01 W-IXEMAIL     PIC 9(02) VALUE ZEROS.
+       01 W-POSARROBA   PIC 9(02) VALUE ZEROS.
+       01 W-POSPONTO    PIC 9(02) VALUE ZEROS.
+       01 W-ACHOUEMAIL  PIC X(01) VALUE "N".
+       01 W-MAISINATIVOS PIC X(01) VALUE "N".
+          88 EMAIL-VALIDO VALUE "S".
+
+       01 TABSEXO.
+          03 FILLER     PIC X(15) VALUE "MMASCULINO".
+          03 FILLER     PIC X(15) VALUE "FFEMININO".
+
+       01 TABELASEXO REDEFINES TABSEXO.
+          05 TBESEXO   PIC X(15) OCCURS 2 TIMES.
+
+       01 TXTESPECIALIDADE    PIC X(30) VALUE SPACES.
+
+       01 TXTSEXO.
+          03 TXTSEXO1 PIC X(01) VALUE SPACES.
+          03 TXTSEXO2 PIC X(14) VALUE SPACES. 
+
+
+
+      *-----------------------------------------------------------------
+	SCREEN SECTION.
+
+       01  TELA1.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  "Cadastro De Medico".
+	   05  LINE 04  COLUMN 01 
+               VALUE  " Crm:".
+           05  LINE 06  COLUMN 01 
+               VALUE  " Nome:".
+           05  LINE 08  COLUMN 01 
+               VALUE  " Especialidade:".
+           05  LINE 10  COLUMN 01 
+               VALUE  " Sexo:".
+           05  LINE 12  COLUMN 01 
+               VALUE  " Data Nascimento:".
+           05  LINE 14  COLUMN 01 
+               VALUE  " Email:".
+           05  LINE 16  COLUMN 01
+               VALUE  " Telefone:".
+           05  LINE 18  COLUMN 01
+               VALUE  " Valor Consulta:".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+        
+           05  TCRM
+               LINE 04  COLUMN 07  PIC X(06)
+               USING CRM
+               HIGHLIGHT.
+
+           05  TNOME
+               LINE 06  COLUMN 08  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+
+           05  TESPECIALIDADE
+               LINE 08  COLUMN 18  PIC 9(02)
+               USING  ESPECIALIDADE
+               HIGHLIGHT.
+
+           05 TTXTESPECIALIDADE
+               LINE 08  COLUMN 21  PIC X(30)
+               USING  TXTESPECIALIDADE
+               HIGHLIGHT.
+
+           05  TSEXO
+               LINE 10  COLUMN 07  PIC X(01)
+               USING SEXO
+               HIGHLIGHT.
+
+          05  TTXTSEXO
+               LINE 10  COLUMN 09  PIC X(15)
+               USING  TXTSEXO2
+               HIGHLIGHT.
+
+           05  TDIA
+               LINE 12  COLUMN 20  PIC 9(02)
+               USING  DIA
+               HIGHLIGHT.
+
+           05  TMES
+               LINE 12  COLUMN 23  PIC 9(02)
+               USING  MES
+               HIGHLIGHT.
+
+           05  TANO
+               LINE 12  COLUMN 26  PIC 9(04)
+               USING  ANO
+               HIGHLIGHT.
+
+           05  TEMAIL
+               LINE 14  COLUMN 9  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+
+           05  TDDD
+               LINE 16  COLUMN 12  PIC 9(02)
+               USING DDD
+               HIGHLIGHT.
+
+           05  TTELEFONE
+               LINE 16  COLUMN 15  PIC 9(09)
+               USING  TELEFONE
+               HIGHLIGHT.
+
+           05  TVALORCONSULTA
+               LINE 18  COLUMN 18  PIC 9(06)V99
+               USING  VALOR-CONSULTA
+               HIGHLIGHT.
+
+       01  OPCTABELASEXO.
+           05  LINE 08  COLUMN 41 VALUE "M - MASCULINO".
+           05  LINE 09  COLUMN 41 VALUE "F - FEMININO".
+
+       01  TELAMC.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "Convenios Aceitos Pelo Medico".
+           05  LINE 04  COLUMN 01
+               VALUE  " Crm:".
+           05  LINE 06  COLUMN 01
+               VALUE  " Codigo Do Convenio (0000=Fim):".
+           05  LINE 08  COLUMN 01
+               VALUE  " Convenio:".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  TMCCRM
+               LINE 04  COLUMN 07  PIC 9(06)
+               USING CRM
+               HIGHLIGHT.
+           05  TMCCODIGO
+               LINE 06  COLUMN 34  PIC 9(06)
+               USING W-CODCONV
+               HIGHLIGHT.
+           05  TMCTXTCONV
+               LINE 08  COLUMN 12  PIC X(30)
+               USING TXTCONVMC
+               HIGHLIGHT.
+
+       01  TELALA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "Local De Atendimento".
+           05  TNUMLA
+               LINE 02  COLUMN 23  PIC 9(01)
+               USING W-IXLA.
+           05  LINE 04  COLUMN 01
+               VALUE  " Endereco:".
+           05  LINE 06  COLUMN 01
+               VALUE  " Ddd:".
+           05  LINE 08  COLUMN 01
+               VALUE  " Telefone:".
+           05  LINE 10  COLUMN 01
+               VALUE  " Dias/Horarios:".
+           05  TENDERECOLA
+               LINE 04  COLUMN 12  PIC X(40)
+               USING  ENDERECO-LA(W-IXLA)
+               HIGHLIGHT.
+           05  TDDDLA
+               LINE 06  COLUMN 07  PIC 9(02)
+               USING  DDD-LA(W-IXLA)
+               HIGHLIGHT.
+           05  TTELEFONELA
+               LINE 08  COLUMN 12  PIC 9(09)
+               USING  TELEFONE-LA(W-IXLA)
+               HIGHLIGHT.
+           05  TDIASHORLA
+               LINE 10  COLUMN 17  PIC X(20)
+               USING  DIASHOR-LA(W-IXLA)
+               HIGHLIGHT.
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+
+       01  TELAINAT.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "Medicos Inativos  (ESC = VOLTAR)".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       INICIO.
+
+       R0.
+           OPEN I-O CADMED.
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                 OPEN OUTPUT CADMED
+                 CLOSE CADMED
+                 MOVE "*** ARQUIVO CADMED FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+           OPEN I-O CADMEDCONV.
+           IF ST-ERRO5 NOT = "00"
+             IF ST-ERRO5 = "30"
+                 OPEN OUTPUT CADMEDCONV
+                 CLOSE CADMEDCONV
+                 OPEN I-O CADMEDCONV
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMEDCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           OPEN INPUT CADCONV.
+           IF ST-ERRO6 NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           OPEN EXTEND AUDITORIA.
+           IF ST-ERRO7 NOT = "00"
+             IF ST-ERRO7 = "30"
+                 OPEN OUTPUT AUDITORIA
+                 CLOSE AUDITORIA
+                 OPEN EXTEND AUDITORIA
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO AUDITORIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           PERFORM CARGA-ESPECIALIDADE THRU CARGA-ESPECIALIDADE-FIM.
+      *
+       R1.
+            MOVE SPACES TO TXTESPECIALIDADE TXTSEXO NOME EMAIL SEXO
+            MOVE ZEROS TO CRM ESPECIALIDADE DIA MES ANO TELEFONE DDD
+            MOVE ZEROS TO VALOR-CONSULTA
+            MOVE "A" TO STATUS-MED
+            MOVE SPACES TO ENDERECO-LA(1) ENDERECO-LA(2)
+            MOVE SPACES TO DIASHOR-LA(1) DIASHOR-LA(2)
+            MOVE ZEROS TO DDD-LA(1) DDD-LA(2)
+            MOVE ZEROS TO TELEFONE-LA(1) TELEFONE-LA(2)
+            DISPLAY TELA1.
+           
+       R2.
+           ACCEPT TCRM
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF CRM = ZEROS
+                GO TO R2.
+
+       LER-CADMED.
+           READ CADMED
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                MOVE REGMED TO W-REGMED-ORIGINAL
+                PERFORM R4A
+                PERFORM R5A
+                DISPLAY TELA1
+                MOVE "*** CRM JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+      *    CRM AINDA NAO CADASTRADO: O DIGITO VERIFICADOR SO E
+      *    EXIGIDO NA INCLUSAO DE UM CRM NOVO, NUNCA NA CONSULTA
+      *    DE UM CRM JA GRAVADO (LIDO ACIMA)
+           DIVIDE CRM-BASE BY 11 GIVING W-CRM-QUOC REMAINDER W-CRM-RESTO
+           IF W-CRM-RESTO = 10
+              MOVE ZEROS TO W-CRM-RESTO.
+           IF W-CRM-RESTO NOT = CRM-DV
+                MOVE "*** CRM INVALIDO (DIGITO VERIFICADOR) ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+
+       R3.
+           ACCEPT TNOME
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF NOME = SPACES
+                GO TO R3.
+       
+       R4.
+           PERFORM EXIB-TAB-ESP THRU EXIB-TAB-ESP-FIM.
+           ACCEPT TESPECIALIDADE
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+           IF ESPECIALIDADE = 00
+                MOVE "DIGITE UMA ESPECIALIDADE VALIDA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+
+           IF ESPECIALIDADE > W-NUMESP
+                MOVE "DIGITE UMA ESPECIALIDADE VALIDA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+
+           IF TBCAPESP(ESPECIALIDADE) NOT = ZEROS
+              PERFORM CONTA-MEDICOS-ESP THRU CONTA-MEDICOS-ESP-FIM
+              IF W-CONTESP >= TBCAPESP(ESPECIALIDADE)
+                 MOVE "*QUADRO DA ESPECIALIDADE JA NO LIMITE*" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R4A.
+            MOVE TBEESPECIALIDADE(ESPECIALIDADE) TO TXTESPECIALIDADE.
+            DISPLAY TTXTESPECIALIDADE.
+            DISPLAY TELA1.
+           
+       R5.
+           DISPLAY OPCTABELASEXO.
+           MOVE 1 TO IND
+           ACCEPT TSEXO.
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+
+       R5A.
+           MOVE TBESEXO(IND) TO TXTSEXO.
+
+           IF TXTSEXO1 NOT = SEXO
+             ADD 1 TO IND
+             IF IND < 3
+                 GO TO R5A
+             ELSE
+                MOVE "*** TIPO DE SEXO INCORRETO***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R5
+           ELSE
+                DISPLAY TTXTSEXO. 
+                DISPLAY TELA1.
+
+       R6.
+           ACCEPT TDIA 
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+
+           IF DIA = ZEROS
+                GO TO R6.
+           IF DIA > 31
+                MOVE "DIA INVALIDO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R6.
+       R6A.
+           ACCEPT TMES 
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+
+           IF MES = ZEROS
+                GO TO R6A.
+           IF MES > 12
+                MOVE "MES INVALIDO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R6A.
+
+       R6B.
+           ACCEPT TANO 
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6A.
+
+           IF ANO = ZEROS
+                GO TO R6B.
+
+           ACCEPT W-HOJE FROM DATE YYYYMMDD.
+
+           IF ANO > W-HOJE-ANO
+                OR (ANO = W-HOJE-ANO AND MES > W-HOJE-MES)
+                OR (ANO = W-HOJE-ANO AND MES = W-HOJE-MES
+                                      AND DIA > W-HOJE-DIA)
+                MOVE "DATA DE NASCIMENTO NO FUTURO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R6B.
+
+           COMPUTE W-IDADE = W-HOJE-ANO - ANO
+           IF W-HOJE-MES < MES
+                OR (W-HOJE-MES = MES AND W-HOJE-DIA < DIA)
+                SUBTRACT 1 FROM W-IDADE.
+
+           IF W-IDADE < 18
+                MOVE "IDADE MINIMA PARA REGISTRO: 18 ANOS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R6B.
+
+           IF W-IDADE > 100
+                MOVE "DATA DE NASCIMENTO INVALIDA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R6B.
+
+       R7.
+           ACCEPT TEMAIL 
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6B.
+
+           IF EMAIL = SPACES
+                GO TO R7.
+
+           PERFORM VALIDA-EMAIL THRU VALIDA-EMAIL-FIM.
+           IF NOT EMAIL-VALIDO
+                MOVE "EMAIL INVALIDO - FORMATO XXX@XXX.XXX" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R7.
+
+       R8.
+           ACCEPT TDDD
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7.
+
+           IF DDD = ZEROS
+                GO TO R8.
+
+           PERFORM VALIDA-DDD THRU VALIDA-DDD-FIM.
+           IF NOT DDD-VALIDO
+                MOVE "DDD INVALIDO - CODIGO DE AREA INEXISTENTE" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R8.
+
+       R8A.
+           ACCEPT TTELEFONE 
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R8.
+
+           IF TELEFONE = ZEROS
+                GO TO R8A.
+
+       R8B.
+           ACCEPT TVALORCONSULTA
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R8A.
+
+           IF VALOR-CONSULTA = ZEROS
+                MOVE "DIGITE UM VALOR DE CONSULTA VALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R8B.
+
+       R9.
+           MOVE 1 TO W-IXLA.
+       R9A.
+           DISPLAY TELALA
+
+           ACCEPT TENDERECOLA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                IF W-IXLA = 1
+                     GO TO R8B
+                ELSE
+                     MOVE 1 TO W-IXLA
+                     GO TO R9D.
+
+       R9B.
+           ACCEPT TDDDLA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R9A.
+
+           IF DDD-LA(W-IXLA) NOT = ZEROS
+                PERFORM VALIDA-DDD-LA THRU VALIDA-DDD-LA-FIM
+                IF NOT DDD-LA-VALIDO
+                     MOVE "DDD INVALIDO - CODIGO DE AREA INEXISTENTE"
+                                                            TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R9B.
+
+       R9C.
+           ACCEPT TTELEFONELA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R9B.
+
+       R9D.
+           ACCEPT TDIASHORLA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R9C.
+
+           IF W-IXLA = 1
+                ADD 1 TO W-IXLA
+                GO TO R9A.
+
+       R9-FIM.
+           EXIT.
+
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 GO TO R9D.
+           IF W-OPCAO = "N" OR "n"
+           MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+           MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-OPC.
+       INC-WR1.
+           WRITE REGMED
+           IF ST-ERRO = "00" OR "02"
+                MOVE "I" TO OPERACAO-AUDIT
+                PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+                MOVE "*** DADOS GRAVADOS *** " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+                
+                IF ST-ERRO = "22"
+                   MOVE "*JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1
+                ELSE
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                 "N=NOVO A=ALTERAR E=EXCLUIR V=CONVENIOS I=INATIVOS"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "V"
+                    AND W-OPCAO NOT = "I"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      IF W-OPCAO = "V"
+                         GO TO CONV-MC-001
+                      ELSE
+                         IF W-OPCAO = "I"
+                            GO TO LISTAR-INATIVOS.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+           PERFORM VERIFICA-CONCORRENCIA
+                THRU VERIFICA-CONCORRENCIA-FIM.
+                IF HOUVE-CONFLITO
+                   MOVE "*REGISTRO ALTERADO POR OUTRO OPERADOR*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                SET MED-INATIVO TO TRUE
+                REWRITE REGMED
+                IF ST-ERRO = "00"
+                   MOVE "E" TO OPERACAO-AUDIT
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+                   MOVE "*** REGISTRO MEDICO INATIVADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R9D.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+           PERFORM VERIFICA-CONCORRENCIA
+                THRU VERIFICA-CONCORRENCIA-FIM.
+                IF HOUVE-CONFLITO
+                   MOVE "*REGISTRO ALTERADO POR OUTRO OPERADOR*" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                REWRITE REGMED
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO OPERACAO-AUDIT
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO MEDICO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONVENIOS ACEITOS PELO MEDICO *
+      *****************************************
+      *
+       CONV-MC-001.
+           MOVE ZEROS TO W-CODCONV
+           MOVE SPACES TO TXTCONVMC
+           DISPLAY TELAMC.
+           PERFORM LISTAR-MC THRU LISTAR-MC-FIM.
+
+       CONV-MC-002.
+           ACCEPT TMCCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                 GO TO R1.
+           IF W-CODCONV = ZEROS
+                 GO TO R1.
+
+           MOVE W-CODCONV TO CODIGO6
+           READ CADCONV
+               INVALID KEY
+                  MOVE "*** CONVENIO NAO CADASTRADO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO CONV-MC-002.
+           MOVE NOMECV6 TO TXTCONVMC.
+           DISPLAY TMCTXTCONV.
+
+           MOVE CRM TO CRM-MC
+           MOVE W-CODCONV TO CODIGO-MC
+           READ CADMEDCONV
+               INVALID KEY
+                  PERFORM CONV-MC-ADD THRU CONV-MC-ADD-FIM
+               NOT INVALID KEY
+                  PERFORM CONV-MC-DEL THRU CONV-MC-DEL-FIM.
+           GO TO CONV-MC-001.
+
+       CONV-MC-ADD.
+           WRITE REGMEDCONV
+           IF ST-ERRO5 = "00" OR "02"
+              MOVE "*** CONVENIO INCLUIDO NA LISTA DO MEDICO ***"
+                                                          TO MENS
+           ELSE
+              MOVE "ERRO AO INCLUIR CONVENIO DO MEDICO" TO MENS.
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       CONV-MC-ADD-FIM.
+           EXIT.
+
+       CONV-MC-DEL.
+           DELETE CADMEDCONV RECORD
+           IF ST-ERRO5 = "00"
+              MOVE "*** CONVENIO RETIRADO DA LISTA DO MEDICO ***"
+                                                          TO MENS
+           ELSE
+              MOVE "ERRO AO RETIRAR CONVENIO DO MEDICO" TO MENS.
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       CONV-MC-DEL-FIM.
+           EXIT.
+
+       LISTAR-MC.
+           MOVE CRM TO CRM-MC
+           MOVE ZEROS TO CODIGO-MC
+           START CADMEDCONV KEY IS NOT LESS CHAVE-MC
+               INVALID KEY
+                  GO TO LISTAR-MC-FIM.
+       LISTAR-MC-LOOP.
+           READ CADMEDCONV NEXT
+               AT END
+                  GO TO LISTAR-MC-FIM.
+           IF CRM-MC NOT = CRM
+                  GO TO LISTAR-MC-FIM.
+           MOVE CODIGO-MC TO CODIGO6
+           READ CADCONV
+               INVALID KEY
+                  MOVE SPACES TO NOMECV6.
+           DISPLAY (09, 12) CODIGO-MC SPACE NOMECV6.
+           GO TO LISTAR-MC-LOOP.
+       LISTAR-MC-FIM.
+           EXIT.
+
+      *
+      *****************************************
+      * ROTINA DE LISTAGEM DE MEDICOS INATIVOS *
+      *****************************************
+      *
+       LISTAR-INATIVOS.
+           DISPLAY TELAINAT
+           MOVE 04 TO CONLIN
+           MOVE "N" TO W-MAISINATIVOS
+           MOVE ZEROS TO CRM
+           START CADMED KEY IS NOT LESS CRM
+               INVALID KEY
+                  GO TO LISTAR-INATIVOS-FIM.
+       LISTAR-INATIVOS-LOOP.
+           READ CADMED NEXT
+               AT END
+                  GO TO LISTAR-INATIVOS-FIM.
+           IF MED-INATIVO
+              DISPLAY (CONLIN, 03) CRM SPACE NOME
+              ADD 1 TO CONLIN.
+           IF CONLIN < 20
+              GO TO LISTAR-INATIVOS-LOOP.
+           MOVE "S" TO W-MAISINATIVOS.
+       LISTAR-INATIVOS-FIM.
+           IF W-MAISINATIVOS = "S"
+              MOVE "*** EXISTEM MAIS REGISTROS, LISTA LIMITADA ***"
+                                                          TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           GO TO R1.
+
+      *
+      **********************************
+      * ROTINA DE GRAVACAO DE AUDITORIA *
+      **********************************
+      *
+       GRAVA-AUDITORIA.
+           ACCEPT DATA-AUDIT FROM DATE YYYYMMDD
+           ACCEPT HORA-AUDIT FROM TIME
+           MOVE "SMP001"  TO PROGRAMA-AUDIT
+           MOVE CRM       TO CHAVE-AUDIT
+           MOVE NOME      TO NOME-AUDIT
+           WRITE REG-AUDITORIA.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+
+      *
+      ***************************************************
+      * CONTAGEM DE MEDICOS ATIVOS DE UMA ESPECIALIDADE, *
+      * PARA CONFERIR CONTRA O QUADRO CONFIGURADO NO     *
+      * CADASTRO DE ESPECIALIDADES (ESPTAB)              *
+      ***************************************************
+      *
+       CONTA-MEDICOS-ESP.
+           MOVE ESPECIALIDADE TO W-ESPBUSCA
+           MOVE REGMED TO W-REGMED-SAVE
+           MOVE ZEROS TO W-CONTESP
+           MOVE ZEROS TO CRM
+           START CADMED KEY IS NOT LESS CRM
+                INVALID KEY
+                     GO TO CONTA-MEDICOS-ESP-RESTORE.
+       CONTA-MEDICOS-ESP-LOOP.
+           READ CADMED NEXT RECORD
+                AT END
+                     GO TO CONTA-MEDICOS-ESP-RESTORE.
+           IF ESPECIALIDADE = W-ESPBUSCA AND MED-ATIVO
+                ADD 1 TO W-CONTESP.
+           GO TO CONTA-MEDICOS-ESP-LOOP.
+       CONTA-MEDICOS-ESP-RESTORE.
+           MOVE W-REGMED-SAVE TO REGMED.
+       CONTA-MEDICOS-ESP-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * CARGA DA TABELA DE ESPECIALIDADES (ARQ. ESPTAB)  *
+      ***************************************************
+      *
+       CARGA-ESPECIALIDADE.
+           MOVE ZEROS TO W-NUMESP
+           OPEN INPUT ESPTAB
+           IF ST-ERRO8 NOT = "00"
+             IF ST-ERRO8 = "30"
+                 OPEN OUTPUT ESPTAB
+                 CLOSE ESPTAB
+                 GO TO CARGA-ESPECIALIDADE-FIM
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ESPTAB" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CARGA-ESPECIALIDADE-FIM.
+       CARGA-ESPECIALIDADE-LOOP.
+           READ ESPTAB NEXT RECORD
+                AT END
+                    GO TO CARGA-ESPECIALIDADE-CLOSE.
+           MOVE DESC-ESP TO TBEESPECIALIDADE(COD-ESP)
+           MOVE CAPACIDADE-ESP TO TBCAPESP(COD-ESP)
+           IF COD-ESP > W-NUMESP
+                MOVE COD-ESP TO W-NUMESP.
+           GO TO CARGA-ESPECIALIDADE-LOOP.
+       CARGA-ESPECIALIDADE-CLOSE.
+           CLOSE ESPTAB.
+       CARGA-ESPECIALIDADE-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VALIDACAO DE DDD CONTRA A TABELA DE CODIGOS DE   *
+      * AREA VALIDOS (TABDDD)                            *
+      ***************************************************
+      *
+       VALIDA-DDD.
+           MOVE "N" TO W-ACHOUDDD
+           MOVE 1 TO W-IXDDD.
+       VALIDA-DDD-LOOP.
+           IF W-IXDDD > 67
+                GO TO VALIDA-DDD-FIM.
+           IF TBDDD(W-IXDDD) = DDD
+                MOVE "S" TO W-ACHOUDDD
+                GO TO VALIDA-DDD-FIM.
+           ADD 1 TO W-IXDDD
+           GO TO VALIDA-DDD-LOOP.
+       VALIDA-DDD-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VALIDACAO DE DDD DE UM LOCAL DE ATENDIMENTO      *
+      * CONTRA A TABELA DE CODIGOS DE AREA (TABDDD)      *
+      ***************************************************
+      *
+       VALIDA-DDD-LA.
+           MOVE "N" TO W-ACHOUDDDLA
+           MOVE 1 TO W-IXDDD.
+       VALIDA-DDD-LA-LOOP.
+           IF W-IXDDD > 67
+                GO TO VALIDA-DDD-LA-FIM.
+           IF TBDDD(W-IXDDD) = DDD-LA(W-IXLA)
+                MOVE "S" TO W-ACHOUDDDLA
+                GO TO VALIDA-DDD-LA-FIM.
+           ADD 1 TO W-IXDDD
+           GO TO VALIDA-DDD-LA-LOOP.
+       VALIDA-DDD-LA-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VALIDACAO DE FORMATO DO EMAIL (EXIGE "@" SEGUIDO *
+      * MAIS ADIANTE POR UM "." COM TEXTO NOS DOIS LADOS)*
+      ***************************************************
+      *
+       VALIDA-EMAIL.
+           MOVE "N" TO W-ACHOUEMAIL
+           MOVE ZEROS TO W-POSARROBA W-POSPONTO
+           MOVE 2 TO W-IXEMAIL.
+       VALIDA-EMAIL-ARROBA-LOOP.
+           IF W-IXEMAIL > 29
+                GO TO VALIDA-EMAIL-FIM.
+           IF EMAIL(W-IXEMAIL:1) = "@"
+                MOVE W-IXEMAIL TO W-POSARROBA
+                GO TO VALIDA-EMAIL-PONTO-INIT.
+           ADD 1 TO W-IXEMAIL
+           GO TO VALIDA-EMAIL-ARROBA-LOOP.
+       VALIDA-EMAIL-PONTO-INIT.
+           IF W-POSARROBA = ZEROS
+                GO TO VALIDA-EMAIL-FIM.
+           ADD 1 TO W-IXEMAIL.
+       VALIDA-EMAIL-PONTO-LOOP.
+           IF W-IXEMAIL > 30
+                GO TO VALIDA-EMAIL-FIM.
+           IF EMAIL(W-IXEMAIL:1) = "."
+                IF W-IXEMAIL < 30
+                     IF W-IXEMAIL - W-POSARROBA > 1
+                          MOVE W-IXEMAIL TO W-POSPONTO
+                          MOVE "S" TO W-ACHOUEMAIL
+                          GO TO VALIDA-EMAIL-FIM.
+           ADD 1 TO W-IXEMAIL
+           GO TO VALIDA-EMAIL-PONTO-LOOP.
+       VALIDA-EMAIL-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * VERIFICACAO OTIMISTA DE CONCORRENCIA - CONFERE   *
+      * SE O REGISTRO NO DISCO AINDA E O MESMO LIDO NO   *
+      * INICIO DA ALTERACAO/EXCLUSAO ANTES DO REWRITE    *
+      ***************************************************
+      *
+       VERIFICA-CONCORRENCIA.
+           MOVE "N" TO W-ACHOUCONFLITO
+           MOVE REGMED TO W-REGMED-EDITADO
+           READ CADMED
+                INVALID KEY
+                     MOVE "S" TO W-ACHOUCONFLITO
+                     GO TO VERIFICA-CONCORRENCIA-FIM.
+           IF REGMED NOT = W-REGMED-ORIGINAL
+                MOVE "S" TO W-ACHOUCONFLITO
+           ELSE
+                MOVE W-REGMED-EDITADO TO REGMED.
+       VERIFICA-CONCORRENCIA-FIM.
+           EXIT.
+      *
+       EXIB-TAB-ESP.
+           MOVE 1 TO W-IXESP
+           MOVE 08 TO W-LINOPC.
+       EXIB-TAB-ESP-LOOP.
+           IF W-IXESP > W-NUMESP
+                GO TO EXIB-TAB-ESP-FIM.
+           MOVE W-IXESP TO OPCESP-NUM
+           MOVE TBEESPECIALIDADE(W-IXESP) TO OPCESP-TXT
+           DISPLAY (W-LINOPC, 41) LINOPCESP
+           ADD 1 TO W-IXESP
+           ADD 1 TO W-LINOPC
+           GO TO EXIB-TAB-ESP-LOOP.
+       EXIB-TAB-ESP-FIM.
+           EXIT.
+
+       ROT-FIM.
+           CLOSE CADMED CADMEDCONV CADCONV AUDITORIA.
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    codigo dos erros
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
+
