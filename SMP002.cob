@@ -0,0 +1,471 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP002.
+      *AUTHOR. LUCAS GUILHERME LIAS.
+      **************************************
+      * CADASTRO DO PACIENTE *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPAC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPAC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO2
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS NOMECV WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPAC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPAC.DAT".
+
+       01 REGPAC.
+
+          03 CODPAC                PIC 9(06).
+
+       	  03 NOME         	   PIC X(30).
+
+          03 NASCPAC.
+                05 DIAPAC          PIC 9(02).
+                05 MESPAC          PIC 9(02).
+                05 ANOPAC          PIC 9(04).
+
+          03 CPF                   PIC 9(11).
+
+          03 ENDERECO              PIC X(40).
+
+          03 TELEFONE              PIC 9(09).
+          03 DDD                   PIC 9(02).
+
+          03 CODIGO                PIC 9(06).
+
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+
+       01 REGCONV.
+          03 CODIGO2               PIC 9(06).
+          03 NOMECV                PIC X(30).
+          03 PLANO2                PIC 9(02).
+          03 MENSALIDADE           PIC 9(06)V99.
+          03 STATUS-CONV           PIC X(01).
+             88 CONV-ATIVO         VALUE "A".
+             88 CONV-INATIVO       VALUE "I".
+
+      *
+      *-----------------------------------------------------------------
+	WORKING-STORAGE SECTION.
+
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+
+       01 IND           PIC 9(02) VALUE ZEROS.
+
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+
+       01 TXTCONVENIO   PIC X(30) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+	SCREEN SECTION.
+
+       01  TELA1.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "Cadastro De Paciente".
+	   05  LINE 04  COLUMN 01
+               VALUE  " Codigo:".
+           05  LINE 06  COLUMN 01
+               VALUE  " Nome:".
+           05  LINE 08  COLUMN 01
+               VALUE  " Data Nascimento:".
+           05  LINE 10  COLUMN 01
+               VALUE  " CPF:".
+           05  LINE 12  COLUMN 01
+               VALUE  " Endereco:".
+           05  LINE 14  COLUMN 01
+               VALUE  " Telefone:".
+           05  LINE 16  COLUMN 01
+               VALUE  " Convenio (Codigo):".
+           05  LINE 17  COLUMN 01
+               VALUE  " Plano:".
+           05  LINE 21  COLUMN 01
+               VALUE  " MENSAGEM:".
+
+           05  TCODPAC
+               LINE 04  COLUMN 10  PIC X(06)
+               USING CODPAC
+               HIGHLIGHT.
+
+           05  TNOME
+               LINE 06  COLUMN 08  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+
+           05  TDIAPAC
+               LINE 08  COLUMN 20  PIC 9(02)
+               USING  DIAPAC
+               HIGHLIGHT.
+
+           05  TMESPAC
+               LINE 08  COLUMN 23  PIC 9(02)
+               USING  MESPAC
+               HIGHLIGHT.
+
+           05  TANOPAC
+               LINE 08  COLUMN 26  PIC 9(04)
+               USING  ANOPAC
+               HIGHLIGHT.
+
+           05  TCPF
+               LINE 10  COLUMN 07  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+
+           05  TENDERECO
+               LINE 12  COLUMN 12  PIC X(40)
+               USING  ENDERECO
+               HIGHLIGHT.
+
+           05  TDDD
+               LINE 14  COLUMN 12  PIC 9(02)
+               USING DDD
+               HIGHLIGHT.
+
+           05  TTELEFONE
+               LINE 14  COLUMN 15  PIC 9(09)
+               USING  TELEFONE
+               HIGHLIGHT.
+
+           05  TCODIGO
+               LINE 16  COLUMN 21  PIC 9(06)
+               USING  CODIGO
+               HIGHLIGHT.
+
+           05 TTXTCONVENIO
+               LINE 17  COLUMN 08  PIC X(30)
+               USING  TXTCONVENIO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       INICIO.
+
+       R0.
+           OPEN I-O CADPAC.
+           IF ST-ERRO NOT = "00"
+             IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPAC
+                 CLOSE CADPAC
+                 MOVE "*** ARQUIVO CADPAC FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+             ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPAC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+           OPEN INPUT CADCONV
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+       R1.
+            MOVE SPACES TO NOME ENDERECO TXTCONVENIO
+            MOVE ZEROS TO CODPAC DIAPAC MESPAC ANOPAC CPF
+            MOVE ZEROS TO TELEFONE DDD CODIGO
+            MOVE ZEROS TO W-SEL
+            DISPLAY TELA1.
+
+       R2.
+           ACCEPT TCODPAC
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF CODPAC = ZEROS
+                GO TO R2.
+
+       LER-CADPAC.
+           READ CADPAC
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                MOVE CODIGO TO CODIGO2
+                READ CADCONV
+                    INVALID KEY
+                       MOVE SPACES TO NOMECV
+                PERFORM R7A
+                DISPLAY TELA1
+                MOVE "*** PACIENTE JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADPAC" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+       R3.
+           ACCEPT TNOME
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF NOME = SPACES
+                GO TO R3.
+
+       R4.
+           ACCEPT TDIAPAC
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+           IF DIAPAC = ZEROS
+                GO TO R4.
+           IF DIAPAC > 31
+                MOVE "DIA INVALIDO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+       R4A.
+           ACCEPT TMESPAC
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+
+           IF MESPAC = ZEROS
+                GO TO R4A.
+           IF MESPAC > 12
+                MOVE "MES INVALIDO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4A.
+       R4B.
+           ACCEPT TANOPAC
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4A.
+
+           IF ANOPAC = ZEROS
+                GO TO R4B.
+
+       R5.
+           ACCEPT TCPF
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4B.
+
+           IF CPF = ZEROS
+                MOVE "CPF INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R5.
+
+       R6.
+           ACCEPT TENDERECO
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+
+           IF ENDERECO = SPACES
+                GO TO R6.
+
+       R6A.
+           ACCEPT TDDD
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+
+           IF DDD = ZEROS
+                GO TO R6A.
+
+       R6B.
+           ACCEPT TTELEFONE
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6A.
+
+           IF TELEFONE = ZEROS
+                GO TO R6B.
+
+       R7.
+           ACCEPT TCODIGO
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6B.
+
+           IF CODIGO = ZEROS
+                MOVE "CONVENIO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R7.
+
+       LER-CADCONV.
+           MOVE CODIGO TO CODIGO2
+           READ CADCONV
+               INVALID KEY
+                  MOVE "*** CONVENIO NAO CADASTRADO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R7.
+
+       R7A.
+           MOVE NOMECV TO TXTCONVENIO.
+           DISPLAY TTXTCONVENIO.
+           DISPLAY TELA1.
+
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 GO TO R7.
+           IF W-OPCAO = "N" OR "n"
+           MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+           MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-OPC.
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-WR1.
+           WRITE REGPAC
+           IF ST-ERRO = "00" OR "02"
+                MOVE "*** DADOS GRAVADOS *** " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+
+                IF ST-ERRO = "22"
+                   MOVE "*JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1
+                ELSE
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PACIENTE"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADPAC RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO PACIENTE EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGPAC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO PACIENTE"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+
+
+       ROT-FIM.
+           CLOSE CADPAC CADCONV.
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    codigo dos erros
+      *    00 = OPERAÇÃO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JÁ CADASTRADO
+      *    23 = REGISTRO NÃO ENCONTRADO
+      *    30 = ARQUIVO NÃO ENCONTRADO
