@@ -0,0 +1,341 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP035R.
+       AUTHOR. LUCAS GUILHERME LIAS.
+      ****************************************
+      * RELATORIO DE FATURAMENTO DE CONSULTAS *
+      * REALIZADAS POR MEDICO/MES             *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENDA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-AGENDA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODPAC WITH DUPLICATES.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM2
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+           SELECT CADFATCRM ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AGENDA.DAT".
+       01 REGAGENDA.
+          03 CHAVE-AGENDA.
+             05 CRM             PIC 9(06).
+             05 DATACONS.
+                07 ANOC         PIC 9(04).
+                07 MESC         PIC 9(02).
+                07 DIAC         PIC 9(02).
+             05 HORACONS.
+                07 HORAC        PIC 9(02).
+                07 MINC         PIC 9(02).
+          03 CODPAC             PIC 9(06).
+          03 CODIGO             PIC 9(06).
+          03 STATUS-AGENDA      PIC X(01).
+             88 AGE-MARCADA     VALUE "M".
+             88 AGE-CANCELADA   VALUE "C".
+             88 AGE-REALIZADA   VALUE "R".
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM2                  PIC 9(06).
+          03 NOME                  PIC X(30).
+          03 ESPECIALIDADE         PIC 9(02).
+          03 SEXO                  PIC X(01).
+          03 NASC.
+                05 DIA             PIC 9(02).
+                05 MES             PIC 9(02).
+                05 ANO             PIC 9(04).
+          03 EMAIL                 PIC X(30).
+          03 TELEFONE              PIC 9(09).
+          03 DDD                   PIC 9(02).
+          03 VALOR-CONSULTA        PIC 9(06)V99.
+          03 STATUS-MED            PIC X(01).
+             88 MED-ATIVO          VALUE "A".
+             88 MED-INATIVO        VALUE "I".
+
+          03 LOCAL-ATENDIMENTO     OCCURS 2 TIMES.
+             05 ENDERECO-LA        PIC X(40).
+             05 DDD-LA             PIC 9(02).
+             05 TELEFONE-LA        PIC 9(09).
+             05 DIASHOR-LA         PIC X(20).
+      *
+       FD CADFATCRM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-ARQFATCRM.
+       01 REGFATCRM    PIC X(080).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO2   PIC X(02) VALUE "00".
+       77 ST-ERRO3   PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-DATAREL    PIC 9(08) VALUE ZEROS.
+       01 W-ARQFATCRM  PIC X(20) VALUE SPACES.
+
+       01 W-PRIMEIRO      PIC X(01) VALUE "S".
+       01 W-CRM-ANT       PIC 9(06) VALUE ZEROS.
+       01 W-ANOC-ANT      PIC 9(04) VALUE ZEROS.
+       01 W-MESC-ANT      PIC 9(02) VALUE ZEROS.
+       01 W-NOME-ANT      PIC X(30) VALUE SPACES.
+
+       01 CONT-CONS    PIC 9(05) VALUE ZEROS.
+       01 VALOR-TOT     PIC 9(08)V99 VALUE ZEROS.
+
+       01 W-TOTCONS     PIC 9(07) VALUE ZEROS.
+       01 W-TOTGERAL    PIC 9(09)V99 VALUE ZEROS.
+
+       01  CAB1.
+           05  FILLER                 PIC X(044) VALUE
+           "FATEC - ZONA LESTE  *** FATURAMENTO DE CONS".
+           05  FILLER                 PIC X(024) VALUE
+           "ULTAS  ***  PAG. : ".
+           05  NUMPAG   VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(012) VALUE
+           "    DATA : ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.99.
+
+       01  CAB2.
+           05  FILLER                 PIC X(050) VALUE
+           "CRM    MEDICO                       ANO/MES CONS".
+           05  FILLER                 PIC X(017) VALUE
+           "ULTAS    FATURADO".
+
+       01  CAB3.
+           05  FILLER                 PIC X(050) VALUE
+           "------ ------------------------------  ------- -".
+           05  FILLER                 PIC X(018) VALUE
+           "----  ------------".
+
+       01  DET.
+           05  CRMTX      VALUE ZEROS  PIC 999999.
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  NOMETX     VALUE SPACES  PIC X(030).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  ANOMESTX   VALUE SPACES  PIC X(007).
+           05  FILLER                 PIC X(001) VALUE " ".
+           05  CONSTX     VALUE ZEROS  PIC ZZZZ9.
+           05  FILLER                 PIC X(002) VALUE "  ".
+           05  FATTX      VALUE ZEROS  PIC ZZ.ZZZ.ZZZ,99.
+
+       01  LINTOT.
+           05  FILLER                 PIC X(040) VALUE
+           "*** TOTAL GERAL : CONSULTAS ".
+           05  TOTCTX   VALUE ZEROS  PIC ZZZZZZ9.
+           05  FILLER                 PIC X(015) VALUE
+           "   FATURADO ".
+           05  TOTGTX   VALUE ZEROS  PIC ZZ.ZZZ.ZZZ,99.
+           05  FILLER                 PIC X(004) VALUE " ***".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT027.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "          *** FATURAMENTO DE CONSULTAS REALI".
+           05  LINE 02  COLUMN 46
+               VALUE  "ZADAS POR MEDICO/MES ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+              DISPLAY SMT027.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT AGENDA
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO AGENDA NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO AGENDA"
+                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+
+           OPEN INPUT CADMED
+           IF ST-ERRO2 NOT = "00"
+               IF ST-ERRO2 = "30"
+                      MOVE "* ARQUIVO MEDICO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO MEDICO"
+                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           ACCEPT W-DATAREL FROM DATE YYYYMMDD
+           STRING "CADFATCRM" DELIMITED BY SIZE
+                  W-DATAREL    DELIMITED BY SIZE
+                  ".DOC"       DELIMITED BY SIZE
+                  INTO W-ARQFATCRM.
+
+           OPEN OUTPUT CADFATCRM
+           IF ST-ERRO3 NOT = "00"
+                MOVE "ERRO ABERTURA DO ARQUIVO CADFATCRM" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+
+           MOVE ZEROS TO CHAVE-AGENDA
+           START AGENDA KEY IS NOT LESS CHAVE-AGENDA
+               INVALID KEY
+                  GO TO APURA-FIM.
+       APURA-LOOP.
+           READ AGENDA NEXT
+               AT END
+                  GO TO APURA-FIM.
+           IF NOT AGE-REALIZADA
+                GO TO APURA-LOOP.
+
+           IF W-PRIMEIRO = "S"
+                MOVE "N" TO W-PRIMEIRO
+                MOVE CRM  TO W-CRM-ANT
+                MOVE ANOC TO W-ANOC-ANT
+                MOVE MESC TO W-MESC-ANT
+           ELSE
+                IF CRM NOT = W-CRM-ANT
+                   OR ANOC NOT = W-ANOC-ANT
+                   OR MESC NOT = W-MESC-ANT
+                      PERFORM IMPR-QUEBRA THRU IMPR-QUEBRA-FIM
+                      MOVE CRM  TO W-CRM-ANT
+                      MOVE ANOC TO W-ANOC-ANT
+                      MOVE MESC TO W-MESC-ANT.
+
+           MOVE CRM TO CRM2
+           READ CADMED
+                INVALID KEY
+                   MOVE SPACES TO W-NOME-ANT
+                   MOVE ZEROS  TO VALOR-CONSULTA
+                NOT INVALID KEY
+                   MOVE NOME TO W-NOME-ANT.
+
+           ADD 1 TO CONT-CONS
+           ADD VALOR-CONSULTA TO VALOR-TOT
+           GO TO APURA-LOOP.
+       APURA-FIM.
+           IF W-PRIMEIRO = "N"
+              PERFORM IMPR-QUEBRA THRU IMPR-QUEBRA-FIM.
+
+           CLOSE AGENDA CADMED.
+
+           MOVE SPACES TO REGFATCRM
+           WRITE REGFATCRM
+           MOVE W-TOTCONS  TO TOTCTX
+           MOVE W-TOTGERAL TO TOTGTX
+           WRITE REGFATCRM FROM LINTOT.
+
+           MOVE "*** RELATORIO DE FATURAMENTO GERADO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+       IMPR-QUEBRA.
+           MOVE W-CRM-ANT  TO CRMTX
+           MOVE W-NOME-ANT TO NOMETX
+           STRING W-ANOC-ANT DELIMITED BY SIZE
+                  "/"        DELIMITED BY SIZE
+                  W-MESC-ANT DELIMITED BY SIZE
+                  INTO ANOMESTX.
+           MOVE CONT-CONS TO CONSTX
+           MOVE VALOR-TOT TO FATTX
+           WRITE REGFATCRM FROM DET
+
+           ADD CONT-CONS TO W-TOTCONS
+           ADD VALOR-TOT TO W-TOTGERAL
+
+           MOVE ZEROS TO CONT-CONS VALOR-TOT.
+       IMPR-QUEBRA-FIM.
+           EXIT.
+      *
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGFATCRM FROM CAB1.
+           MOVE SPACES TO REGFATCRM
+           WRITE REGFATCRM.
+           WRITE REGFATCRM FROM CAB2.
+           WRITE REGFATCRM FROM CAB3.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADFATCRM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
